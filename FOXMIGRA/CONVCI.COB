@@ -23,6 +23,26 @@
             SELECT ARQ-CI                  ASSIGN TO DISK
                     ORGANIZATION             IS LINE SEQUENTIAL
                      FILE STATUS              IS FS-77.
+      *
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+      *
+           SELECT      ARQ-EXP    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-BRD    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-AGE    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-CNF    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-CNF.
        DATA DIVISION.
        FILE SECTION.
       *
@@ -30,19 +50,174 @@
            LABEL     RECORD       STANDARD
            VALUE     OF FILE-ID   ARQCI-TX
            DATA      RECORD       REGCI-TX.
-       01  REGCI-TX. 
+       01  REGCI-TX.
            05  CHAVE-TX.
-               10  TX-DEBITO               PIC S9(11)V99.
-               10  TX-SPC                  PIC X(02).
-               10  TX-CREDITO              PIC S9(11)V99.
-               10  TX-SALDO                PIC S9(11)V99.
+               10  FILIAL-TX               PIC 9(02).
+               10  CPF-CGC-TX              PIC 9(14).
+               10  CODIGO-TX               PIC 9(08).
+           05  IND-PAGA-TX                 PIC X(01).
+           05  IND-NPAGA-TX                PIC X(01).
+           05  STATUS-TX                   PIC X(01).
+           05  VEND-TX                     PIC S9(03).
+           05  DT-EMIS-TX                  PIC S9(06).
+           05  DT-VENC-TX                  PIC S9(06).
+           05  DT-BORDERO-TX               PIC S9(06).
+           05  REGIAO-TX                   PIC S9(03).
+           05  BANCO-TX                    PIC S9(03).
+           05  AGENCIA-TX                  PIC S9(04).
+           05  NATU-TX                     PIC 9(02).
+           05  VALOR-TX                    PIC S9(11).
+           05  SALDO-TX                    PIC S9(11).
+           05  DT-PAG-TX                   PIC S9(06).
+           05  ANO-PAG-TX                  PIC 9(02).
+           05  MES-PAG-TX                  PIC 9(02).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGCI-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
+
+       FD  ARQ-CI
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQCI-CI
+           DATA      RECORD       REGCI-CI.
+       01  REGCI-CI.
+           05  CHAVE-CI.
+               10  FILIAL-CI               PIC 9(02).
+               10  CPF-CGC-CI              PIC 9(14).
+           05  DEBITO-CI                   PIC S9(11)V99.
+           05  SPC-CI                      PIC X(02).
+           05  CREDITO-CI                  PIC S9(11)V99.
+           05  SALDO-CI                    PIC S9(11)V99.
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGCI-CI-TR.
+           05  TIPO-REG-CI-TR                PIC X(01) VALUE "9".
+           05  QTD-REG-CI-TR                 PIC 9(07).
+           05  CONTROLE-CI-TR                PIC 9(13).
+
+       FD  ARQ-BRD
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQCI-BRD
+           DATA      RECORD       REGCI-BRD.
+       01  REGCI-BRD.
+           05  CHAVE-BRD.
+               10  FILIAL-BRD              PIC 9(02).
+               10  CPF-CGC-BRD             PIC 9(14).
+               10  CODIGO-BRD              PIC 9(08).
+           05  DT-BORDERO-BRD              PIC S9(06).
+           05  BANCO-BRD                   PIC S9(03).
+           05  AGENCIA-BRD                 PIC S9(04).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGCI-BRD-TR.
+           05  TIPO-REG-BRD-TR                PIC X(01) VALUE "9".
+           05  QTD-REG-BRD-TR                 PIC 9(07).
+           05  CONTROLE-BRD-TR                PIC 9(13).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
+      *
+      *    REGISTRO DO RESUMO DE EXPOSICAO BANCARIA DAS DUPLICATAS
+      *    EM ABERTO, POR BANCO/AGENCIA (ARQ. "xxCI....EXP")
+       FD  ARQ-EXP
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQCI-EXP
+           DATA      RECORD       REGCI-EXP.
+       01  REGCI-EXP.
+           05  BANCO-EXP-TX                  PIC S9(03).
+           05  AGENCIA-EXP-TX                 PIC S9(04).
+           05  QTD-EXP-TX                    PIC 9(07).
+           05  SALDO-EXP-TX                  PIC 9(13).
+      *
+      *    REGISTRO DO RESUMO DE AGING DAS DUPLICATAS EM ABERTO, POR
+      *    FAIXA DE ATRASO EM RELACAO A DATA DO PROCESSAMENTO
+      *    (ARQ. "xxCI....AGE")
+       FD  ARQ-AGE
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQCI-AGE
+           DATA      RECORD       REGCI-AGE.
+       01  REGCI-AGE.
+           05  FAIXA-AGE-TX                  PIC X(10).
+           05  QTD-AGE-TX                    PIC 9(07).
+           05  SALDO-AGE-TX                  PIC 9(13).
+      *
+      *    CHAVES DO ARQUIVO DE BORDERO GERADO PELO CONVBORD, USADO
+      *    PARA CONFERIR SE A DUPLICATA BORDERADA REALMENTE CONSTA
+      *    DO ULTIMO BORDERO TRANSMITIDO (ARQ. "xx:BDddmmff.BRD")
+       FD  ARQ-CNF
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQCI-CNF
+           DATA      RECORD       CADBORD-CNF-TX.
+       01  CADBORD-CNF-TX.
+           05  CHAVE-CNF-TX.
+               10  FILIAL-CNF-TX             PIC 9(02).
+               10  DUPL-CNF-TX               PIC 9(08).
+           05  FILLER                        PIC X(90).
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
+       77  ESTADO-CNF            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
+       77  GRAVADOS3-77     VALUE 0             PIC 9(05).
+       77  CONTROLE-77     VALUE 0             PIC 9(13).
+       77  CONTROLE2-77    VALUE 0             PIC 9(13).
+       77  CONTROLE3-77    VALUE 0             PIC 9(13).
+       77  QTD-BANCOS-EXP-WS  VALUE 0          PIC 9(04).
+      *
+      *    TABELA-RESUMO (ACUMULA EXPOSICAO BANCARIA DAS EM ABERTO)
+       01  TAB-EXP-WS.
+           05  TAB-EXP-ITEM OCCURS 500 TIMES INDEXED BY IDX-EXP-WS.
+               10  BANCO-TAB-EXP-WS            PIC S9(03).
+               10  AGENCIA-TAB-EXP-WS          PIC S9(04).
+               10  QTD-TAB-EXP-WS   VALUE 0    PIC 9(07).
+               10  SALDO-TAB-EXP-WS VALUE 0    PIC 9(13).
+      *
+      *    FAIXAS DE ATRASO DO RESUMO DE AGING (CURRENT/30/60/90+)
+       01  FAIXAS-AGE-WS   PIC X(50) VALUE
+           "A VENCER  01-30     31-60     61-90     91-MAIS   ".
+       01  FILLER REDEFINES FAIXAS-AGE-WS.
+           05  FAIXA-AGE-VL-WS OCCURS 5 TIMES  PIC X(10).
+       77  QTD-FAIXAS-AGE-WS          VALUE 5  PIC 9(01).
+       77  IDX-AGE-WS                          PIC 9(01).
+      *
+      *    TABELA-RESUMO (ACUMULA SALDO EM ABERTO POR FAIXA DE AGING)
+       01  TAB-AGE-WS.
+           05  TAB-AGE-ITEM OCCURS 5 TIMES.
+               10  QTD-TAB-AGE-WS   VALUE 0    PIC 9(07).
+               10  SALDO-TAB-AGE-WS VALUE 0    PIC 9(13).
+      *
+      *    TABELA COM AS DUPLICATAS CONSTANTES DO ULTIMO BORDERO
+      *    TRANSMITIDO (ARQ-CNF), PARA O CRUZAMENTO COM AS DUPLICATAS
+      *    BORDERADAS NO CADASTRO
+       77  QTD-CNF-WS      VALUE 0              PIC 9(04).
+       77  FIM-CNF-WS      VALUE "N"            PIC X(01).
+           88  ACABOU-CNF  VALUE "S".
+       01  TAB-CNF-WS.
+           05  TAB-CNF-ITEM OCCURS 1000 TIMES INDEXED BY IDX-CNF-WS.
+               10  DUPL-TAB-CNF-WS              PIC 9(08).
+      *
+      *    DATA DO PROCESSAMENTO E VENCIMENTO DA DUPLICATA, NO MESMO
+      *    FORMATO AAMMDD DE DT-VENC-DUP, PARA CALCULO DOS DIAS DE
+      *    ATRASO (APROXIMACAO POR MES DE 30 DIAS/ANO DE 360 DIAS)
+       01  DATA-ATU-AGE-WS                      PIC 9(06).
+       01  FILLER REDEFINES DATA-ATU-AGE-WS.
+           05  ANO-ATU-AGE-WS                   PIC 9(02).
+           05  MES-ATU-AGE-WS                   PIC 9(02).
+           05  DIA-ATU-AGE-WS                   PIC 9(02).
+       01  VENC-AGE-WS                          PIC 9(06).
+       01  FILLER REDEFINES VENC-AGE-WS.
+           05  ANO-VENC-AGE-WS                  PIC 9(02).
+           05  MES-VENC-AGE-WS                  PIC 9(02).
+           05  DIA-VENC-AGE-WS                  PIC 9(02).
+       77  DIAS-ATRASO-AGE-WS                   PIC S9(05).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
@@ -55,10 +230,16 @@
        01  FILLER REDEFINES FINAL-WS.
            05  DIA-FIM-WS                      PIC 9(02).
            05  MES-FIM-WS                      PIC 9(02).
-           
+      *
+      *    "S" = EXPORTA SOMENTE OS ITENS EM ABERTO (NAO PAGOS)
+      *
+       01  SOMENTE-ABERTOS-WS  VALUE "N"        PIC X(01).
+           88  FILTRA-SOMENTE-ABERTOS VALUE "S".
+
            COPY DADOS.
            COPY TELAWS.
            COPY CRIABT.
+           COPY FILIALVL.
 
       * --->> "REGDUP.COB"
        01  DADOS-DUP-WS.
@@ -107,6 +288,37 @@ C          05  U-CI-TX                       PIC X(01).
 C          05  FILLER VALUE ":CADDUP"          PIC X(07).
 C          05  FILIAL-CI-TX                  PIC 9(02).
 C          05  FILLER VALUE ".TXT"             PIC X(04).
+      *
+       01  ARQCI-CI.
+           05  U-CI-CI                       PIC X(01).
+           05  FILLER VALUE ":CI"             PIC X(03).
+           05  FILIAL-CI-CI                  PIC 9(02).
+           05  FILLER VALUE ".CIX"            PIC X(04).
+      *
+       01  ARQCI-BRD.
+           05  U-CI-BRD                      PIC X(01).
+           05  FILLER VALUE ":BR"             PIC X(03).
+           05  FILIAL-CI-BRD                 PIC 9(02).
+           05  FILLER VALUE ".BRX"            PIC X(04).
+      *
+       01  ARQCI-EXP.
+           05  U-CI-EXP                      PIC X(01).
+           05  FILLER VALUE ":CI"             PIC X(03).
+           05  FILIAL-CI-EXP                 PIC 9(02).
+           05  FILLER VALUE ".EXP"            PIC X(04).
+      *
+       01  ARQCI-AGE.
+           05  U-CI-AGE                      PIC X(01).
+           05  FILLER VALUE ":CI"             PIC X(03).
+           05  FILIAL-CI-AGE                 PIC 9(02).
+           05  FILLER VALUE ".AGE"            PIC X(04).
+      *
+       01  ARQCI-CNF.
+           05  U-CI-CNF                      PIC X(01).
+           05  FILLER VALUE ":BD"             PIC X(03).
+           05  DATA-CI-CNF                   PIC 9(04).
+           05  FILIAL-CI-CNF                 PIC 9(02).
+           05  FILLER VALUE ".BRD"            PIC X(04).
 
       *
 
@@ -122,17 +334,52 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            ACCEPT ESCAPE-77 FROM ESCAPE KEY
            IF ESCAPE-77 NOT = ZEROS STOP RUN.
            MOVE U-DUP-WS TO U-CI-TX.
+           MOVE U-DUP-WS TO U-CI-CI.
+           MOVE U-DUP-WS TO U-CI-BRD.
+           MOVE U-DUP-WS TO U-CI-EXP.
+           MOVE U-DUP-WS TO U-CI-AGE.
 
            DISPLAY (11, 10) "Informe a Filial .......:"
            ACCEPT (, ) FILIAL-DUP-WS WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           PERFORM VARYING IDX-FIL-VL-WS FROM 1 BY 1
+               UNTIL IDX-FIL-VL-WS > QTD-FILIAL-VL
+               OR FILIAL-VL-WS (IDX-FIL-VL-WS) = FILIAL-DUP-WS
+           END-PERFORM
+           IF IDX-FIL-VL-WS > QTD-FILIAL-VL
+               DISPLAY (24, 10) "FILIAL INVALIDA - VERIFIQUE O NUMERO"
+               GO TO INICIO-010.
            MOVE FILIAL-DUP-WS   TO FILIAL-CI-TX.
+           MOVE FILIAL-DUP-WS   TO FILIAL-CI-CI.
+           MOVE FILIAL-DUP-WS   TO FILIAL-CI-BRD.
+           MOVE FILIAL-DUP-WS   TO FILIAL-CI-EXP.
+           MOVE FILIAL-DUP-WS   TO FILIAL-CI-AGE.
+
+           DISPLAY (12, 10) "Exportar somente em aberto (S/N)...:"
+           ACCEPT (, ) SOMENTE-ABERTOS-WS WITH PROMPT UPDATE
+           IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+
+           DISPLAY (13, 10) "Data do Bordero a conferir (dd/mm).:"
+           MOVE ZEROS TO DD-MM-77
+           ACCEPT (, ) DD-MM-77 WITH PROMPT UPDATE
+           IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           MOVE U-DUP-WS      TO U-CI-CNF
+           MOVE FILIAL-DUP-WS TO FILIAL-CI-CNF
+           MOVE DD-MM-77      TO DATA-CI-CNF
 
            DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
+           MOVE 0 TO QTD-BANCOS-EXP-WS.
+           ACCEPT DATA-ATU-AGE-WS FROM DATE.
 
        020-ABRE-ARQ.
+      *
+      *    CARREGA EM MEMORIA AS CHAVES DO ULTIMO BORDERO TRANSMITIDO,
+      *    PARA CRUZAR COM AS DUPLICATAS BORDERADAS NO CADASTRO
+           PERFORM CARREGA-CNF.
 
            OPEN OUTPUT ARQ-TX.
+           OPEN OUTPUT ARQ-CI.
+           OPEN OUTPUT ARQ-BRD.
 
            MOVE 999 TO ERRO-WS CAN-WS
            MOVE ABRE-WS TO B-FUNC-WS
@@ -146,7 +393,7 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
                MOVE CADDUP-WS TO ARQBT-WS
                MOVE U-DUP-WS TO LETRA1BT-WS 
                MOVE "P" TO LETRA2BT-WS
-               MOVE "CRIGRUP.BTV" TO DEFBT-WS
+               MOVE "CRIDUP.BTV" TO DEFBT-WS
                CALL X"91" USING RESULT-77 F-77 CRIABT-WS
                MOVE ZEROS TO ERRO-WS CAN-WS
                MOVE ABRE-WS TO B-FUNC-WS
@@ -155,36 +402,207 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
                MOVE RESET-WS TO B-FUNC-WS
                CALL "BTVCAL" USING DADOS-WS
                CLOSE ARQ-TX
+               CLOSE ARQ-CI
+               CLOSE ARQ-BRD
                GO TO 015-DATAS.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+                     GRAVADOS3-77 CONTROLE-77 CONTROLE2-77 CONTROLE3-77
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
-           
+
 
        LEITURA-020.
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE REGCI-TR
+               MOVE "9" TO TIPO-REG-CI-TR
+               MOVE GRAVADOS-77 TO QTD-REG-CI-TR
+               MOVE CONTROLE2-77 TO CONTROLE-CI-TR
+               WRITE REGCI-CI-TR
+               MOVE "9" TO TIPO-REG-BRD-TR
+               MOVE GRAVADOS3-77 TO QTD-REG-BRD-TR
+               MOVE CONTROLE3-77 TO CONTROLE-BRD-TR
+               WRITE REGCI-BRD-TR
                CLOSE ARQ-TX
+               CLOSE ARQ-CI
+               CLOSE ARQ-BRD
+               PERFORM GRAVA-LOG
+               PERFORM GRAVA-RESUMO-EXP
+               PERFORM GRAVA-RESUMO-AGE
               GO 015-DATAS.
 
            ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
            MOVE ZEROS TO REGCI-TX.
            MOVE REGISTRO-WS TO REG-DUP.
+
+           IF FILTRA-SOMENTE-ABERTOS AND (DUP-PAGA OR INCOBRAVEL)
+               GO TO LEITURA-030.
+
            PERFORM MOVE-INFO
 
            WRITE REGCI-TX
 
+           ADD VALOR-DUP TO CONTROLE-77
+
+           MOVE FILIAL-DUP     TO FILIAL-CI
+           MOVE CPF-CGC-DUP    TO CPF-CGC-CI
+           MOVE VALOR-DUP      TO DEBITO-CI
+           MOVE SPACES         TO SPC-CI
+           MOVE ZEROS          TO CREDITO-CI
+           MOVE SALDO-DUP      TO SALDO-CI
+           WRITE REGCI-CI
+
+           ADD SALDO-DUP TO CONTROLE2-77
+
+           IF NOT DUP-PAGA AND NOT INCOBRAVEL
+               PERFORM ACUMULA-EXP
+               PERFORM ACUMULA-AGE.
+
+      *    CONFERE SE A DUPLICATA DADA COMO BORDERADA REALMENTE CONSTA
+      *    DO ULTIMO BORDERO TRANSMITIDO (TAB-CNF-WS, CARREGADA DO
+      *    ARQUIVO DO CONVBORD INFORMADO EM 015-DATAS)
+           IF DT-BORDERO-DUP NOT = ZEROS
+               PERFORM VARYING IDX-CNF-WS FROM 1 BY 1
+                   UNTIL IDX-CNF-WS > QTD-CNF-WS
+                   OR DUPL-TAB-CNF-WS (IDX-CNF-WS) = CODIGO-DUP
+               END-PERFORM
+               IF IDX-CNF-WS > QTD-CNF-WS
+                   MOVE FILIAL-DUP      TO FILIAL-BRD
+                   MOVE CPF-CGC-DUP     TO CPF-CGC-BRD
+                   MOVE CODIGO-DUP      TO CODIGO-BRD
+                   MOVE DT-BORDERO-DUP  TO DT-BORDERO-BRD
+                   MOVE BANCO-DUP       TO BANCO-BRD
+                   MOVE AGENCIA-DUP     TO AGENCIA-BRD
+                   ADD CODIGO-BRD TO CONTROLE3-77
+                   ADD 1 TO GRAVADOS3-77
+                   WRITE REGCI-BRD.
+
            ADD 1 TO GRAVADOS-77
            DISPLAY (14, 32) GRAVADOS-77
+
+       LEITURA-030.
            MOVE 09 TO ERRO-WS
            MOVE 0 TO KEY-NUM-WS
            MOVE LER-PROX-WS TO B-FUNC-WS
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVCI" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-DUP-WS " FILIAL=" FILIAL-DUP-WS
+               " ABERTOS=" SOMENTE-ABERTOS-WS
+               DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE LIDOS-77 TO LIDOS-LOG-TX
+           MOVE GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE GRAVADOS2-77 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
+      *    CARREGA EM TAB-CNF-WS AS CHAVES (FILIAL/DUPLICATA) DO
+      *    ULTIMO BORDERO TRANSMITIDO, PARA O CRUZAMENTO EM LEITURA-020
+       CARREGA-CNF.
+           MOVE 0   TO QTD-CNF-WS
+           MOVE "N" TO FIM-CNF-WS
+           OPEN INPUT ARQ-CNF
+           IF  ESTADO-CNF = ZEROS
+               PERFORM LE-CNF UNTIL ACABOU-CNF
+               CLOSE ARQ-CNF.
+
+       LE-CNF.
+           READ ARQ-CNF
+               AT END MOVE "S" TO FIM-CNF-WS
+           END-READ
+           IF  NOT ACABOU-CNF AND QTD-CNF-WS < 1000
+               AND FILIAL-CNF-TX = FILIAL-DUP-WS
+               ADD 1 TO QTD-CNF-WS
+               MOVE DUPL-CNF-TX TO DUPL-TAB-CNF-WS (QTD-CNF-WS).
+      *
+      *    ACUMULA NA TABELA-RESUMO A EXPOSICAO BANCARIA DA DUPLICATA
+      *    EM ABERTO, PELO PAR BANCO/AGENCIA
+       ACUMULA-EXP.
+           PERFORM VARYING IDX-EXP-WS FROM 1 BY 1
+               UNTIL IDX-EXP-WS > QTD-BANCOS-EXP-WS
+               OR (BANCO-TAB-EXP-WS (IDX-EXP-WS)   = BANCO-DUP
+               AND AGENCIA-TAB-EXP-WS (IDX-EXP-WS) = AGENCIA-DUP)
+           END-PERFORM
+           IF  IDX-EXP-WS > QTD-BANCOS-EXP-WS
+               ADD 1 TO QTD-BANCOS-EXP-WS
+               MOVE BANCO-DUP   TO BANCO-TAB-EXP-WS   (IDX-EXP-WS)
+               MOVE AGENCIA-DUP TO AGENCIA-TAB-EXP-WS (IDX-EXP-WS)
+               MOVE 0 TO QTD-TAB-EXP-WS (IDX-EXP-WS)
+               MOVE 0 TO SALDO-TAB-EXP-WS (IDX-EXP-WS).
+           ADD 1 TO QTD-TAB-EXP-WS (IDX-EXP-WS)
+           ADD SALDO-DUP TO SALDO-TAB-EXP-WS (IDX-EXP-WS).
+      *
+      *    GRAVA O RESUMO DE EXPOSICAO BANCARIA AO FINAL DO PROCESSAMENTO
+       GRAVA-RESUMO-EXP.
+           OPEN OUTPUT ARQ-EXP
+           PERFORM GRAVA-LINHA-EXP
+               VARYING IDX-EXP-WS FROM 1 BY 1
+               UNTIL IDX-EXP-WS > QTD-BANCOS-EXP-WS
+           CLOSE ARQ-EXP.
+
+       GRAVA-LINHA-EXP.
+           MOVE BANCO-TAB-EXP-WS   (IDX-EXP-WS) TO BANCO-EXP-TX
+           MOVE AGENCIA-TAB-EXP-WS (IDX-EXP-WS) TO AGENCIA-EXP-TX
+           MOVE QTD-TAB-EXP-WS     (IDX-EXP-WS) TO QTD-EXP-TX
+           MOVE SALDO-TAB-EXP-WS   (IDX-EXP-WS) TO SALDO-EXP-TX
+           WRITE REGCI-EXP.
+      *
+      *    ACUMULA NA TABELA-RESUMO O SALDO EM ABERTO DA DUPLICATA NA
+      *    FAIXA DE ATRASO (AGING) CORRESPONDENTE, CONFORME O
+      *    VENCIMENTO (DT-VENC-DUP) EM RELACAO A DATA DO PROCESSAMENTO
+      *    CAPTURADA EM DATA-ATU-AGE-WS
+       ACUMULA-AGE.
+           MOVE DT-VENC-DUP TO VENC-AGE-WS
+           COMPUTE DIAS-ATRASO-AGE-WS =
+               ((ANO-ATU-AGE-WS - ANO-VENC-AGE-WS) * 360)
+               + ((MES-ATU-AGE-WS - MES-VENC-AGE-WS) * 30)
+               + (DIA-ATU-AGE-WS - DIA-VENC-AGE-WS)
+           IF  DIAS-ATRASO-AGE-WS NOT > 0
+               MOVE 1 TO IDX-AGE-WS
+           ELSE
+           IF  DIAS-ATRASO-AGE-WS NOT > 30
+               MOVE 2 TO IDX-AGE-WS
+           ELSE
+           IF  DIAS-ATRASO-AGE-WS NOT > 60
+               MOVE 3 TO IDX-AGE-WS
+           ELSE
+           IF  DIAS-ATRASO-AGE-WS NOT > 90
+               MOVE 4 TO IDX-AGE-WS
+           ELSE
+               MOVE 5 TO IDX-AGE-WS.
+           ADD 1 TO QTD-TAB-AGE-WS (IDX-AGE-WS)
+           ADD SALDO-DUP TO SALDO-TAB-AGE-WS (IDX-AGE-WS).
+      *
+      *    GRAVA O RESUMO DE AGING AO FINAL DO PROCESSAMENTO
+       GRAVA-RESUMO-AGE.
+           OPEN OUTPUT ARQ-AGE
+           PERFORM GRAVA-LINHA-AGE
+               VARYING IDX-AGE-WS FROM 1 BY 1
+               UNTIL IDX-AGE-WS > QTD-FAIXAS-AGE-WS
+           CLOSE ARQ-AGE.
+
+       GRAVA-LINHA-AGE.
+           MOVE FAIXA-AGE-VL-WS (IDX-AGE-WS) TO FAIXA-AGE-TX
+           MOVE QTD-TAB-AGE-WS  (IDX-AGE-WS) TO QTD-AGE-TX
+           MOVE SALDO-TAB-AGE-WS (IDX-AGE-WS) TO SALDO-AGE-TX
+           WRITE REGCI-AGE.
+      *
       *     -------------------------->  "DADOGRUP.COB"
        MOVE-DADOS-DUP.
       *
