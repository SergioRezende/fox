@@ -19,6 +19,22 @@
            SELECT      ARQ-TX     ASSIGN     TO   DISK
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
+      *
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+      *
+           SELECT      ARQ-BCO    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+      *
+           SELECT      ARQ-CKP    ASSIGN     TO   "CONVCKP.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-CKP.
+      *
+           SELECT      ARQ-FXD    ASSIGN     TO   "CONVFXD.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-FXD.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -39,13 +55,63 @@
            05  DT-EMISS-TX                   PIC 9(06).
            05  DT-VENC-TX                    PIC 9(06).
            05  VALOR-TX                      PIC 9(11).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  CADBORD-REG-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
+      *
+      *    REGISTRO DO RESUMO POR BANCO/AGENCIA (ARQ. "xxBD....BCO")
+       FD  ARQ-BCO
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   CADBORD-BCO-TX
+           DATA      RECORD       REGBCO-TX.
+       01  REGBCO-TX.
+           05  BANCO-BCO-TX                  PIC 9(03).
+           05  AGENCIA-BCO-TX                PIC 9(04).
+           05  QTD-BCO-TX                    PIC 9(07).
+           05  VALOR-BCO-TX                  PIC 9(13).
+      *
+      *    REGISTRO DE CHECKPOINT DO ULTIMO DIA CONVERTIDO
+      *    (ARQ. "CONVCKP.DAT")
+       FD  ARQ-CKP
+           LABEL RECORD IS STANDARD.
+           COPY CHECKPT.
+      *
+      *    REGISTRO DE FAIXA DE DATAS COMPARTILHADA ENTRE OS
+      *    PROGRAMAS DE CONVERSAO DIA A DIA (ARQ. "CONVFXD.DAT")
+       FD  ARQ-FXD
+           LABEL RECORD IS STANDARD.
+           COPY FAIXADT.
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
+       77  ESTADO-CKP            PIC X(02).
+       77  ESTADO-FXD            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
+       77  REJEITADOS-77   VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
+       77  CONTROLE-77     VALUE 0             PIC 9(13).
+       77  TOTAL-LIDOS-77     VALUE 0          PIC 9(07).
+       77  TOTAL-GRAVADOS-77  VALUE 0          PIC 9(07).
+       77  QTD-BANCOS-WS       VALUE 0         PIC 9(04).
+      *
+      *    TABELA-RESUMO (ACUMULA POR BANCO/AGENCIA)
+       01  TAB-BCO-WS.
+           05  TAB-BCO-ITEM OCCURS 500 TIMES INDEXED BY IDX-BCO-WS.
+               10  BANCO-TAB-WS              PIC 9(03).
+               10  AGENCIA-TAB-WS            PIC 9(04).
+               10  QTD-TAB-WS     VALUE 0    PIC 9(07).
+               10  VALOR-TAB-WS   VALUE 0    PIC 9(13).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
@@ -58,10 +124,56 @@
        01  FILLER REDEFINES FINAL-WS.
            05  DIA-FIM-WS                      PIC 9(02).
            05  MES-FIM-WS                      PIC 9(02).
-           
+      *
+      *    TABELA EM MEMORIA DO CHECKPOINT (ARQ. "CONVCKP.DAT"), UMA
+      *    LINHA POR PROGRAMA/FILIAL, COM O ULTIMO DIA CONVERTIDO
+      *    COM SUCESSO
+       01  TAB-CKP-WS.
+           05  TAB-CKP-ITEM-WS OCCURS 50 TIMES.
+               10  PROGRAMA-TAB-CKP-WS         PIC X(08).
+               10  FILIAL-TAB-CKP-WS           PIC 9(02).
+               10  MES-TAB-CKP-WS              PIC 9(02).
+               10  DIA-TAB-CKP-WS              PIC 9(02).
+       77  QTD-CKP-WS         VALUE 0          PIC 9(02).
+       77  IDX-CKP-WS                          PIC 9(02).
+       77  FIM-CKP-WS                          PIC X(01).
+           88  ACABOU-CKP                      VALUE "S".
+       77  ACHOU-CKP-WS                        PIC X(01).
+           88  ACHOU-CKP                       VALUE "S".
+       01  SUGESTAO-CKP-WS    VALUE ZEROS      PIC 9(04).
+       01  FILLER REDEFINES SUGESTAO-CKP-WS.
+           05  DIA-SUG-CKP-WS                  PIC 9(02).
+           05  MES-SUG-CKP-WS                  PIC 9(02).
+      *
+      *    TABELA EM MEMORIA DA FAIXA DE DATAS COMPARTILHADA (ARQ.
+      *    "CONVFXD.DAT"), UMA LINHA POR FILIAL, COM A ULTIMA FAIXA
+      *    DIGITADA EM QUALQUER UM DOS PROGRAMAS DE CONVERSAO DIA A DIA
+       01  TAB-FXD-WS.
+           05  TAB-FXD-ITEM-WS OCCURS 50 TIMES.
+               10  FILIAL-TAB-FXD-WS           PIC 9(02).
+               10  MES-INI-TAB-FXD-WS          PIC 9(02).
+               10  DIA-INI-TAB-FXD-WS          PIC 9(02).
+               10  MES-FIM-TAB-FXD-WS          PIC 9(02).
+               10  DIA-FIM-TAB-FXD-WS          PIC 9(02).
+       77  QTD-FXD-WS         VALUE 0          PIC 9(02).
+       77  IDX-FXD-WS                          PIC 9(02).
+       77  FIM-FXD-WS                          PIC X(01).
+           88  ACABOU-FXD                      VALUE "S".
+       77  ACHOU-FXD-WS                        PIC X(01).
+           88  ACHOU-FXD                       VALUE "S".
+       01  SUGESTAO-INI-FXD-WS VALUE ZEROS     PIC 9(04).
+       01  FILLER REDEFINES SUGESTAO-INI-FXD-WS.
+           05  DIA-SUG-INI-FXD-WS              PIC 9(02).
+           05  MES-SUG-INI-FXD-WS              PIC 9(02).
+       01  SUGESTAO-FIM-FXD-WS VALUE ZEROS     PIC 9(04).
+       01  FILLER REDEFINES SUGESTAO-FIM-FXD-WS.
+           05  DIA-SUG-FIM-FXD-WS              PIC 9(02).
+           05  MES-SUG-FIM-FXD-WS              PIC 9(02).
+
            COPY DADOS.
            COPY TELAWS.
            COPY CRIABT.
+           COPY FILIALVL.
 
       *
       *                  -------->>   "REGBORD.COB"
@@ -101,6 +213,12 @@
            05  FILIAL-BORD-TX                  PIC 9(02).
            05  FILLER VALUE ".BRD"             PIC X(04).
       *
+       01  CADBORD-BCO-TX.
+           05  U-BORD-BCO-TX                    PIC X(01).
+           05  FILLER VALUE ":BD"              PIC X(03).
+           05  FILIAL-BORD-BCO-TX               PIC 9(02).
+           05  FILLER VALUE ".BCO"             PIC X(04).
+      *
 
        PROCEDURE DIVISION.
       *
@@ -118,26 +236,54 @@
            DISPLAY (11, 10) "Informe a Filial .......:"
            ACCEPT (, ) FILIAL-BORD-WS WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           PERFORM VARYING IDX-FIL-VL-WS FROM 1 BY 1
+               UNTIL IDX-FIL-VL-WS > QTD-FILIAL-VL
+               OR FILIAL-VL-WS (IDX-FIL-VL-WS) = FILIAL-BORD-WS
+           END-PERFORM
+           IF IDX-FIL-VL-WS > QTD-FILIAL-VL
+               DISPLAY (24, 10) "FILIAL INVALIDA - VERIFIQUE O NUMERO"
+               GO TO INICIO-010.
            MOVE FILIAL-BORD-WS   TO FILIAL-BORD-TX.
 
+           PERFORM CARREGA-CKP
+           PERFORM SUGERE-CKP
+           PERFORM CARREGA-FXD
+           PERFORM SUGERE-FXD
+           MOVE ZEROS TO DD-MM-77
+           IF ACHOU-CKP
+               MOVE SUGESTAO-CKP-WS TO DD-MM-77
+               DISPLAY (24, 10)
+                   "ULTIMA CONVERSAO OK ATE O DIA SUGERIDO ABAIXO".
+           IF ACHOU-FXD
+               MOVE SUGESTAO-INI-FXD-WS TO DD-MM-77
+               DISPLAY (24, 10)
+                   "FAIXA JA INFORMADA PARA OUTRO PROGRAMA - CONFIRME".
            DISPLAY (12, 10) "Data Inicial (dd/mm)....:"
            ACCEPT (, ) DD-MM-77 WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
            MOVE DD-MM-77 TO INICIAL-WS FINAL-WS
 
            IF DIA-INI-WS = ZEROS GO TO INICIO-010.
+           IF ACHOU-FXD
+               MOVE DIA-SUG-FIM-FXD-WS TO DIA-FIM-WS.
            DISPLAY (13, 10) "Data Final   (dd/mm)....:" DD-MM-77
            ACCEPT (13, 35) DIA-FIM-WS WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           PERFORM ATUALIZA-FXD
 
-           DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
+           DISPLAY (14, 10) "LIDOS:      GRAVADOS:    REJEITADOS:".
            MOVE FILIAL-BORD-WS   TO FILIAL-BORD-TX.
+           MOVE U-BORD-WS        TO U-BORD-BCO-TX.
+           MOVE FILIAL-BORD-WS   TO FILIAL-BORD-BCO-TX.
+           MOVE 0 TO TOTAL-LIDOS-77 TOTAL-GRAVADOS-77 QTD-BANCOS-WS
            SUBTRACT 1 FROM DIA-INI-WS.
 
        020-ABRE-ARQ.
 
            ADD 1 TO DIA-INI-WS
            IF DIA-INI-WS > DIA-FIM-WS
+              PERFORM GRAVA-LOG
+              PERFORM GRAVA-RESUMO-BCO
               GO TO 015-DATAS.
            MOVE INICIAL-WS TO DATA-BD-WS DATA-BD-TX 
 
@@ -155,19 +301,28 @@
                MOVE RESET-WS TO B-FUNC-WS
                CALL "BTVCAL" USING DADOS-WS
                CLOSE ARQ-TX
+               PERFORM ATUALIZA-CKP
                GO 020-ABRE-ARQ.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+                     REJEITADOS-77 CONTROLE-77
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
-           
+
 
        LEITURA-020.
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE CADBORD-REG-TR
+               ADD LIDOS-77 TO TOTAL-LIDOS-77
+               ADD GRAVADOS-77 TO TOTAL-GRAVADOS-77
                CLOSE ARQ-TX
+              PERFORM ATUALIZA-CKP
               GO 020-ABRE-ARQ.
 
            ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
@@ -175,17 +330,222 @@
            MOVE REGISTRO-WS TO CADBORD-REG-WS.
            PERFORM MOVE-INFO
 
-	   IF  DUPL-BORD > 0   
-               WRITE CADBORD-REG-TX.
-
-           ADD 1 TO GRAVADOS-77
-           DISPLAY (14, 32) GRAVADOS-77
+	   IF  DUPL-BORD > 0
+               WRITE CADBORD-REG-TX
+               ADD VALOR-BORD TO CONTROLE-77
+               ADD 1 TO GRAVADOS-77
+               PERFORM ACUMULA-BCO
+               DISPLAY (14, 32) GRAVADOS-77
+           ELSE
+               ADD 1 TO REJEITADOS-77
+               DISPLAY (14, 49) REJEITADOS-77.
            MOVE 09 TO ERRO-WS
            MOVE 0 TO KEY-NUM-WS
            MOVE LER-PROX-WS TO B-FUNC-WS
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    CARREGA EM MEMORIA O CHECKPOINT DE ULTIMO DIA CONVERTIDO
+      *    COM SUCESSO, POR PROGRAMA/FILIAL (ARQ. "CONVCKP.DAT")
+       CARREGA-CKP.
+           MOVE 0 TO QTD-CKP-WS
+           MOVE "N" TO FIM-CKP-WS
+           OPEN INPUT ARQ-CKP
+           IF ESTADO-CKP NOT = ZEROS
+               GO TO CARREGA-CKP-EXIT.
+           PERFORM LE-CKP UNTIL ACABOU-CKP
+           CLOSE ARQ-CKP.
+       CARREGA-CKP-EXIT.
+           EXIT.
+      *
+       LE-CKP.
+           READ ARQ-CKP AT END MOVE "S" TO FIM-CKP-WS END-READ
+           IF ACABOU-CKP GO TO LE-CKP-EXIT.
+           IF QTD-CKP-WS < 50
+               ADD 1 TO QTD-CKP-WS
+               MOVE PROGRAMA-CKP-TX TO PROGRAMA-TAB-CKP-WS (QTD-CKP-WS)
+               MOVE FILIAL-CKP-TX   TO FILIAL-TAB-CKP-WS   (QTD-CKP-WS)
+               MOVE MES-CKP-TX      TO MES-TAB-CKP-WS      (QTD-CKP-WS)
+               MOVE DIA-CKP-TX      TO DIA-TAB-CKP-WS      (QTD-CKP-WS).
+       LE-CKP-EXIT.
+           EXIT.
+      *
+      *    PROCURA O CHECKPOINT DESTA FILIAL E, SE ACHAR, MONTA EM
+      *    SUGESTAO-CKP-WS O DIA SEGUINTE AO ULTIMO CONVERTIDO, PARA
+      *    SER OFERECIDO COMO VALOR INICIAL DO CAMPO "Data Inicial"
+       SUGERE-CKP.
+           MOVE "N" TO ACHOU-CKP-WS
+           PERFORM VARYING IDX-CKP-WS FROM 1 BY 1
+               UNTIL IDX-CKP-WS > QTD-CKP-WS
+               OR (PROGRAMA-TAB-CKP-WS (IDX-CKP-WS) = "CONVBORD"
+               AND FILIAL-TAB-CKP-WS (IDX-CKP-WS) = FILIAL-BORD-WS)
+           END-PERFORM
+           IF IDX-CKP-WS > QTD-CKP-WS
+               GO TO SUGERE-CKP-EXIT.
+           MOVE "S" TO ACHOU-CKP-WS
+           MOVE DIA-TAB-CKP-WS (IDX-CKP-WS) TO DIA-SUG-CKP-WS
+           MOVE MES-TAB-CKP-WS (IDX-CKP-WS) TO MES-SUG-CKP-WS
+           ADD 1 TO DIA-SUG-CKP-WS
+           IF DIA-SUG-CKP-WS > 31
+               MOVE 1 TO DIA-SUG-CKP-WS
+               ADD 1 TO MES-SUG-CKP-WS
+               IF MES-SUG-CKP-WS > 12 MOVE 1 TO MES-SUG-CKP-WS.
+       SUGERE-CKP-EXIT.
+           EXIT.
+      *
+      *    ATUALIZA EM MEMORIA E REGRAVA POR INTEIRO O CHECKPOINT COM
+      *    O DIA QUE ACABOU DE SER CONVERTIDO COM SUCESSO NESTA FILIAL
+       ATUALIZA-CKP.
+           PERFORM VARYING IDX-CKP-WS FROM 1 BY 1
+               UNTIL IDX-CKP-WS > QTD-CKP-WS
+               OR (PROGRAMA-TAB-CKP-WS (IDX-CKP-WS) = "CONVBORD"
+               AND FILIAL-TAB-CKP-WS (IDX-CKP-WS) = FILIAL-BORD-WS)
+           END-PERFORM
+           IF IDX-CKP-WS > QTD-CKP-WS AND QTD-CKP-WS < 50
+               ADD 1 TO QTD-CKP-WS.
+           IF IDX-CKP-WS <= QTD-CKP-WS
+               MOVE "CONVBORD" TO PROGRAMA-TAB-CKP-WS (IDX-CKP-WS)
+               MOVE FILIAL-BORD-WS TO FILIAL-TAB-CKP-WS (IDX-CKP-WS)
+               MOVE MES-INI-WS     TO MES-TAB-CKP-WS    (IDX-CKP-WS)
+               MOVE DIA-INI-WS     TO DIA-TAB-CKP-WS    (IDX-CKP-WS).
+           OPEN OUTPUT ARQ-CKP
+           PERFORM GRAVA-CKP VARYING IDX-CKP-WS FROM 1 BY 1
+               UNTIL IDX-CKP-WS > QTD-CKP-WS
+           CLOSE ARQ-CKP.
+      *
+       GRAVA-CKP.
+           MOVE PROGRAMA-TAB-CKP-WS (IDX-CKP-WS) TO PROGRAMA-CKP-TX
+           MOVE FILIAL-TAB-CKP-WS   (IDX-CKP-WS) TO FILIAL-CKP-TX
+           MOVE MES-TAB-CKP-WS      (IDX-CKP-WS) TO MES-CKP-TX
+           MOVE DIA-TAB-CKP-WS      (IDX-CKP-WS) TO DIA-CKP-TX
+           WRITE REGCKP-TX.
+      *
+      *    CARREGA EM MEMORIA A FAIXA DE DATAS COMPARTILHADA ENTRE OS
+      *    PROGRAMAS DE CONVERSAO DIA A DIA (ARQ. "CONVFXD.DAT")
+       CARREGA-FXD.
+           MOVE 0 TO QTD-FXD-WS
+           MOVE "N" TO FIM-FXD-WS
+           OPEN INPUT ARQ-FXD
+           IF ESTADO-FXD NOT = ZEROS
+               GO TO CARREGA-FXD-EXIT.
+           PERFORM LE-FXD UNTIL ACABOU-FXD
+           CLOSE ARQ-FXD.
+       CARREGA-FXD-EXIT.
+           EXIT.
+      *
+       LE-FXD.
+           READ ARQ-FXD AT END MOVE "S" TO FIM-FXD-WS END-READ
+           IF ACABOU-FXD GO TO LE-FXD-EXIT.
+           IF QTD-FXD-WS < 50
+               ADD 1 TO QTD-FXD-WS
+               MOVE FILIAL-FXD-TX  TO FILIAL-TAB-FXD-WS  (QTD-FXD-WS)
+               MOVE MES-INI-FXD-TX TO MES-INI-TAB-FXD-WS (QTD-FXD-WS)
+               MOVE DIA-INI-FXD-TX TO DIA-INI-TAB-FXD-WS (QTD-FXD-WS)
+               MOVE MES-FIM-FXD-TX TO MES-FIM-TAB-FXD-WS (QTD-FXD-WS)
+               MOVE DIA-FIM-FXD-TX TO DIA-FIM-TAB-FXD-WS (QTD-FXD-WS).
+       LE-FXD-EXIT.
+           EXIT.
+      *
+      *    PROCURA A FAIXA DE DATAS DESTA FILIAL JA DIGITADA EM
+      *    QUALQUER UM DOS PROGRAMAS DE CONVERSAO DIA A DIA E, SE
+      *    ACHAR, MONTA SUGESTAO-INI-FXD-WS/SUGESTAO-FIM-FXD-WS PARA
+      *    SEREM OFERECIDAS NOS CAMPOS "Data Inicial"/"Data Final"
+       SUGERE-FXD.
+           MOVE "N" TO ACHOU-FXD-WS
+           PERFORM VARYING IDX-FXD-WS FROM 1 BY 1
+               UNTIL IDX-FXD-WS > QTD-FXD-WS
+               OR FILIAL-TAB-FXD-WS (IDX-FXD-WS) = FILIAL-BORD-WS
+           END-PERFORM
+           IF IDX-FXD-WS > QTD-FXD-WS
+               GO TO SUGERE-FXD-EXIT.
+           MOVE "S" TO ACHOU-FXD-WS
+           MOVE DIA-INI-TAB-FXD-WS (IDX-FXD-WS) TO DIA-SUG-INI-FXD-WS
+           MOVE MES-INI-TAB-FXD-WS (IDX-FXD-WS) TO MES-SUG-INI-FXD-WS
+           MOVE DIA-FIM-TAB-FXD-WS (IDX-FXD-WS) TO DIA-SUG-FIM-FXD-WS
+           MOVE MES-FIM-TAB-FXD-WS (IDX-FXD-WS) TO MES-SUG-FIM-FXD-WS.
+       SUGERE-FXD-EXIT.
+           EXIT.
+      *
+      *    ATUALIZA EM MEMORIA E REGRAVA POR INTEIRO A FAIXA DE DATAS
+      *    DESTA FILIAL, PARA QUE OS DEMAIS PROGRAMAS DE CONVERSAO DIA
+      *    A DIA OFEREÇAM A MESMA FAIXA SEM REDIGITACAO
+       ATUALIZA-FXD.
+           PERFORM VARYING IDX-FXD-WS FROM 1 BY 1
+               UNTIL IDX-FXD-WS > QTD-FXD-WS
+               OR FILIAL-TAB-FXD-WS (IDX-FXD-WS) = FILIAL-BORD-WS
+           END-PERFORM
+           IF IDX-FXD-WS > QTD-FXD-WS AND QTD-FXD-WS < 50
+               ADD 1 TO QTD-FXD-WS.
+           IF IDX-FXD-WS <= QTD-FXD-WS
+               MOVE FILIAL-BORD-WS TO FILIAL-TAB-FXD-WS  (IDX-FXD-WS)
+               MOVE MES-INI-WS     TO MES-INI-TAB-FXD-WS (IDX-FXD-WS)
+               MOVE DIA-INI-WS     TO DIA-INI-TAB-FXD-WS (IDX-FXD-WS)
+               MOVE MES-FIM-WS     TO MES-FIM-TAB-FXD-WS (IDX-FXD-WS)
+               MOVE DIA-FIM-WS     TO DIA-FIM-TAB-FXD-WS (IDX-FXD-WS).
+           OPEN OUTPUT ARQ-FXD
+           PERFORM GRAVA-FXD VARYING IDX-FXD-WS FROM 1 BY 1
+               UNTIL IDX-FXD-WS > QTD-FXD-WS
+           CLOSE ARQ-FXD.
+      *
+       GRAVA-FXD.
+           MOVE FILIAL-TAB-FXD-WS  (IDX-FXD-WS) TO FILIAL-FXD-TX
+           MOVE MES-INI-TAB-FXD-WS (IDX-FXD-WS) TO MES-INI-FXD-TX
+           MOVE DIA-INI-TAB-FXD-WS (IDX-FXD-WS) TO DIA-INI-FXD-TX
+           MOVE MES-FIM-TAB-FXD-WS (IDX-FXD-WS) TO MES-FIM-FXD-TX
+           MOVE DIA-FIM-TAB-FXD-WS (IDX-FXD-WS) TO DIA-FIM-FXD-TX
+           WRITE REGFXD-TX.
+      *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVBORD" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-BORD-WS " FILIAL=" FILIAL-BORD-WS
+               " DE=" INICIAL-WS " ATE=" FINAL-WS
+               DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE TOTAL-LIDOS-77 TO LIDOS-LOG-TX
+           MOVE TOTAL-GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE 0 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
+      *    ACUMULA NA TABELA-RESUMO O VALOR DA DUPLICATA LIDA, PELO
+      *    PAR BANCO/AGENCIA (CRIA UMA ENTRADA NOVA QUANDO NECESSARIO)
+       ACUMULA-BCO.
+           PERFORM VARYING IDX-BCO-WS FROM 1 BY 1
+               UNTIL IDX-BCO-WS > QTD-BANCOS-WS
+               OR (BANCO-TAB-WS (IDX-BCO-WS)   = BANCO-BORD
+               AND AGENCIA-TAB-WS (IDX-BCO-WS) = AGENCIA-BORD)
+           END-PERFORM
+           IF  IDX-BCO-WS > QTD-BANCOS-WS
+               ADD 1 TO QTD-BANCOS-WS
+               MOVE BANCO-BORD     TO BANCO-TAB-WS   (IDX-BCO-WS)
+               MOVE AGENCIA-BORD   TO AGENCIA-TAB-WS (IDX-BCO-WS)
+               MOVE 0 TO QTD-TAB-WS (IDX-BCO-WS)
+               MOVE 0 TO VALOR-TAB-WS (IDX-BCO-WS).
+           ADD 1 TO QTD-TAB-WS (IDX-BCO-WS)
+           ADD VALOR-BORD TO VALOR-TAB-WS (IDX-BCO-WS).
+      *
+      *    GRAVA O RESUMO POR BANCO/AGENCIA AO FINAL DO PROCESSAMENTO
+       GRAVA-RESUMO-BCO.
+           OPEN OUTPUT ARQ-BCO
+           PERFORM GRAVA-LINHA-BCO
+               VARYING IDX-BCO-WS FROM 1 BY 1
+               UNTIL IDX-BCO-WS > QTD-BANCOS-WS
+           CLOSE ARQ-BCO.
+
+       GRAVA-LINHA-BCO.
+           MOVE BANCO-TAB-WS   (IDX-BCO-WS) TO BANCO-BCO-TX
+           MOVE AGENCIA-TAB-WS (IDX-BCO-WS) TO AGENCIA-BCO-TX
+           MOVE QTD-TAB-WS     (IDX-BCO-WS) TO QTD-BCO-TX
+           MOVE VALOR-TAB-WS   (IDX-BCO-WS) TO VALOR-BCO-TX
+           WRITE REGBCO-TX.
+      *
       *     -------------------------->  "DADONTFS.COB"
        MOVE-DADOS-BORD.
       *
