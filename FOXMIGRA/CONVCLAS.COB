@@ -19,6 +19,18 @@
            SELECT      ARQ-TX     ASSIGN     TO   DISK
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
+      *
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+      *
+           SELECT      ARQ-OLD    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-OLD.
+      *
+           SELECT      ARQ-DIF    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -33,13 +45,55 @@ C              10  GRUPO-TX                 PIC 9(02).
 C              10  SUB-GRUPO-TX             PIC 9(03).
 C              10  COD-TX                   PIC 9(03).
 C          05  DESCRICAO-TX                 PIC X(30).
+           05  TAB-PESO-TX.
+               10  PESO-TX          OCCURS 10     PIC 9(01).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGCLASS-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
+      *
+      *    LEITURA DO ARQ. TXT DA EXECUCAO ANTERIOR (MESMO ARQUIVO
+      *    QUE ARQ-TX ESTA PRESTES A SOBRESCREVER), PARA O RESUMO DE
+      *    ALTERACOES ENTRE UMA EXECUCAO E OUTRA
+       FD  ARQ-OLD
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQCLASS-TX.
+       01  REGCLASS-OLD.
+           05  GRUPO-OLD-WS                   PIC 9(02).
+           05  SUB-GRUPO-OLD-WS               PIC 9(03).
+           05  COD-OLD-WS                     PIC 9(03).
+           05  FILLER                         PIC X(40).
+       01  FILLER REDEFINES REGCLASS-OLD.
+           05  TIPO-REG-OLD-WS                PIC X(01).
+           05  FILLER                         PIC X(47).
+      *
+      *    RESUMO DE ALTERACOES (ARQ. "ARQCLASS.DIF")
+       FD  ARQ-DIF
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQCLASS-DIF
+           DATA      RECORD       REGDIF-TX.
+       01  REGDIF-TX.
+           05  TIPO-DIF-TX                    PIC X(10).
+           05  GRUPO-DIF-TX                   PIC 9(02).
+           05  SUB-GRUPO-DIF-TX               PIC 9(03).
+           05  COD-DIF-TX                     PIC 9(03).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
+       77  ESTADO-OLD            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
+       77  CONTROLE-77     VALUE 0             PIC 9(13).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
@@ -82,6 +136,22 @@ C     *
            05  U-CLASS-TX                       PIC X(01).
            05  FILLER VALUE ":ARQCLASS.TXT"     PIC X(13).
       *
+       01  ARQCLASS-DIF.
+           05  U-CLASS-DIF                      PIC X(01).
+           05  FILLER VALUE ":ARQCLASS.DIF"     PIC X(13).
+      *
+      *    TABELA DA EXECUCAO ANTERIOR, PARA O RESUMO DE ALTERACOES
+       77  QTD-OLD-WS      VALUE 0              PIC 9(04).
+       77  FIM-OLD-WS      VALUE "N"            PIC X(01).
+           88  ACABOU-OLD  VALUE "S".
+       01  TAB-OLD-WS.
+           05  TAB-OLD-ITEM OCCURS 500 TIMES INDEXED BY IDX-OLD-WS.
+               10  GRUPO-TAB-OLD-WS             PIC 9(02).
+               10  SUB-GRUPO-TAB-OLD-WS         PIC 9(03).
+               10  COD-TAB-OLD-WS               PIC 9(03).
+               10  LINHA-TAB-OLD-WS             PIC X(48).
+               10  SEEN-TAB-OLD-WS  VALUE "N"   PIC X(01).
+      *
 
        PROCEDURE DIVISION.
       *
@@ -95,12 +165,24 @@ C     *
            ACCEPT ESCAPE-77 FROM ESCAPE KEY
            IF ESCAPE-77 NOT = ZEROS STOP RUN.
            MOVE U-CLASS-WS TO U-CLASS-TX.
+           MOVE U-CLASS-WS TO U-CLASS-DIF.
 
            DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
 
        020-ABRE-ARQ.
+      *
+      *    LE O ARQ. TXT DA EXECUCAO ANTERIOR (ANTES DE SER
+      *    SOBRESCRITO) PARA PODER COMPARAR E GERAR O RESUMO DE
+      *    ALTERACOES EM ARQCLASS.DIF
+           MOVE 0 TO QTD-OLD-WS
+           MOVE "N" TO FIM-OLD-WS
+           OPEN INPUT ARQ-OLD
+           IF  ESTADO-OLD = ZEROS
+               PERFORM LE-OLD-CLASS UNTIL ACABOU-OLD
+               CLOSE ARQ-OLD.
 
            OPEN OUTPUT ARQ-TX.
+           OPEN OUTPUT ARQ-DIF.
 
            MOVE 999 TO ERRO-WS CAN-WS
            MOVE ABRE-WS TO B-FUNC-WS
@@ -114,7 +196,7 @@ C     *
                MOVE ARQCLASS-WS TO ARQBT-WS
                MOVE U-CLASS-WS TO LETRA1BT-WS 
                MOVE "P" TO LETRA2BT-WS
-               MOVE "CRIGRUP.BTV" TO DEFBT-WS
+               MOVE "CRICLASS.BTV" TO DEFBT-WS
                CALL X"91" USING RESULT-77 F-77 CRIABT-WS
                MOVE ZEROS TO ERRO-WS CAN-WS
                MOVE ABRE-WS TO B-FUNC-WS
@@ -126,16 +208,26 @@ C     *
                GO TO 015-DATAS.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+                     CONTROLE-77
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
-           
+
 
        LEITURA-020.
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE REGCLASS-TR
                CLOSE ARQ-TX
+               PERFORM GRAVA-REMOVIDOS-DIF
+                   VARYING IDX-OLD-WS FROM 1 BY 1
+                   UNTIL IDX-OLD-WS > QTD-OLD-WS
+               CLOSE ARQ-DIF
+               PERFORM GRAVA-LOG
               GO 015-DATAS.
 
            ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
@@ -144,7 +236,9 @@ C     *
            PERFORM MOVE-INFO
 
            WRITE REGCLASS-TX
+           PERFORM COMPARA-OLD-CLASS
 
+           ADD COD-CLASS TO CONTROLE-77
            ADD 1 TO GRAVADOS-77
            DISPLAY (14, 32) GRAVADOS-77
            MOVE 09 TO ERRO-WS
@@ -153,6 +247,74 @@ C     *
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVCLAS" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-CLASS-WS DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE LIDOS-77 TO LIDOS-LOG-TX
+           MOVE GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE GRAVADOS2-77 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
+      *    LE UM REGISTRO DO ARQ. TXT DA EXECUCAO ANTERIOR PARA A
+      *    TABELA TAB-OLD-WS, USADA NA COMPARACAO DE ALTERACOES
+       LE-OLD-CLASS.
+           READ ARQ-OLD
+               AT END MOVE "S" TO FIM-OLD-WS
+           END-READ.
+           IF  NOT ACABOU-OLD AND QTD-OLD-WS < 500
+               AND TIPO-REG-OLD-WS NOT = "9"
+               ADD 1 TO QTD-OLD-WS
+               MOVE GRUPO-OLD-WS     TO GRUPO-TAB-OLD-WS (QTD-OLD-WS)
+               MOVE SUB-GRUPO-OLD-WS TO
+                   SUB-GRUPO-TAB-OLD-WS (QTD-OLD-WS)
+               MOVE COD-OLD-WS       TO COD-TAB-OLD-WS (QTD-OLD-WS)
+               MOVE REGCLASS-OLD     TO LINHA-TAB-OLD-WS (QTD-OLD-WS)
+               MOVE "N" TO SEEN-TAB-OLD-WS (QTD-OLD-WS).
+      *
+      *    COMPARA O REGISTRO RECEM-GRAVADO EM REGCLASS-TX COM A
+      *    TABELA DA EXECUCAO ANTERIOR E GRAVA O RESUMO EM ARQ-DIF
+       COMPARA-OLD-CLASS.
+           PERFORM VARYING IDX-OLD-WS FROM 1 BY 1
+               UNTIL IDX-OLD-WS > QTD-OLD-WS
+               OR (GRUPO-TAB-OLD-WS (IDX-OLD-WS) = GRUPO-CLASS
+               AND SUB-GRUPO-TAB-OLD-WS (IDX-OLD-WS) = SUB-GRUPO-CLASS
+               AND COD-TAB-OLD-WS (IDX-OLD-WS) = COD-CLASS)
+           END-PERFORM
+           IF  IDX-OLD-WS > QTD-OLD-WS
+               MOVE "NOVO"          TO TIPO-DIF-TX
+               MOVE GRUPO-CLASS     TO GRUPO-DIF-TX
+               MOVE SUB-GRUPO-CLASS TO SUB-GRUPO-DIF-TX
+               MOVE COD-CLASS       TO COD-DIF-TX
+               WRITE REGDIF-TX
+           ELSE
+               MOVE "S" TO SEEN-TAB-OLD-WS (IDX-OLD-WS)
+               IF  LINHA-TAB-OLD-WS (IDX-OLD-WS) NOT = REGCLASS-TX
+                   MOVE "ALTERADO"      TO TIPO-DIF-TX
+                   MOVE GRUPO-CLASS     TO GRUPO-DIF-TX
+                   MOVE SUB-GRUPO-CLASS TO SUB-GRUPO-DIF-TX
+                   MOVE COD-CLASS       TO COD-DIF-TX
+                   WRITE REGDIF-TX.
+      *
+      *    GRAVA EM ARQ-DIF OS REGISTROS DA EXECUCAO ANTERIOR QUE NAO
+      *    FORAM ENCONTRADOS NA EXECUCAO ATUAL (EXCLUIDOS)
+       GRAVA-REMOVIDOS-DIF.
+           IF  SEEN-TAB-OLD-WS (IDX-OLD-WS) = "N"
+               MOVE "REMOVIDO" TO TIPO-DIF-TX
+               MOVE GRUPO-TAB-OLD-WS     (IDX-OLD-WS) TO GRUPO-DIF-TX
+               MOVE SUB-GRUPO-TAB-OLD-WS (IDX-OLD-WS) TO
+                   SUB-GRUPO-DIF-TX
+               MOVE COD-TAB-OLD-WS       (IDX-OLD-WS) TO COD-DIF-TX
+               WRITE REGDIF-TX.
+      *
       *     -------------------------->  "DADOGRUP.COB"
        MOVE-DADOS-CLASS.
       *
@@ -170,7 +332,10 @@ C     *
 C          MOVE  GRUPO-CLASS       TO GRUPO-TX
 C          MOVE  SUB-GRUPO-CLASS   TO SUB-GRUPO-TX
 	   MOVE  COD-CLASS         TO COD-TX
-           MOVE  DESCRICAO-CLASS   TO  DESCRICAO-TX               
+           MOVE  DESCRICAO-CLASS   TO  DESCRICAO-TX
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               MOVE  PESO-CLASS (I) TO  PESO-TX (I)
+           END-PERFORM
            
            
            
