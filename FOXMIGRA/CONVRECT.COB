@@ -0,0 +1,226 @@
+      *
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. CONVRECT.
+       AUTHOR. LUIS AUGUSTO.
+      *
+      *    DATA DA ALTERACAO: 08/96
+      *
+      *    ESTE PROGRAMA LE O LOG COMPARTILHADO DE TRANSFERENCIAS
+      *    ENTRE FILIAIS ("TRANSF.LOG", GRAVADO PELO CONVENTR NAS
+      *    ENTRADAS E PELO CONVNOTA NAS SAIDAS) E CASA CADA ENTRADA
+      *    COM A SAIDA CORRESPONDENTE PELA FILIAL DE ORIGEM E NUMERO
+      *    DA NOTA, GERANDO UM RELATORIO ("TRANSREC.TXT") DAS
+      *    TRANSFERENCIAS QUE FICARAM SEM PAR DE UM DOS DOIS LADOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT      ARQ-TRF    ASSIGN     TO   "TRANSF.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-REC    ASSIGN     TO   "TRANSREC.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-REC.
+
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+      *    REGISTRO DE LOG DE TRANSFERENCIAS ENTRE FILIAIS
+      *    (ARQ. "TRANSF.LOG")
+       FD  ARQ-TRF
+           LABEL RECORD IS STANDARD.
+           COPY TRANSFLOG.
+      *
+       FD  ARQ-REC
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   "TRANSREC.TXT"
+           DATA      RECORD       REG-REC.
+       01  REG-REC                           PIC X(60).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  ESTADO                PIC X(02).
+       77  ESTADO-REC            PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
+       77  LIDOS-77              VALUE 0     PIC 9(07).
+       77  GRAVADOS-77           VALUE 0     PIC 9(07).
+       77  QTD-ENT-WS            VALUE 0     PIC 9(04).
+       77  QTD-SAI-WS            VALUE 0     PIC 9(04).
+      *
+      *    REGISTRO DETALHE DO RELATORIO DE PENDENCIAS
+       01  DETALHE-REC.
+           05  TIPO-DET-REC                  PIC X(20).
+           05  FILLER                        PIC X VALUE SPACE.
+           05  FILIAL-DET-REC                PIC X(03).
+           05  FILLER                        PIC X VALUE SPACE.
+           05  NUMERO-DET-REC                PIC 9(06).
+           05  FILLER                        PIC X VALUE SPACE.
+           05  DT-EMISS-DET-REC              PIC 9(06).
+           05  FILLER                        PIC X VALUE SPACE.
+           05  VALOR-DET-REC                 PIC 9(13).
+           05  FILLER                        PIC X(08).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  TRAILER-REC.
+           05  TIPO-TR-REC                   PIC X(01) VALUE "9".
+           05  LIDOS-TR-REC                  PIC 9(07).
+           05  GRAVADOS-TR-REC               PIC 9(07).
+           05  FILLER                        PIC X(45).
+      *
+      *    TABELA DE ENTRADAS DE TRANSFERENCIA (CONVENTR), PENDENTES
+      *    DE CASAMENTO COM UMA SAIDA CORRESPONDENTE
+       01  TAB-ENT-WS.
+           05  TAB-ENT-ITEM OCCURS 2000 TIMES INDEXED BY IDX-ENT-WS.
+               10  FILIAL-TAB-ENT-WS         PIC X(03).
+               10  NUMERO-TAB-ENT-WS         PIC 9(06).
+               10  DT-EMISS-TAB-ENT-WS       PIC 9(06).
+               10  VALOR-TAB-ENT-WS          PIC 9(13).
+               10  MATCH-TAB-ENT-WS          PIC X(01) VALUE "N".
+      *
+      *    TABELA DE SAIDAS DE TRANSFERENCIA (CONVNOTA), PENDENTES
+      *    DE CASAMENTO COM UMA ENTRADA CORRESPONDENTE
+       01  TAB-SAI-WS.
+           05  TAB-SAI-ITEM OCCURS 2000 TIMES INDEXED BY IDX-SAI-WS.
+               10  FILIAL-TAB-SAI-WS         PIC X(03).
+               10  NUMERO-TAB-SAI-WS         PIC 9(06).
+               10  DT-EMISS-TAB-SAI-WS       PIC 9(06).
+               10  VALOR-TAB-SAI-WS          PIC 9(13).
+               10  MATCH-TAB-SAI-WS          PIC X(01) VALUE "N".
+      *
+       PROCEDURE DIVISION.
+       INICIO.
+           CALL X"E4"
+           DISPLAY (10, 10) "RECONCILIACAO DE TRANSFERENCIAS"
+           OPEN INPUT ARQ-TRF
+           IF  ESTADO NOT = ZEROS
+               DISPLAY (24, 10) "ARQ. TRANSF.LOG COM ERRO"
+               STOP RUN.
+           OPEN OUTPUT ARQ-REC
+           IF  ESTADO-REC NOT = ZEROS
+               DISPLAY (24, 10) "ARQ. TRANSREC.TXT COM ERRO"
+               CLOSE ARQ-TRF
+               STOP RUN.
+      *
+       LEITURA-010.
+           READ ARQ-TRF NEXT
+               AT END GO TO FIM-LEITURA
+           END-READ.
+           ADD 1 TO LIDOS-77 DISPLAY (14, 32) LIDOS-77
+           EVALUATE TIPO-REG-TRANSF-TX
+               WHEN "E"
+                   PERFORM GUARDA-ENT
+               WHEN "S"
+                   PERFORM GUARDA-SAI
+           END-EVALUATE
+           GO TO LEITURA-010.
+      *
+       FIM-LEITURA.
+           CLOSE ARQ-TRF
+           PERFORM CASA-TRANSF
+               VARYING IDX-ENT-WS FROM 1 BY 1
+               UNTIL IDX-ENT-WS > QTD-ENT-WS
+           PERFORM GRAVA-PENDENTE-ENT
+               VARYING IDX-ENT-WS FROM 1 BY 1
+               UNTIL IDX-ENT-WS > QTD-ENT-WS
+           PERFORM GRAVA-PENDENTE-SAI
+               VARYING IDX-SAI-WS FROM 1 BY 1
+               UNTIL IDX-SAI-WS > QTD-SAI-WS
+           MOVE LIDOS-77    TO LIDOS-TR-REC
+           MOVE GRAVADOS-77 TO GRAVADOS-TR-REC
+           WRITE REG-REC FROM TRAILER-REC
+           CLOSE ARQ-REC
+           DISPLAY (16, 32) GRAVADOS-77
+           PERFORM GRAVA-LOG
+           STOP RUN.
+      *
+      *    ACUMULA NA TABELA DE ENTRADAS UM REGISTRO LIDO DO LOG
+       GUARDA-ENT.
+           IF  QTD-ENT-WS < 2000
+               ADD 1 TO QTD-ENT-WS
+               MOVE FILIAL-ORIGEM-TRANSF-TX TO FILIAL-TAB-ENT-WS
+                   (QTD-ENT-WS)
+               MOVE NUMERO-TRANSF-TX TO NUMERO-TAB-ENT-WS (QTD-ENT-WS)
+               MOVE DT-EMISS-TRANSF-TX TO DT-EMISS-TAB-ENT-WS
+                   (QTD-ENT-WS)
+               MOVE VALOR-TRANSF-TX TO VALOR-TAB-ENT-WS (QTD-ENT-WS)
+               MOVE "N" TO MATCH-TAB-ENT-WS (QTD-ENT-WS).
+      *
+      *    ACUMULA NA TABELA DE SAIDAS UM REGISTRO LIDO DO LOG
+       GUARDA-SAI.
+           IF  QTD-SAI-WS < 2000
+               ADD 1 TO QTD-SAI-WS
+               MOVE FILIAL-ORIGEM-TRANSF-TX TO FILIAL-TAB-SAI-WS
+                   (QTD-SAI-WS)
+               MOVE NUMERO-TRANSF-TX TO NUMERO-TAB-SAI-WS (QTD-SAI-WS)
+               MOVE DT-EMISS-TRANSF-TX TO DT-EMISS-TAB-SAI-WS
+                   (QTD-SAI-WS)
+               MOVE VALOR-TRANSF-TX TO VALOR-TAB-SAI-WS (QTD-SAI-WS)
+               MOVE "N" TO MATCH-TAB-SAI-WS (QTD-SAI-WS).
+      *
+      *    CASA A ENTRADA DE INDICE IDX-ENT-WS COM A PRIMEIRA SAIDA
+      *    AINDA NAO CASADA DE MESMA FILIAL DE ORIGEM E MESMO NUMERO
+       CASA-TRANSF.
+           PERFORM VARYING IDX-SAI-WS FROM 1 BY 1
+               UNTIL IDX-SAI-WS > QTD-SAI-WS
+               OR (MATCH-TAB-SAI-WS (IDX-SAI-WS) = "N"
+               AND FILIAL-TAB-SAI-WS (IDX-SAI-WS) =
+                   FILIAL-TAB-ENT-WS (IDX-ENT-WS)
+               AND NUMERO-TAB-SAI-WS (IDX-SAI-WS) =
+                   NUMERO-TAB-ENT-WS (IDX-ENT-WS))
+           END-PERFORM
+           IF  IDX-SAI-WS <= QTD-SAI-WS
+               MOVE "S" TO MATCH-TAB-ENT-WS (IDX-ENT-WS)
+               MOVE "S" TO MATCH-TAB-SAI-WS (IDX-SAI-WS).
+      *
+      *    GRAVA NO RELATORIO AS ENTRADAS QUE FICARAM SEM SAIDA
+       GRAVA-PENDENTE-ENT.
+           IF  MATCH-TAB-ENT-WS (IDX-ENT-WS) = "N"
+               MOVE "ENTRADA SEM SAIDA"  TO TIPO-DET-REC
+               MOVE FILIAL-TAB-ENT-WS   (IDX-ENT-WS) TO FILIAL-DET-REC
+               MOVE NUMERO-TAB-ENT-WS   (IDX-ENT-WS) TO NUMERO-DET-REC
+               MOVE DT-EMISS-TAB-ENT-WS (IDX-ENT-WS) TO DT-EMISS-DET-REC
+               MOVE VALOR-TAB-ENT-WS    (IDX-ENT-WS) TO VALOR-DET-REC
+               WRITE REG-REC FROM DETALHE-REC
+               ADD 1 TO GRAVADOS-77.
+      *
+      *    GRAVA NO RELATORIO AS SAIDAS QUE FICARAM SEM ENTRADA
+       GRAVA-PENDENTE-SAI.
+           IF  MATCH-TAB-SAI-WS (IDX-SAI-WS) = "N"
+               MOVE "SAIDA SEM ENTRADA"  TO TIPO-DET-REC
+               MOVE FILIAL-TAB-SAI-WS   (IDX-SAI-WS) TO FILIAL-DET-REC
+               MOVE NUMERO-TAB-SAI-WS   (IDX-SAI-WS) TO NUMERO-DET-REC
+               MOVE DT-EMISS-TAB-SAI-WS (IDX-SAI-WS) TO DT-EMISS-DET-REC
+               MOVE VALOR-TAB-SAI-WS    (IDX-SAI-WS) TO VALOR-DET-REC
+               WRITE REG-REC FROM DETALHE-REC
+               ADD 1 TO GRAVADOS-77.
+      *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVRECT" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "ARQ=TRANSF.LOG" DELIMITED BY SIZE INTO FILTRO-LOG-TX
+           MOVE LIDOS-77    TO LIDOS-LOG-TX
+           MOVE GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE 0 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
