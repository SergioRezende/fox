@@ -19,6 +19,18 @@
            SELECT      ARQ-TX     ASSIGN     TO   DISK
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
+      *
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+      *
+           SELECT      ARQ-OLD    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-OLD.
+      *
+           SELECT      ARQ-DIF    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -32,14 +44,54 @@ C          05  CHAVE-SUB.
 C              10  GRUPO-TX                    PIC 9(02).
 C              10  SUBGR-TX                    PIC 9(03).
 C          05  DESCRICAO-TX                 PIC X(25).
+           05  DESCONTO-TX  OCCURS 10           PIC S9(02)V9(02).
+           05  INTERVALO-TX OCCURS 50           PIC 9(03).
 C     *
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGSUBGR-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
+      *
+      *    LEITURA DO ARQ. TXT DA EXECUCAO ANTERIOR (MESMO ARQUIVO
+      *    QUE ARQ-TX ESTA PRESTES A SOBRESCREVER), PARA O RESUMO DE
+      *    ALTERACOES ENTRE UMA EXECUCAO E OUTRA
+       FD  ARQ-OLD
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQSUBGR-TX.
+       01  REGSUBGR-OLD.
+           05  GRUPO-OLD-WS                   PIC 9(02).
+           05  SUBGR-OLD-WS                   PIC 9(03).
+           05  FILLER                         PIC X(215).
+       01  FILLER REDEFINES REGSUBGR-OLD.
+           05  TIPO-REG-OLD-WS                PIC X(01).
+           05  FILLER                         PIC X(219).
+      *
+      *    RESUMO DE ALTERACOES (ARQ. "ARQSUBGR.DIF")
+       FD  ARQ-DIF
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQSUBGR-DIF
+           DATA      RECORD       REGDIF-TX.
+       01  REGDIF-TX.
+           05  TIPO-DIF-TX                    PIC X(10).
+           05  GRUPO-DIF-TX                   PIC 9(02).
+           05  SUBGR-DIF-TX                   PIC 9(03).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
+       77  ESTADO-OLD            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
+       77  CONTROLE-77     VALUE 0             PIC 9(13).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
@@ -83,6 +135,21 @@ C     *
            05  U-SUBGR-TX                       PIC X(01).
            05  FILLER VALUE ":ARQSUBGR.TXT"     PIC X(13).
       *
+       01  ARQSUBGR-DIF.
+           05  U-SUBGR-DIF                      PIC X(01).
+           05  FILLER VALUE ":ARQSUBGR.DIF"     PIC X(13).
+      *
+      *    TABELA DA EXECUCAO ANTERIOR, PARA O RESUMO DE ALTERACOES
+       77  QTD-OLD-WS      VALUE 0              PIC 9(04).
+       77  FIM-OLD-WS      VALUE "N"            PIC X(01).
+           88  ACABOU-OLD  VALUE "S".
+       01  TAB-OLD-WS.
+           05  TAB-OLD-ITEM OCCURS 500 TIMES INDEXED BY IDX-OLD-WS.
+               10  GRUPO-TAB-OLD-WS             PIC 9(02).
+               10  SUBGR-TAB-OLD-WS             PIC 9(03).
+               10  LINHA-TAB-OLD-WS             PIC X(220).
+               10  SEEN-TAB-OLD-WS  VALUE "N"   PIC X(01).
+      *
 
        PROCEDURE DIVISION.
       *
@@ -96,12 +163,24 @@ C     *
            ACCEPT ESCAPE-77 FROM ESCAPE KEY
            IF ESCAPE-77 NOT = ZEROS STOP RUN.
            MOVE U-SUBGR-WS TO U-SUBGR-TX.
+           MOVE U-SUBGR-WS TO U-SUBGR-DIF.
 
            DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
 
        020-ABRE-ARQ.
+      *
+      *    LE O ARQ. TXT DA EXECUCAO ANTERIOR (ANTES DE SER
+      *    SOBRESCRITO) PARA PODER COMPARAR E GERAR O RESUMO DE
+      *    ALTERACOES EM ARQSUBGR.DIF
+           MOVE 0 TO QTD-OLD-WS
+           MOVE "N" TO FIM-OLD-WS
+           OPEN INPUT ARQ-OLD
+           IF  ESTADO-OLD = ZEROS
+               PERFORM LE-OLD-SUBGR UNTIL ACABOU-OLD
+               CLOSE ARQ-OLD.
 
            OPEN OUTPUT ARQ-TX.
+           OPEN OUTPUT ARQ-DIF.
 
            MOVE 999 TO ERRO-WS CAN-WS
            MOVE ABRE-WS TO B-FUNC-WS
@@ -115,7 +194,7 @@ C     *
                MOVE ARQSUBGR-WS TO ARQBT-WS
                MOVE U-SUBGR-WS TO LETRA1BT-WS 
                MOVE "P" TO LETRA2BT-WS
-               MOVE "CRIGRUP.BTV" TO DEFBT-WS
+               MOVE "CRISUBGR.BTV" TO DEFBT-WS
                CALL X"91" USING RESULT-77 F-77 CRIABT-WS
                MOVE ZEROS TO ERRO-WS CAN-WS
                MOVE ABRE-WS TO B-FUNC-WS
@@ -127,16 +206,26 @@ C     *
                GO TO 015-DATAS.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+                     CONTROLE-77
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
-           
+
 
        LEITURA-020.
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE REGSUBGR-TR
                CLOSE ARQ-TX
+               PERFORM GRAVA-REMOVIDOS-DIF
+                   VARYING IDX-OLD-WS FROM 1 BY 1
+                   UNTIL IDX-OLD-WS > QTD-OLD-WS
+               CLOSE ARQ-DIF
+               PERFORM GRAVA-LOG
               GO 015-DATAS.
 
            ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
@@ -145,7 +234,9 @@ C     *
            PERFORM MOVE-INFO
 
            WRITE REGSUBGR-TX
+           PERFORM COMPARA-OLD-SUBGR
 
+           ADD SUBGR-SUB TO CONTROLE-77
            ADD 1 TO GRAVADOS-77
            DISPLAY (14, 32) GRAVADOS-77
            MOVE 09 TO ERRO-WS
@@ -154,6 +245,67 @@ C     *
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVSUBG" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-SUBGR-WS DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE LIDOS-77 TO LIDOS-LOG-TX
+           MOVE GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE GRAVADOS2-77 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
+      *    LE UM REGISTRO DO ARQ. TXT DA EXECUCAO ANTERIOR PARA A
+      *    TABELA TAB-OLD-WS, USADA NA COMPARACAO DE ALTERACOES
+       LE-OLD-SUBGR.
+           READ ARQ-OLD
+               AT END MOVE "S" TO FIM-OLD-WS
+           END-READ.
+           IF  NOT ACABOU-OLD AND QTD-OLD-WS < 500
+               AND TIPO-REG-OLD-WS NOT = "9"
+               ADD 1 TO QTD-OLD-WS
+               MOVE GRUPO-OLD-WS TO GRUPO-TAB-OLD-WS (QTD-OLD-WS)
+               MOVE SUBGR-OLD-WS TO SUBGR-TAB-OLD-WS (QTD-OLD-WS)
+               MOVE REGSUBGR-OLD TO LINHA-TAB-OLD-WS (QTD-OLD-WS)
+               MOVE "N" TO SEEN-TAB-OLD-WS (QTD-OLD-WS).
+      *
+      *    COMPARA O REGISTRO RECEM-GRAVADO EM REGSUBGR-TX COM A
+      *    TABELA DA EXECUCAO ANTERIOR E GRAVA O RESUMO EM ARQ-DIF
+       COMPARA-OLD-SUBGR.
+           PERFORM VARYING IDX-OLD-WS FROM 1 BY 1
+               UNTIL IDX-OLD-WS > QTD-OLD-WS
+               OR (GRUPO-TAB-OLD-WS (IDX-OLD-WS) = GRUPO-SUB
+               AND SUBGR-TAB-OLD-WS (IDX-OLD-WS) = SUBGR-SUB)
+           END-PERFORM
+           IF  IDX-OLD-WS > QTD-OLD-WS
+               MOVE "NOVO"      TO TIPO-DIF-TX
+               MOVE GRUPO-SUB   TO GRUPO-DIF-TX
+               MOVE SUBGR-SUB   TO SUBGR-DIF-TX
+               WRITE REGDIF-TX
+           ELSE
+               MOVE "S" TO SEEN-TAB-OLD-WS (IDX-OLD-WS)
+               IF  LINHA-TAB-OLD-WS (IDX-OLD-WS) NOT = REGSUBGR-TX
+                   MOVE "ALTERADO"  TO TIPO-DIF-TX
+                   MOVE GRUPO-SUB   TO GRUPO-DIF-TX
+                   MOVE SUBGR-SUB   TO SUBGR-DIF-TX
+                   WRITE REGDIF-TX.
+      *
+      *    GRAVA EM ARQ-DIF OS REGISTROS DA EXECUCAO ANTERIOR QUE NAO
+      *    FORAM ENCONTRADOS NA EXECUCAO ATUAL (EXCLUIDOS)
+       GRAVA-REMOVIDOS-DIF.
+           IF  SEEN-TAB-OLD-WS (IDX-OLD-WS) = "N"
+               MOVE "REMOVIDO"                   TO TIPO-DIF-TX
+               MOVE GRUPO-TAB-OLD-WS (IDX-OLD-WS) TO GRUPO-DIF-TX
+               MOVE SUBGR-TAB-OLD-WS (IDX-OLD-WS) TO SUBGR-DIF-TX
+               WRITE REGDIF-TX.
+      *
       *     -------------------------->  "DADOGRUP.COB"
        MOVE-DADOS-SUBGR.
       *
@@ -170,7 +322,13 @@ C     *
        MOVE-INFO.
 C          MOVE  GRUPO-SUB       TO GRUPO-TX
 C          MOVE  SUBGR-SUB       TO SUBGR-TX
-           MOVE  DESCRICAO-SUB TO  DESCRICAO-TX               
+           MOVE  DESCRICAO-SUB TO  DESCRICAO-TX
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+               MOVE  DESCONTO-SUB (I) TO  DESCONTO-TX (I)
+           END-PERFORM
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 50
+               MOVE  INTERVALO-SUB (I) TO  INTERVALO-TX (I)
+           END-PERFORM
            
            
            
