@@ -19,6 +19,14 @@
            SELECT      ARQ-TX     ASSIGN     TO   DISK
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+      *
+           SELECT      ARQ-IT     ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -32,13 +40,53 @@ C          05  CHAVE-TX.
 C              10  FIL-TX                   PIC 9(02).
 C              10  COD-TX                   PIC 9(03).
 C          05  DESCRICAO-TX                 PIC X(30).
+           05  TIPO-TX                      PIC X(01).
+           05  STATUS-TX                    PIC 9(01).
+           05  COND-TX                      PIC S9(05).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGVEND-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
+
+       FD  ARQ-IT
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQVEND-IT
+           DATA      RECORD       REGVEND-IT.
+       01  REGVEND-IT.
+           05  FIL-VEND-IT              PIC 9(02).
+           05  COD-VEND-IT              PIC 9(03).
+           05  COD-MERC-VEND-IT         PIC X(08).
+           05  DESCR-MERC-VEND-IT       PIC X(20).
+           05  QTD-RES-VEND-IT          PIC 9(05).
+           05  CPF-RES-VEND-IT          PIC 9(14).
+           05  DT-RES-VEND-IT           PIC 9(06).
+           05  HS-RES-VEND-IT           PIC 9(04).
+           05  DT-FIM-VEND-IT           PIC 9(06).
+           05  HS-FIM-VEND-IT           PIC 9(06).
+           05  POS-ALX-VEND-IT          PIC 9(01).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGVEND-IT-TR.
+           05  TIPO-REG-IT-TR                PIC X(01) VALUE "9".
+           05  QTD-REG-IT-TR                 PIC 9(07).
+           05  CONTROLE-IT-TR                PIC 9(13).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
+       77  CONTROLE-77     VALUE 0             PIC 9(13).
+       77  CONTROLE2-77    VALUE 0             PIC 9(13).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
@@ -55,6 +103,7 @@ C          05  DESCRICAO-TX                 PIC X(30).
            COPY DADOS.
            COPY TELAWS.
            COPY CRIABT.
+           COPY FILIALVL.
 
 C     * ARQUIVO DE VENDEDORES <ARQVEND.COB>
 C      01  DADOS-VEND-WS.
@@ -98,6 +147,12 @@ C          05  U-VEND-TX                       PIC X(01).
 C          05  FILLER VALUE ":ARQVEN"          PIC X(07).
 C          05  FILIAL-VEND-TX                  PIC 9(02).
 C          05  FILLER VALUE ".TXT"             PIC X(04).
+      *
+       01  ARQVEND-IT.
+           05  U-VEND-IT                       PIC X(01).
+           05  FILLER VALUE ":ARQVEN"          PIC X(07).
+           05  FILIAL-VEND-IT                  PIC 9(02).
+           05  FILLER VALUE "IT.TXT"           PIC X(06).
 
       *
 
@@ -117,13 +172,23 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            DISPLAY (11, 10) "Informe a Filial .......:"
            ACCEPT (, ) FILIAL-VEND-WS WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           PERFORM VARYING IDX-FIL-VL-WS FROM 1 BY 1
+               UNTIL IDX-FIL-VL-WS > QTD-FILIAL-VL
+               OR FILIAL-VL-WS (IDX-FIL-VL-WS) = FILIAL-VEND-WS
+           END-PERFORM
+           IF IDX-FIL-VL-WS > QTD-FILIAL-VL
+               DISPLAY (24, 10) "FILIAL INVALIDA - VERIFIQUE O NUMERO"
+               GO TO INICIO-010.
            MOVE FILIAL-VEND-WS   TO FILIAL-VEND-TX.
+           MOVE U-VEND-WS        TO U-VEND-IT.
+           MOVE FILIAL-VEND-WS   TO FILIAL-VEND-IT.
 
            DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
 
        020-ABRE-ARQ.
 
            OPEN OUTPUT ARQ-TX.
+           OPEN OUTPUT ARQ-IT.
 
            MOVE 999 TO ERRO-WS CAN-WS
            MOVE ABRE-WS TO B-FUNC-WS
@@ -137,7 +202,7 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
                MOVE ARQVEND-WS TO ARQBT-WS
                MOVE U-VEND-WS TO LETRA1BT-WS 
                MOVE "P" TO LETRA2BT-WS
-               MOVE "CRIGRUP.BTV" TO DEFBT-WS
+               MOVE "CRIVEND.BTV" TO DEFBT-WS
                CALL X"91" USING RESULT-77 F-77 CRIABT-WS
                MOVE ZEROS TO ERRO-WS CAN-WS
                MOVE ABRE-WS TO B-FUNC-WS
@@ -146,19 +211,31 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
                MOVE RESET-WS TO B-FUNC-WS
                CALL "BTVCAL" USING DADOS-WS
                CLOSE ARQ-TX
+               CLOSE ARQ-IT
                GO TO 015-DATAS.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+                     CONTROLE-77 CONTROLE2-77
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
-           
+
 
        LEITURA-020.
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE REGVEND-TR
+               MOVE "9" TO TIPO-REG-IT-TR
+               MOVE GRAVADOS2-77 TO QTD-REG-IT-TR
+               MOVE CONTROLE2-77 TO CONTROLE-IT-TR
+               WRITE REGVEND-IT-TR
                CLOSE ARQ-TX
+               CLOSE ARQ-IT
+               PERFORM GRAVA-LOG
               GO 015-DATAS.
 
            ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
@@ -168,6 +245,28 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
 
            WRITE REGVEND-TX
 
+           ADD COD-VEND TO CONTROLE-77
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 48
+               IF  COD-MERC-VEND (I) IS NOT = SPACES
+                   MOVE  FILIAL-VEND-WS       TO FIL-VEND-IT
+                   MOVE  COD-VEND             TO COD-VEND-IT
+                   MOVE  COD-MERC-VEND (I)    TO COD-MERC-VEND-IT
+                   MOVE  DESCR-MERC-VEND (I)  TO DESCR-MERC-VEND-IT
+                   MOVE  QTD-RES-VEND (I)     TO QTD-RES-VEND-IT
+                   MOVE  CPF-RES-VEND (I)     TO CPF-RES-VEND-IT
+                   MOVE  DT-RES-VEND (I)      TO DT-RES-VEND-IT
+                   MOVE  HS-RES-VEND (I)      TO HS-RES-VEND-IT
+                   MOVE  DT-FIM-VEND (I)      TO DT-FIM-VEND-IT
+                   MOVE  HS-FIM-VEND (I)      TO HS-FIM-VEND-IT
+                   MOVE  POS-ALX-VEND (I)     TO POS-ALX-VEND-IT
+                   WRITE REGVEND-IT
+                   ADD QTD-RES-VEND (I) TO CONTROLE2-77
+                   ADD 1 TO GRAVADOS2-77
+                   DISPLAY (15, 32) GRAVADOS2-77
+               END-IF
+           END-PERFORM
+
            ADD 1 TO GRAVADOS-77
            DISPLAY (14, 32) GRAVADOS-77
            MOVE 09 TO ERRO-WS
@@ -176,6 +275,24 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVVEND" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-VEND-WS " FILIAL=" FILIAL-VEND-WS
+               DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE LIDOS-77 TO LIDOS-LOG-TX
+           MOVE GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE GRAVADOS2-77 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
       *     -------------------------->  "DADOGRUP.COB"
        MOVE-DADOS-VEND.
       *
@@ -190,9 +307,12 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            MOVE REGISTRO-WS TO ARQVEND-REG.
       *
        MOVE-INFO.
-C          MOVE  FILIAL-VEND-WS   TO FIL-TX
+           MOVE  FILIAL-VEND-WS   TO FIL-TX
            MOVE  COD-VEND         TO COD-TX
-           MOVE  DESCR-VEND       TO  DESCRICAO-TX               
+           MOVE  DESCR-VEND       TO  DESCRICAO-TX
+           MOVE  TIPO-VEND        TO  TIPO-TX
+           MOVE  STATUS-VEND      TO  STATUS-TX
+           MOVE  COND-VEND        TO  COND-TX
            
            
            
