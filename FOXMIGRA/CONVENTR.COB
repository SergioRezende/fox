@@ -24,6 +24,30 @@
            SELECT      ARQ-IT     ASSIGN     TO   DISK
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-OVF    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-EST    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+
+           SELECT      ARQ-TRF    ASSIGN     TO   "TRANSF.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-TRF.
+      *
+           SELECT      ARQ-CKP    ASSIGN     TO   "CONVCKP.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-CKP.
+      *
+           SELECT      ARQ-FXD    ASSIGN     TO   "CONVFXD.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-FXD.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -60,6 +84,12 @@
            05  RETIDO-NTENT-TX                 PIC 9(11).
            05  BASE-RET-NTENT-TX               PIC 9(13).
            05  FILLER                          PIC X(01).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  ARQNTENT-TX-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
 
        FD  ARQ-IT
            LABEL     RECORD       STANDARD
@@ -77,14 +107,101 @@
                05  VAL-IPI-NTENT-IT        PIC 9(11).
                05  GRUPO-COD-NTENT-IT      PIC 9(02).
                05  ISENTO-NTENT-IT         PIC X(01).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  ARQNTENT-IT-TR.
+           05  TIPO-REG-IT-TR                PIC X(01) VALUE "9".
+           05  QTD-REG-IT-TR                 PIC 9(07).
+           05  CONTROLE-IT-TR                PIC 9(13).
+
+       FD  ARQ-OVF
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQNTENT-OVF
+           DATA      RECORD       REGNTENT-OVF.
+       01  REGNTENT-OVF.
+           05  FILIAL-OVF                    PIC 9(02).
+           05  NUMERO-OVF                    PIC 9(06).
+           05  QTD-ITENS-OVF                 PIC 9(02).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGNTENT-OVF-TR.
+           05  TIPO-REG-OVF-TR               PIC X(01) VALUE "9".
+           05  QTD-REG-OVF-TR                PIC 9(07).
+           05  CONTROLE-OVF-TR               PIC 9(13).
 
+       FD  ARQ-EST
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQNTENT-EST
+           DATA      RECORD       REGNTENT-EST.
+      *    REGISTRO DE RESUMO - TOTAIS ACUMULADOS POR FORNECEDOR/CFO
+       01  REGNTENT-EST.
+           05  FORN-EST                      PIC 9(04).
+           05  CFO-EST                       PIC 9(03).
+           05  QTD-NOTAS-EST                 PIC 9(07).
+           05  TOTAL-EST                     PIC 9(13).
+           05  QTD-TOTAL-EST                 PIC 9(07).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGNTENT-EST-TR.
+           05  TIPO-REG-EST-TR               PIC X(01) VALUE "9".
+           05  QTD-REG-EST-TR                PIC 9(07).
+           05  CONTROLE-EST-TR               PIC 9(13).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
+      *
+      *    REGISTRO DE LOG DE TRANSFERENCIAS ENTRE FILIAIS
+      *    (ARQ. "TRANSF.LOG")
+       FD  ARQ-TRF
+           LABEL RECORD IS STANDARD.
+           COPY TRANSFLOG.
+      *
+      *    REGISTRO DE CHECKPOINT DO ULTIMO DIA CONVERTIDO
+      *    (ARQ. "CONVCKP.DAT")
+       FD  ARQ-CKP
+           LABEL RECORD IS STANDARD.
+           COPY CHECKPT.
+      *
+      *    REGISTRO DE FAIXA DE DATAS COMPARTILHADA ENTRE OS
+      *    PROGRAMAS DE CONVERSAO DIA A DIA (ARQ. "CONVFXD.DAT")
+       FD  ARQ-FXD
+           LABEL RECORD IS STANDARD.
+           COPY FAIXADT.
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
+       77  ESTADO-TRF            PIC X(02).
+       77  ESTADO-CKP            PIC X(02).
+       77  ESTADO-FXD            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
+       77  TOTAL-LIDOS-77     VALUE 0          PIC 9(07).
+       77  TOTAL-GRAVADOS-77  VALUE 0          PIC 9(07).
+       77  TOTAL-GRAVADOS2-77 VALUE 0          PIC 9(07).
+       77  ITENS-CHEIOS-WS VALUE 0             PIC 9(02).
+       77  ESTOURO-77      VALUE 0             PIC 9(05).
+       77  QTD-TOTAL-WS    VALUE 0             PIC 9(07).
+       77  CONTROLE-77     VALUE 0             PIC 9(13).
+       77  CONTROLE-IT-77  VALUE 0             PIC 9(13).
+       77  CONTROLE-OVF-77 VALUE 0             PIC 9(13).
+       77  CONTROLE-EST-77 VALUE 0             PIC 9(13).
+       77  GRAVADOS-EST-77 VALUE 0             PIC 9(05).
+       77  QTD-EST-WS      VALUE 0             PIC 9(04).
+      *
+      *    TABELA-RESUMO (ACUMULA ESTATISTICA DE COMPRAS POR
+      *    FORNECEDOR/CFO)
+       01  TAB-EST-WS.
+           05  TAB-EST-ITEM OCCURS 200 TIMES INDEXED BY IDX-EST-WS.
+               10  FORN-TAB-EST-WS             PIC 9(04).
+               10  CFO-TAB-EST-WS              PIC 9(03).
+               10  QTD-NOTAS-TAB-EST-WS VALUE 0 PIC 9(07).
+               10  QTD-TOTAL-TAB-EST-WS VALUE 0 PIC 9(07).
+               10  TOTAL-TAB-EST-WS     VALUE 0 PIC 9(13).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
@@ -97,10 +214,57 @@
        01  FILLER REDEFINES FINAL-WS.
            05  DIA-FIM-WS                      PIC 9(02).
            05  MES-FIM-WS                      PIC 9(02).
-           
+      *
+      *    TABELA EM MEMORIA DO CHECKPOINT (ARQ. "CONVCKP.DAT"), UMA
+      *    LINHA POR PROGRAMA/FILIAL, COM O ULTIMO DIA CONVERTIDO
+      *    COM SUCESSO
+       01  TAB-CKP-WS.
+           05  TAB-CKP-ITEM-WS OCCURS 50 TIMES.
+               10  PROGRAMA-TAB-CKP-WS         PIC X(08).
+               10  FILIAL-TAB-CKP-WS           PIC 9(02).
+               10  MES-TAB-CKP-WS              PIC 9(02).
+               10  DIA-TAB-CKP-WS              PIC 9(02).
+       77  QTD-CKP-WS         VALUE 0          PIC 9(02).
+       77  IDX-CKP-WS                          PIC 9(02).
+       77  FIM-CKP-WS                          PIC X(01).
+           88  ACABOU-CKP                      VALUE "S".
+       77  ACHOU-CKP-WS                        PIC X(01).
+           88  ACHOU-CKP                       VALUE "S".
+       01  SUGESTAO-CKP-WS    VALUE ZEROS      PIC 9(04).
+       01  FILLER REDEFINES SUGESTAO-CKP-WS.
+           05  DIA-SUG-CKP-WS                  PIC 9(02).
+           05  MES-SUG-CKP-WS                  PIC 9(02).
+      *
+      *    TABELA EM MEMORIA DA FAIXA DE DATAS COMPARTILHADA (ARQ.
+      *    "CONVFXD.DAT"), UMA LINHA POR FILIAL, COM A ULTIMA FAIXA
+      *    DIGITADA EM QUALQUER UM DOS PROGRAMAS DE CONVERSAO DIA A
+      *    DIA, PARA QUE OS DEMAIS NAO PRECISEM REDIGITA-LA
+       01  TAB-FXD-WS.
+           05  TAB-FXD-ITEM-WS OCCURS 50 TIMES.
+               10  FILIAL-TAB-FXD-WS          PIC 9(02).
+               10  MES-INI-TAB-FXD-WS         PIC 9(02).
+               10  DIA-INI-TAB-FXD-WS         PIC 9(02).
+               10  MES-FIM-TAB-FXD-WS         PIC 9(02).
+               10  DIA-FIM-TAB-FXD-WS         PIC 9(02).
+       77  QTD-FXD-WS         VALUE 0          PIC 9(02).
+       77  IDX-FXD-WS                          PIC 9(02).
+       77  FIM-FXD-WS                          PIC X(01).
+           88  ACABOU-FXD                      VALUE "S".
+       77  ACHOU-FXD-WS                        PIC X(01).
+           88  ACHOU-FXD                       VALUE "S".
+       01  SUGESTAO-INI-FXD-WS VALUE ZEROS     PIC 9(04).
+       01  FILLER REDEFINES SUGESTAO-INI-FXD-WS.
+           05  DIA-SUG-INI-FXD-WS              PIC 9(02).
+           05  MES-SUG-INI-FXD-WS              PIC 9(02).
+       01  SUGESTAO-FIM-FXD-WS VALUE ZEROS     PIC 9(04).
+       01  FILLER REDEFINES SUGESTAO-FIM-FXD-WS.
+           05  DIA-SUG-FIM-FXD-WS              PIC 9(02).
+           05  MES-SUG-FIM-FXD-WS              PIC 9(02).
+
            COPY DADOS.
            COPY TELAWS.
            COPY CRIABT.
+           COPY FILIALVL.
       * --------------------------------------------------------
       * REGISTRO DO ARQUIVO DE NOTAS DE ENTRADA <REGNTENT.COB>*
       * --------------------------------------------------------
@@ -194,6 +358,20 @@
            05  DATA-MV-IT                      PIC 9(04).
            05  FILIAL-MV-IT                    PIC 9(02).
            05  FILLER VALUE ".ETX"             PIC X(04).
+      *
+       01  ARQNTENT-OVF.
+           05  U-NTENT-OVF                      PIC X(01).
+           05  FILLER VALUE ":OV"              PIC X(03).
+           05  DATA-MV-OVF                     PIC 9(04).
+           05  FILIAL-MV-OVF                   PIC 9(02).
+           05  FILLER VALUE ".ETX"             PIC X(04).
+      *
+       01  ARQNTENT-EST.
+           05  U-NTENT-EST                      PIC X(01).
+           05  FILLER VALUE ":ES"              PIC X(03).
+           05  DATA-MV-EST                     PIC 9(04).
+           05  FILIAL-MV-EST                   PIC 9(02).
+           05  FILLER VALUE ".ETX"             PIC X(04).
 
 
        PROCEDURE DIVISION.
@@ -209,35 +387,68 @@
            IF ESCAPE-77 NOT = ZEROS STOP RUN.
            MOVE U-NTENT-WS TO U-NTENT-TX.
            MOVE U-NTENT-WS TO U-NTENT-IT.
+           MOVE U-NTENT-WS TO U-NTENT-OVF.
+           MOVE U-NTENT-WS TO U-NTENT-EST.
 
            DISPLAY (11, 10) "Informe a Filial .......:"
            ACCEPT (, ) FILIAL-EN-WS WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           PERFORM VARYING IDX-FIL-VL-WS FROM 1 BY 1
+               UNTIL IDX-FIL-VL-WS > QTD-FILIAL-VL
+               OR FILIAL-VL-WS (IDX-FIL-VL-WS) = FILIAL-EN-WS
+           END-PERFORM
+           IF IDX-FIL-VL-WS > QTD-FILIAL-VL
+               DISPLAY (24, 10) "FILIAL INVALIDA - VERIFIQUE O NUMERO"
+               GO TO INICIO-010.
            MOVE FILIAL-EN-WS   TO FILIAL-MV-TX.
            MOVE FILIAL-EN-WS   TO FILIAL-MV-IT.
+           MOVE FILIAL-EN-WS   TO FILIAL-MV-OVF.
+           MOVE FILIAL-EN-WS   TO FILIAL-MV-EST.
 
+           PERFORM CARREGA-CKP
+           PERFORM SUGERE-CKP
+           PERFORM CARREGA-FXD
+           PERFORM SUGERE-FXD
+           MOVE ZEROS TO DD-MM-77
+           IF ACHOU-CKP
+               MOVE SUGESTAO-CKP-WS TO DD-MM-77
+               DISPLAY (24, 10)
+                   "ULTIMA CONVERSAO OK ATE O DIA SUGERIDO ABAIXO".
+           IF ACHOU-FXD
+               MOVE SUGESTAO-INI-FXD-WS TO DD-MM-77
+               DISPLAY (24, 10)
+                   "FAIXA JA INFORMADA PARA OUTRO PROGRAMA - CONFIRME".
            DISPLAY (12, 10) "Data Inicial (dd/mm)....:"
            ACCEPT (, ) DD-MM-77 WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
            MOVE DD-MM-77 TO INICIAL-WS FINAL-WS
 
            IF DIA-INI-WS = ZEROS GO TO INICIO-010.
+           IF ACHOU-FXD
+               MOVE DIA-SUG-FIM-FXD-WS TO DIA-FIM-WS.
            DISPLAY (13, 10) "Data Final   (dd/mm)....:" DD-MM-77
            ACCEPT (13, 35) DIA-FIM-WS WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           PERFORM ATUALIZA-FXD
 
            DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
+           DISPLAY (17, 10) "NOTAS COM POSSIVEL ESTOURO DE ITENS:".
+           MOVE 0 TO TOTAL-LIDOS-77 TOTAL-GRAVADOS-77 TOTAL-GRAVADOS2-77
            SUBTRACT 1 FROM DIA-INI-WS.
 
        020-ABRE-ARQ.
 
            ADD 1 TO DIA-INI-WS
            IF DIA-INI-WS > DIA-FIM-WS
+              PERFORM GRAVA-LOG
               GO TO 015-DATAS.
            MOVE INICIAL-WS TO DATA-EN-WS DATA-MV-TX DATA-MV-IT
+           MOVE INICIAL-WS TO DATA-MV-OVF DATA-MV-EST
 
            OPEN OUTPUT ARQ-TX.
            OPEN OUTPUT ARQ-IT.
+           OPEN OUTPUT ARQ-OVF.
+           OPEN OUTPUT ARQ-EST.
 
            MOVE 999 TO ERRO-WS CAN-WS
            MOVE ABRE-WS TO B-FUNC-WS
@@ -252,9 +463,15 @@
                CALL "BTVCAL" USING DADOS-WS
                CLOSE ARQ-TX
                CLOSE ARQ-IT
+               CLOSE ARQ-OVF
+               CLOSE ARQ-EST
+               PERFORM ATUALIZA-CKP
                GO 020-ABRE-ARQ.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+           MOVE 0 TO ESTOURO-77 GRAVADOS-EST-77 QTD-EST-WS
+           MOVE 0 TO CONTROLE-77 CONTROLE-IT-77 CONTROLE-OVF-77
+                     CONTROLE-EST-77
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
@@ -264,8 +481,31 @@
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE ARQNTENT-TX-TR
+               MOVE "9" TO TIPO-REG-IT-TR
+               MOVE GRAVADOS2-77 TO QTD-REG-IT-TR
+               MOVE CONTROLE-IT-77 TO CONTROLE-IT-TR
+               WRITE ARQNTENT-IT-TR
+               MOVE "9" TO TIPO-REG-OVF-TR
+               MOVE ESTOURO-77 TO QTD-REG-OVF-TR
+               MOVE CONTROLE-OVF-77 TO CONTROLE-OVF-TR
+               WRITE REGNTENT-OVF-TR
+               PERFORM GRAVA-RESUMO-EST
+               MOVE "9" TO TIPO-REG-EST-TR
+               MOVE GRAVADOS-EST-77 TO QTD-REG-EST-TR
+               MOVE CONTROLE-EST-77 TO CONTROLE-EST-TR
+               WRITE REGNTENT-EST-TR
+               ADD LIDOS-77 TO TOTAL-LIDOS-77
+               ADD GRAVADOS-77 TO TOTAL-GRAVADOS-77
+               ADD GRAVADOS2-77 TO TOTAL-GRAVADOS2-77
                CLOSE ARQ-IT
                CLOSE ARQ-TX
+               CLOSE ARQ-OVF
+               CLOSE ARQ-EST
+              PERFORM ATUALIZA-CKP
               GO 020-ABRE-ARQ.
 
            ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
@@ -275,29 +515,57 @@
            PERFORM MOVE-INFO
 
            WRITE ARQNTENT-REG-TX
+           ADD TOTAL-NTENT-WS TO CONTROLE-77
 
+      *     TRANSFERENCIA ENTRE FILIAIS - REGISTRA NO LOG COMPARTILHADO
+      *     PARA RECONCILIACAO POSTERIOR COM AS SAIDAS DO CONVNOTA
+           IF  IND-TIPO-NTENT-WS = 1 OR IND-TIPO-NTENT-WS = 2
+               PERFORM GRAVA-TRANSF-ENT.
+
+           MOVE ZEROS TO ITENS-CHEIOS-WS
+           MOVE ZEROS TO QTD-TOTAL-WS
            PERFORM VARYING I FROM 1 BY 1 UNTIL I = 21
       *      OR CODIGO-NTENT-WS (I) = SPACES
                IF  CODIGO-NTENT-WS  (I) IS NOT = SPACES
                    MOVE  FILIAL-NTENT-WS         TO FILIAL-NTENT-IT
                    MOVE  NUMERO-NTENT-WS         TO NUMERO-NTENT-IT
-                   MOVE  TIPO-NTENT-WS           TO TIPO-NTENT-IT   
+                   MOVE  TIPO-NTENT-WS           TO TIPO-NTENT-IT
                    MOVE  FORN-NTENT-WS           TO FORN-NTENT-IT
 
-                   MOVE   QTD-NTENT-WS (I)       TO QTD-NTENT-IT       
-                   MOVE   CODIGO-NTENT-WS (I)    TO CODIGO-NTENT-IT    
-                   MOVE   VAL-UNIT-NTENT-WS (I)  TO VAL-UNIT-NTENT-IT  
-                   MOVE   VAL-DESC-NTENT-WS (I)  TO VAL-DESC-NTENT-IT  
-                   MOVE   VAL-IPI-NTENT-WS (I)   TO VAL-IPI-NTENT-IT   
-                   MOVE   GRUPO-COD-NTENT-WS (I) TO GRUPO-COD-NTENT-IT 
-                   MOVE   ISENTO-NTENT-WS (I)    TO ISENTO-NTENT-IT    
+                   MOVE   QTD-NTENT-WS (I)       TO QTD-NTENT-IT
+                   MOVE   CODIGO-NTENT-WS (I)    TO CODIGO-NTENT-IT
+                   MOVE   VAL-UNIT-NTENT-WS (I)  TO VAL-UNIT-NTENT-IT
+                   MOVE   VAL-DESC-NTENT-WS (I)  TO VAL-DESC-NTENT-IT
+                   MOVE   VAL-IPI-NTENT-WS (I)   TO VAL-IPI-NTENT-IT
+                   MOVE   GRUPO-COD-NTENT-WS (I) TO GRUPO-COD-NTENT-IT
+                   MOVE   ISENTO-NTENT-WS (I)    TO ISENTO-NTENT-IT
 
                    WRITE ARQNTENT-REG-IT
+                   ADD VAL-UNIT-NTENT-IT TO CONTROLE-IT-77
                    ADD 1 TO GRAVADOS2-77
                    DISPLAY (15, 32) GRAVADOS2-77
+                   ADD 1 TO ITENS-CHEIOS-WS
+                   ADD QTD-NTENT-WS (I) TO QTD-TOTAL-WS
                 END-IF
            END-PERFORM
 
+      *     ALIMENTA ESTATISTICA DE COMPRAS SOMENTE PARA NOTAS
+      *     MARCADAS COM ESTAT-NTENT-WS = "S" (ACUMULA POR
+      *     FORNECEDOR/CFO AO INVES DE GRAVAR UMA LINHA POR NOTA)
+           IF ESTAT-NTENT-WS = "S"
+               PERFORM ACUMULA-EST.
+
+      *     TABELA DE ITENS TOTALMENTE OCUPADA - PODE HAVER ITENS
+      *     DA NOTA QUE NAO COUBERAM NAS 20 OCORRENCIAS DISPONIVEIS
+           IF ITENS-CHEIOS-WS = 20
+               MOVE FILIAL-NTENT-WS  TO FILIAL-OVF
+               MOVE NUMERO-NTENT-WS  TO NUMERO-OVF
+               MOVE ITENS-CHEIOS-WS  TO QTD-ITENS-OVF
+               WRITE REGNTENT-OVF
+               ADD QTD-ITENS-OVF TO CONTROLE-OVF-77
+               ADD 1 TO ESTOURO-77
+               DISPLAY (17, 48) ESTOURO-77.
+
            ADD 1 TO GRAVADOS-77
            DISPLAY (14, 32) GRAVADOS-77
            DISPLAY (16, 32) NUMERO-NTENT-WS
@@ -307,6 +575,227 @@
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    CARREGA EM MEMORIA O CHECKPOINT DE ULTIMO DIA CONVERTIDO
+      *    COM SUCESSO, POR PROGRAMA/FILIAL (ARQ. "CONVCKP.DAT")
+       CARREGA-CKP.
+           MOVE 0 TO QTD-CKP-WS
+           MOVE "N" TO FIM-CKP-WS
+           OPEN INPUT ARQ-CKP
+           IF ESTADO-CKP NOT = ZEROS
+               GO TO CARREGA-CKP-EXIT.
+           PERFORM LE-CKP UNTIL ACABOU-CKP
+           CLOSE ARQ-CKP.
+       CARREGA-CKP-EXIT.
+           EXIT.
+      *
+       LE-CKP.
+           READ ARQ-CKP AT END MOVE "S" TO FIM-CKP-WS END-READ
+           IF ACABOU-CKP GO TO LE-CKP-EXIT.
+           IF QTD-CKP-WS < 50
+               ADD 1 TO QTD-CKP-WS
+               MOVE PROGRAMA-CKP-TX TO PROGRAMA-TAB-CKP-WS (QTD-CKP-WS)
+               MOVE FILIAL-CKP-TX   TO FILIAL-TAB-CKP-WS   (QTD-CKP-WS)
+               MOVE MES-CKP-TX      TO MES-TAB-CKP-WS      (QTD-CKP-WS)
+               MOVE DIA-CKP-TX      TO DIA-TAB-CKP-WS      (QTD-CKP-WS).
+       LE-CKP-EXIT.
+           EXIT.
+      *
+      *    PROCURA O CHECKPOINT DESTA FILIAL E, SE ACHAR, MONTA EM
+      *    SUGESTAO-CKP-WS O DIA SEGUINTE AO ULTIMO CONVERTIDO, PARA
+      *    SER OFERECIDO COMO VALOR INICIAL DO CAMPO "Data Inicial"
+       SUGERE-CKP.
+           MOVE "N" TO ACHOU-CKP-WS
+           PERFORM VARYING IDX-CKP-WS FROM 1 BY 1
+               UNTIL IDX-CKP-WS > QTD-CKP-WS
+               OR (PROGRAMA-TAB-CKP-WS (IDX-CKP-WS) = "CONVENTR"
+               AND FILIAL-TAB-CKP-WS (IDX-CKP-WS) = FILIAL-EN-WS)
+           END-PERFORM
+           IF IDX-CKP-WS > QTD-CKP-WS
+               GO TO SUGERE-CKP-EXIT.
+           MOVE "S" TO ACHOU-CKP-WS
+           MOVE DIA-TAB-CKP-WS (IDX-CKP-WS) TO DIA-SUG-CKP-WS
+           MOVE MES-TAB-CKP-WS (IDX-CKP-WS) TO MES-SUG-CKP-WS
+           ADD 1 TO DIA-SUG-CKP-WS
+           IF DIA-SUG-CKP-WS > 31
+               MOVE 1 TO DIA-SUG-CKP-WS
+               ADD 1 TO MES-SUG-CKP-WS
+               IF MES-SUG-CKP-WS > 12 MOVE 1 TO MES-SUG-CKP-WS.
+       SUGERE-CKP-EXIT.
+           EXIT.
+      *
+      *    ATUALIZA EM MEMORIA E REGRAVA POR INTEIRO O CHECKPOINT COM
+      *    O DIA QUE ACABOU DE SER CONVERTIDO COM SUCESSO NESTA FILIAL
+       ATUALIZA-CKP.
+           PERFORM VARYING IDX-CKP-WS FROM 1 BY 1
+               UNTIL IDX-CKP-WS > QTD-CKP-WS
+               OR (PROGRAMA-TAB-CKP-WS (IDX-CKP-WS) = "CONVENTR"
+               AND FILIAL-TAB-CKP-WS (IDX-CKP-WS) = FILIAL-EN-WS)
+           END-PERFORM
+           IF IDX-CKP-WS > QTD-CKP-WS AND QTD-CKP-WS < 50
+               ADD 1 TO QTD-CKP-WS.
+           IF IDX-CKP-WS <= QTD-CKP-WS
+               MOVE "CONVENTR" TO PROGRAMA-TAB-CKP-WS (IDX-CKP-WS)
+               MOVE FILIAL-EN-WS TO FILIAL-TAB-CKP-WS (IDX-CKP-WS)
+               MOVE MES-INI-WS   TO MES-TAB-CKP-WS    (IDX-CKP-WS)
+               MOVE DIA-INI-WS   TO DIA-TAB-CKP-WS    (IDX-CKP-WS).
+           OPEN OUTPUT ARQ-CKP
+           PERFORM GRAVA-CKP VARYING IDX-CKP-WS FROM 1 BY 1
+               UNTIL IDX-CKP-WS > QTD-CKP-WS
+           CLOSE ARQ-CKP.
+      *
+       GRAVA-CKP.
+           MOVE PROGRAMA-TAB-CKP-WS (IDX-CKP-WS) TO PROGRAMA-CKP-TX
+           MOVE FILIAL-TAB-CKP-WS   (IDX-CKP-WS) TO FILIAL-CKP-TX
+           MOVE MES-TAB-CKP-WS      (IDX-CKP-WS) TO MES-CKP-TX
+           MOVE DIA-TAB-CKP-WS      (IDX-CKP-WS) TO DIA-CKP-TX
+           WRITE REGCKP-TX.
+      *
+      *    CARREGA EM MEMORIA A FAIXA DE DATAS COMPARTILHADA ENTRE OS
+      *    PROGRAMAS DE CONVERSAO DIA A DIA (ARQ. "CONVFXD.DAT")
+       CARREGA-FXD.
+           MOVE 0 TO QTD-FXD-WS
+           MOVE "N" TO FIM-FXD-WS
+           OPEN INPUT ARQ-FXD
+           IF ESTADO-FXD NOT = ZEROS
+               GO TO CARREGA-FXD-EXIT.
+           PERFORM LE-FXD UNTIL ACABOU-FXD
+           CLOSE ARQ-FXD.
+       CARREGA-FXD-EXIT.
+           EXIT.
+      *
+       LE-FXD.
+           READ ARQ-FXD AT END MOVE "S" TO FIM-FXD-WS END-READ
+           IF ACABOU-FXD GO TO LE-FXD-EXIT.
+           IF QTD-FXD-WS < 50
+               ADD 1 TO QTD-FXD-WS
+               MOVE FILIAL-FXD-TX  TO FILIAL-TAB-FXD-WS  (QTD-FXD-WS)
+               MOVE MES-INI-FXD-TX TO MES-INI-TAB-FXD-WS (QTD-FXD-WS)
+               MOVE DIA-INI-FXD-TX TO DIA-INI-TAB-FXD-WS (QTD-FXD-WS)
+               MOVE MES-FIM-FXD-TX TO MES-FIM-TAB-FXD-WS (QTD-FXD-WS)
+               MOVE DIA-FIM-FXD-TX TO DIA-FIM-TAB-FXD-WS (QTD-FXD-WS).
+       LE-FXD-EXIT.
+           EXIT.
+      *
+      *    PROCURA A FAIXA DE DATAS DESTA FILIAL JA DIGITADA EM
+      *    QUALQUER UM DOS PROGRAMAS DE CONVERSAO DIA A DIA E, SE
+      *    ACHAR, MONTA SUGESTAO-INI-FXD-WS/SUGESTAO-FIM-FXD-WS PARA
+      *    SEREM OFERECIDAS NOS CAMPOS "Data Inicial"/"Data Final"
+       SUGERE-FXD.
+           MOVE "N" TO ACHOU-FXD-WS
+           PERFORM VARYING IDX-FXD-WS FROM 1 BY 1
+               UNTIL IDX-FXD-WS > QTD-FXD-WS
+               OR FILIAL-TAB-FXD-WS (IDX-FXD-WS) = FILIAL-EN-WS
+           END-PERFORM
+           IF IDX-FXD-WS > QTD-FXD-WS
+               GO TO SUGERE-FXD-EXIT.
+           MOVE "S" TO ACHOU-FXD-WS
+           MOVE DIA-INI-TAB-FXD-WS (IDX-FXD-WS) TO DIA-SUG-INI-FXD-WS
+           MOVE MES-INI-TAB-FXD-WS (IDX-FXD-WS) TO MES-SUG-INI-FXD-WS
+           MOVE DIA-FIM-TAB-FXD-WS (IDX-FXD-WS) TO DIA-SUG-FIM-FXD-WS
+           MOVE MES-FIM-TAB-FXD-WS (IDX-FXD-WS) TO MES-SUG-FIM-FXD-WS.
+       SUGERE-FXD-EXIT.
+           EXIT.
+      *
+      *    ATUALIZA EM MEMORIA E REGRAVA POR INTEIRO A FAIXA DE DATAS
+      *    DESTA FILIAL, PARA QUE OS DEMAIS PROGRAMAS DE CONVERSAO DIA
+      *    A DIA OFEREÇAM A MESMA FAIXA SEM REDIGITACAO
+       ATUALIZA-FXD.
+           PERFORM VARYING IDX-FXD-WS FROM 1 BY 1
+               UNTIL IDX-FXD-WS > QTD-FXD-WS
+               OR FILIAL-TAB-FXD-WS (IDX-FXD-WS) = FILIAL-EN-WS
+           END-PERFORM
+           IF IDX-FXD-WS > QTD-FXD-WS AND QTD-FXD-WS < 50
+               ADD 1 TO QTD-FXD-WS.
+           IF IDX-FXD-WS <= QTD-FXD-WS
+               MOVE FILIAL-EN-WS TO FILIAL-TAB-FXD-WS  (IDX-FXD-WS)
+               MOVE MES-INI-WS   TO MES-INI-TAB-FXD-WS (IDX-FXD-WS)
+               MOVE DIA-INI-WS   TO DIA-INI-TAB-FXD-WS (IDX-FXD-WS)
+               MOVE MES-FIM-WS   TO MES-FIM-TAB-FXD-WS (IDX-FXD-WS)
+               MOVE DIA-FIM-WS   TO DIA-FIM-TAB-FXD-WS (IDX-FXD-WS).
+           OPEN OUTPUT ARQ-FXD
+           PERFORM GRAVA-FXD VARYING IDX-FXD-WS FROM 1 BY 1
+               UNTIL IDX-FXD-WS > QTD-FXD-WS
+           CLOSE ARQ-FXD.
+      *
+       GRAVA-FXD.
+           MOVE FILIAL-TAB-FXD-WS  (IDX-FXD-WS) TO FILIAL-FXD-TX
+           MOVE MES-INI-TAB-FXD-WS (IDX-FXD-WS) TO MES-INI-FXD-TX
+           MOVE DIA-INI-TAB-FXD-WS (IDX-FXD-WS) TO DIA-INI-FXD-TX
+           MOVE MES-FIM-TAB-FXD-WS (IDX-FXD-WS) TO MES-FIM-FXD-TX
+           MOVE DIA-FIM-TAB-FXD-WS (IDX-FXD-WS) TO DIA-FIM-FXD-TX
+           WRITE REGFXD-TX.
+      *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVENTR" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-NTENT-WS " FILIAL=" FILIAL-EN-WS
+               " DE=" INICIAL-WS " ATE=" FINAL-WS
+               DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE TOTAL-LIDOS-77 TO LIDOS-LOG-TX
+           MOVE TOTAL-GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE TOTAL-GRAVADOS2-77 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
+      *    ACUMULA NA TABELA-RESUMO O TOTAL DA NOTA, POR FORNECEDOR
+      *    E CFO (CRIA UMA ENTRADA NOVA QUANDO NECESSARIO)
+       ACUMULA-EST.
+           PERFORM VARYING IDX-EST-WS FROM 1 BY 1
+               UNTIL IDX-EST-WS > QTD-EST-WS
+               OR (FORN-TAB-EST-WS (IDX-EST-WS) = FORN-NTENT-WS
+               AND CFO-TAB-EST-WS (IDX-EST-WS)  = CFO-NTENT-WS)
+           END-PERFORM
+           IF  IDX-EST-WS > QTD-EST-WS
+               ADD 1 TO QTD-EST-WS
+               MOVE FORN-NTENT-WS TO FORN-TAB-EST-WS (IDX-EST-WS)
+               MOVE CFO-NTENT-WS  TO CFO-TAB-EST-WS  (IDX-EST-WS)
+               MOVE 0 TO QTD-NOTAS-TAB-EST-WS (IDX-EST-WS)
+               MOVE 0 TO QTD-TOTAL-TAB-EST-WS (IDX-EST-WS)
+               MOVE 0 TO TOTAL-TAB-EST-WS     (IDX-EST-WS).
+           ADD 1 TO QTD-NOTAS-TAB-EST-WS (IDX-EST-WS)
+           ADD QTD-TOTAL-WS TO QTD-TOTAL-TAB-EST-WS (IDX-EST-WS)
+           ADD TOTAL-NTENT-WS TO TOTAL-TAB-EST-WS (IDX-EST-WS).
+      *
+      *    GRAVA O RESUMO DE ESTATISTICA DE COMPRAS, POR FORNECEDOR
+      *    E CFO, AO FINAL DO LOTE DO DIA
+       GRAVA-RESUMO-EST.
+           PERFORM GRAVA-LINHA-EST
+               VARYING IDX-EST-WS FROM 1 BY 1
+               UNTIL IDX-EST-WS > QTD-EST-WS.
+
+       GRAVA-LINHA-EST.
+           MOVE FORN-TAB-EST-WS     (IDX-EST-WS) TO FORN-EST
+           MOVE CFO-TAB-EST-WS      (IDX-EST-WS) TO CFO-EST
+           MOVE QTD-NOTAS-TAB-EST-WS (IDX-EST-WS) TO QTD-NOTAS-EST
+           MOVE QTD-TOTAL-TAB-EST-WS (IDX-EST-WS) TO QTD-TOTAL-EST
+           MOVE TOTAL-TAB-EST-WS     (IDX-EST-WS) TO TOTAL-EST
+           WRITE REGNTENT-EST
+           ADD TOTAL-EST TO CONTROLE-EST-77
+           ADD 1 TO GRAVADOS-EST-77.
+      *
+      *    GRAVA NO LOG COMPARTILHADO DE TRANSFERENCIAS (TRANSF.LOG)
+      *    UMA LINHA DE ENTRADA, PARA RECONCILIACAO PELO CONVRECT
+      *    COM A SAIDA CORRESPONDENTE GRAVADA PELO CONVNOTA
+       GRAVA-TRANSF-ENT.
+           MOVE "E" TO TIPO-REG-TRANSF-TX
+           MOVE FILIAL-TRANS-NTENT-WS TO FILIAL-ORIGEM-TRANSF-TX
+           MOVE FILIAL-NTENT-WS       TO FILIAL-DESTINO-TRANSF-TX
+           MOVE NUMERO-NTENT-WS       TO NUMERO-TRANSF-TX
+           MOVE DT-EMISS-NTENT-WS     TO DT-EMISS-TRANSF-TX
+           MOVE TOTAL-NTENT-WS        TO VALOR-TRANSF-TX
+           OPEN EXTEND ARQ-TRF
+           IF  ESTADO-TRF NOT = ZEROS
+               OPEN OUTPUT ARQ-TRF.
+           WRITE REGTRANSF-TX
+           CLOSE ARQ-TRF.
+      *
       *     -------------------------->  "DADONTENT.COB"
        MOVE-DADOS-NTENT.
       *
