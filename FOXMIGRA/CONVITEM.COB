@@ -20,6 +20,10 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
 
+      *
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -43,11 +47,20 @@
 0491               15  PESO-COD-NTFS-TX       PIC 9(04)V9(03).
 0495               15  VAL-TAB-NTFS-TX        PIC 9(11).
 0501               15  CST-NTFS-TX            PIC X(02).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
+
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
+       77  TOTAL-LIDOS-77     VALUE 0          PIC 9(07).
+       77  TOTAL-GRAVADOS-77  VALUE 0          PIC 9(07).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
@@ -64,6 +77,7 @@
            COPY DADOS.
            COPY TELAWS.
            COPY CRIABT.
+           COPY FILIALVL.
 
       *****************************************************************
       * REGISTRO DO ARQUIVO DE NOTAS DE SAIDA <REGNTFS.COB>
@@ -238,6 +252,13 @@
            DISPLAY (11, 10) "Informe a Filial .......:"
            ACCEPT (, ) FILIAL-MV-WS WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           PERFORM VARYING IDX-FIL-VL-WS FROM 1 BY 1
+               UNTIL IDX-FIL-VL-WS > QTD-FILIAL-VL
+               OR FILIAL-VL-WS (IDX-FIL-VL-WS) = FILIAL-MV-WS
+           END-PERFORM
+           IF IDX-FIL-VL-WS > QTD-FILIAL-VL
+               DISPLAY (24, 10) "FILIAL INVALIDA - VERIFIQUE O NUMERO"
+               GO TO INICIO-010.
            MOVE FILIAL-MV-WS   TO FILIAL-MV-TX.
 
            DISPLAY (12, 10) "Data Inicial (dd/mm)....:"
@@ -252,12 +273,14 @@
 
            DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
            MOVE FILIAL-MV-WS TO FILIAL-MV-TX
+           MOVE 0 TO TOTAL-LIDOS-77 TOTAL-GRAVADOS-77
            SUBTRACT 1 FROM DIA-INI-WS.
 
        020-ABRE-ARQ.
 
            ADD 1 TO DIA-INI-WS
            IF DIA-INI-WS > DIA-FIM-WS
+              PERFORM GRAVA-LOG
               GO TO 015-DATAS.
            MOVE INICIAL-WS TO DATA-MV-WS DATA-MV-TX
 
@@ -296,6 +319,8 @@
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               ADD LIDOS-77 TO TOTAL-LIDOS-77
+               ADD GRAVADOS-77 TO TOTAL-GRAVADOS-77
                CLOSE ARQ-TX
               GO 020-ABRE-ARQ.
 
@@ -304,21 +329,21 @@
            MOVE REGISTRO-WS TO ARQNTFS-REG-WS.
 
            PERFORM VARYING I FROM 1 BY 1 UNTIL I = 13
-            OR CODIGO-ANT-WS (I) = SPACES
-               IF  CODIGO-ANT-WS (I) IS NOT = SPACES
+            OR CODIGO-NTFS-WS (I) = SPACES
+               IF  CODIGO-NTFS-WS (I) IS NOT = SPACES
 	           MOVE  FILIAL-NTFS-WS         TO FILIAL-NTFS-TX
 	           MOVE  NUMERO-NTFS-WS         TO NUMERO-NTFS-TX
-                   MOVE  CODIGO-ANT-WS (I) TO CODIGO-NTFS-TX
-                   MOVE  DESC-ANT-WS (I) TO DESC-NTFS-TX
-                   MOVE  QTD-ANT-WS (I) TO QTD-NTFS-TX
-                   MOVE  VAL-UNIT-ANT-WS (I) TO VAL-UNIT-NTFS-TX
-                   MOVE  DESCONTO-ANT-WS (I) TO DESCONTO-NTFS-TX
-                   MOVE  UNID-ANT-WS (I) TO UNID-NTFS-TX
-                   MOVE  GRUPO-COD-ANT-WS (I) TO GRUPO-COD-NTFS-TX
-                   MOVE  ISENTO-ANT-WS (I) TO ISENTO-NTFS-TX
-                   MOVE  TIPO-COD-ANT-WS (I) TO TIPO-COD-NTFS-TX
-                   MOVE  PESO-COD-ANT-WS (I) TO PESO-COD-NTFS-TX
-                   MOVE  VAL-TAB-ANT-WS (I) TO VAL-TAB-NTFS-TX
+                   MOVE  CODIGO-NTFS-WS (I) TO CODIGO-NTFS-TX
+                   MOVE  DESC-NTFS-WS (I) TO DESC-NTFS-TX
+                   MOVE  QTD-NTFS-WS (I) TO QTD-NTFS-TX
+                   MOVE  VAL-UNIT-NTFS-WS (I) TO VAL-UNIT-NTFS-TX
+                   MOVE  DESCONTO-NTFS-WS (I) TO DESCONTO-NTFS-TX
+                   MOVE  UNID-NTFS-WS (I) TO UNID-NTFS-TX
+                   MOVE  GRUPO-COD-NTFS-WS (I) TO GRUPO-COD-NTFS-TX
+                   MOVE  ISENTO-NTFS-WS (I) TO ISENTO-NTFS-TX
+                   MOVE  TIPO-COD-NTFS-WS (I) TO TIPO-COD-NTFS-TX
+                   MOVE  PESO-COD-NTFS-WS (I) TO PESO-COD-NTFS-TX
+                   MOVE  VAL-TAB-NTFS-WS (I) TO VAL-TAB-NTFS-TX
                    MOVE  CST-NTFS-WS    (I) TO CST-NTFS-TX
 	           WRITE ARQNTFS-REG-TX
 	           ADD 1 TO GRAVADOS-77
@@ -333,6 +358,25 @@
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVITEM" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-NTFS-WS " FILIAL=" FILIAL-MV-WS
+               " DE=" INICIAL-WS " ATE=" FINAL-WS
+               DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE TOTAL-LIDOS-77 TO LIDOS-LOG-TX
+           MOVE TOTAL-GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE 0 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
       *     -------------------------->  "DADONTFS.COB"
        MOVE-DADOS-NTFS.
       *
