@@ -19,6 +19,18 @@
            SELECT      ARQ-TX     ASSIGN     TO   DISK
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
+      *
+           SELECT      ARQ-NEG    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+      *
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+
+           SELECT      ARQ-PUB    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -74,17 +86,73 @@ C      01  REGCLI-TX.
            05  CEP2C-TX                       PIC 9(03).
            05  OBSERVACAO-TX                  PIC X(25).
            05  MAIS-DADOS-TX                  PIC X(01).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGCLI-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
+
+       FD  ARQ-NEG
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQCLI-NEG
+           DATA      RECORD       REGCLI-NEG.
+       01  REGCLI-NEG.
+           05  CHAVE-NEG.
+               10  FILIAL-NEG                 PIC 9(02).
+               10  CPF-CGC-NEG                PIC 9(14).
+           05  NOME-NEG                       PIC X(39).
+           05  MAIOR-ATRASO-NEG                PIC 9(03).
+           05  LIMITE-CRED-NEG                PIC 9(07).
+           05  DATA-NEG                       PIC 9(06).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGCLI-NEG-TR.
+           05  TIPO-REG-NEG-TR               PIC X(01) VALUE "9".
+           05  QTD-REG-NEG-TR                PIC 9(07).
+           05  CONTROLE-NEG-TR               PIC 9(13).
+
+       FD  ARQ-PUB
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQCLI-PUB
+           DATA      RECORD       REGCLI-PUB.
+       01  REGCLI-PUB.
+           05  CHAVE-PUB.
+               10  FILIAL-PUB                 PIC 9(02).
+               10  CPF-CGC-PUB                PIC 9(14).
+           05  NOME-PUB                       PIC X(39).
+           05  INSC-ESTADUAL-PUB              PIC 9(13).
+           05  REGIAO-PUB                     PIC 9(03).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGCLI-PUB-TR.
+           05  TIPO-REG-PUB-TR               PIC X(01) VALUE "9".
+           05  QTD-REG-PUB-TR                PIC 9(07).
+           05  CONTROLE-PUB-TR               PIC 9(13).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
+       77  TOTAL-LIDOS-77     VALUE 0          PIC 9(07).
+       77  TOTAL-GRAVADOS-77  VALUE 0          PIC 9(07).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
-       
+       77  GRAVADOS-NEG-77 VALUE 0             PIC 9(05).
+       77  GRAVADOS-PUB-77 VALUE 0             PIC 9(05).
+       77  CONTROLE-77     VALUE 0             PIC 9(13).
+       77  CONTROLE-NEG-77 VALUE 0             PIC 9(13).
+       77  CONTROLE-PUB-77 VALUE 0             PIC 9(15).
+
        01  INICIAL-WS                          PIC 9(04).
        01  FILLER REDEFINES INICIAL-WS.
            05  DIA-INI-WS                      PIC 9(02).
@@ -93,10 +161,23 @@ C      01  REGCLI-TX.
        01  FILLER REDEFINES FINAL-WS.
            05  DIA-FIM-WS                      PIC 9(02).
            05  MES-FIM-WS                      PIC 9(02).
-           
+      *
+      *    FAIXA DE FILIAIS DO LOTE (00/99 = TODAS AS FILIAIS)
+      *
+       01  FILIAL-INI-WS                       PIC 9(02).
+       01  FILIAL-FIM-WS                       PIC 9(02).
+       77  TODAS-FILIAL-WS                     PIC X(01).
+           88  TODAS-FILIAL                    VALUE "S".
+      *
+      *    DATA DE CORTE P/ EXPORTACAO INCREMENTAL (FORMATO AAMMDD)
+      *    ZEROS = SEM FILTRO, EXPORTA TODOS OS CLIENTES (COMO ANTES)
+      *
+       01  DATA-CORTE-WS       VALUE ZEROS      PIC 9(06).
+
            COPY DADOS.
            COPY TELAWS.
            COPY CRIABT.
+           COPY FILIALVL.
 
       * REGISTRO DO CADASTRO DE CLIENTES <REGCLI.COB>
        01  DADOS-CLI-WS.
@@ -162,6 +243,18 @@ C          05  U-CLI-TX                       PIC X(01).
 C          05  FILLER VALUE ":ARQCLI"          PIC X(07).
 C          05  FILIAL-CLI-TX                  PIC 9(02).
 C          05  FILLER VALUE ".TXT"             PIC X(04).
+      *
+       01  ARQCLI-NEG.
+           05  U-CLI-NEG                      PIC X(01).
+           05  FILLER VALUE ":ARQCLI"          PIC X(07).
+           05  FILIAL-CLI-NEG                 PIC 9(02).
+           05  FILLER VALUE ".NEG"             PIC X(04).
+      *
+       01  ARQCLI-PUB.
+           05  U-CLI-PUB                      PIC X(01).
+           05  FILLER VALUE ":ARQCLI"          PIC X(07).
+           05  FILIAL-CLI-PUB                 PIC 9(02).
+           05  FILLER VALUE ".PUB"             PIC X(04).
 
       *
 
@@ -177,17 +270,84 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            ACCEPT ESCAPE-77 FROM ESCAPE KEY
            IF ESCAPE-77 NOT = ZEROS STOP RUN.
            MOVE U-CLI-WS TO U-CLI-TX.
+           MOVE U-CLI-WS TO U-CLI-NEG.
+           MOVE U-CLI-WS TO U-CLI-PUB.
 
-           DISPLAY (11, 10) "Informe a Filial .......:"
-           ACCEPT (, ) FILIAL-CLI-WS WITH PROMPT UPDATE
+           DISPLAY (11, 10) "Filial Inicial (00/99=Todas):"
+           ACCEPT (, ) FILIAL-INI-WS WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
-           MOVE FILIAL-CLI-WS   TO FILIAL-CLI-TX.
 
-           DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
+           DISPLAY (12, 10) "Filial Final ...........:" FILIAL-INI-WS
+           ACCEPT (, ) FILIAL-FIM-WS WITH PROMPT UPDATE
+           IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           IF FILIAL-FIM-WS < FILIAL-INI-WS
+               MOVE FILIAL-INI-WS TO FILIAL-FIM-WS.
+      *
+      *    "00/99=TODAS" E UM CURINGA, NAO UM NUMERO DE FILIAL REAL,
+      *    ENTAO SO VALIDA QUANDO O USUARIO DIGITOU FILIAIS ESPECIFICAS
+           IF NOT ((FILIAL-INI-WS = ZEROS OR FILIAL-INI-WS = 99)
+               AND (FILIAL-FIM-WS = ZEROS OR FILIAL-FIM-WS = 99))
+               PERFORM VARYING IDX-FIL-VL-WS FROM 1 BY 1
+                   UNTIL IDX-FIL-VL-WS > QTD-FILIAL-VL
+                   OR FILIAL-VL-WS (IDX-FIL-VL-WS) = FILIAL-INI-WS
+               END-PERFORM
+               IF IDX-FIL-VL-WS > QTD-FILIAL-VL
+                   DISPLAY (24, 10)
+                       "FILIAL INICIAL INVALIDA - VERIFIQUE O NUMERO"
+                   GO TO INICIO-010.
+               PERFORM VARYING IDX-FIL-VL-WS FROM 1 BY 1
+                   UNTIL IDX-FIL-VL-WS > QTD-FILIAL-VL
+                   OR FILIAL-VL-WS (IDX-FIL-VL-WS) = FILIAL-FIM-WS
+               END-PERFORM
+               IF IDX-FIL-VL-WS > QTD-FILIAL-VL
+                   DISPLAY (24, 10)
+                       "FILIAL FINAL INVALIDA - VERIFIQUE O NUMERO"
+                   GO TO INICIO-010.
+           MOVE "N" TO TODAS-FILIAL-WS
+           IF (FILIAL-INI-WS = ZEROS OR FILIAL-INI-WS = 99)
+               AND (FILIAL-FIM-WS = ZEROS OR FILIAL-FIM-WS = 99)
+               MOVE "S" TO TODAS-FILIAL-WS.
+
+           DISPLAY (13, 10) "Alterados a partir de (aammdd), "
+                            "0=Todos:"
+           ACCEPT (, ) DATA-CORTE-WS WITH PROMPT UPDATE
+           IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+
+           DISPLAY (16, 10) "LIDOS:      GRAVADOS:".
+           MOVE 0 TO TOTAL-LIDOS-77 TOTAL-GRAVADOS-77
+      *
+      *    "TODAS" PERCORRE SOMENTE AS FILIAIS REALMENTE CADASTRADAS
+      *    (FILIAL-VL-WS), NAO UMA FAIXA NUMERICA 1-99, PARA NAO ABRIR
+      *    ARQUIVO BTRIEVE DE FILIAL INEXISTENTE
+           IF TODAS-FILIAL
+               MOVE 0 TO IDX-FIL-VL-WS
+           ELSE
+               MOVE FILIAL-INI-WS TO FILIAL-CLI-WS
+               SUBTRACT 1 FROM FILIAL-CLI-WS.
 
        020-ABRE-ARQ.
 
+           IF TODAS-FILIAL
+               ADD 1 TO IDX-FIL-VL-WS
+               IF IDX-FIL-VL-WS > QTD-FILIAL-VL
+                   PERFORM GRAVA-LOG
+                   GO TO 015-DATAS
+               END-IF
+               MOVE FILIAL-VL-WS (IDX-FIL-VL-WS) TO FILIAL-CLI-WS
+           ELSE
+               ADD 1 TO FILIAL-CLI-WS
+               IF FILIAL-CLI-WS > FILIAL-FIM-WS
+                   PERFORM GRAVA-LOG
+                   GO TO 015-DATAS
+               END-IF
+           END-IF
+           MOVE FILIAL-CLI-WS TO FILIAL-CLI-TX.
+           MOVE FILIAL-CLI-WS TO FILIAL-CLI-NEG.
+           MOVE FILIAL-CLI-WS TO FILIAL-CLI-PUB.
+
            OPEN OUTPUT ARQ-TX.
+           OPEN OUTPUT ARQ-NEG.
+           OPEN OUTPUT ARQ-PUB.
 
            MOVE 999 TO ERRO-WS CAN-WS
            MOVE ABRE-WS TO B-FUNC-WS
@@ -201,7 +361,7 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
                MOVE ARQCLI-WS TO ARQBT-WS
                MOVE U-CLI-WS TO LETRA1BT-WS 
                MOVE "P" TO LETRA2BT-WS
-               MOVE "CRIGRUP.BTV" TO DEFBT-WS
+               MOVE "CRICLI.BTV" TO DEFBT-WS
                CALL X"91" USING RESULT-77 F-77 CRIABT-WS
                MOVE ZEROS TO ERRO-WS CAN-WS
                MOVE ABRE-WS TO B-FUNC-WS
@@ -210,36 +370,115 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
                MOVE RESET-WS TO B-FUNC-WS
                CALL "BTVCAL" USING DADOS-WS
                CLOSE ARQ-TX
-               GO TO 015-DATAS.
+               CLOSE ARQ-NEG
+               CLOSE ARQ-PUB
+               GO TO 020-ABRE-ARQ.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+           MOVE 0 TO GRAVADOS-NEG-77 GRAVADOS-PUB-77
+           MOVE 0 TO CONTROLE-77 CONTROLE-NEG-77 CONTROLE-PUB-77
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
-           
+
 
        LEITURA-020.
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE REGCLI-TR
+               MOVE "9" TO TIPO-REG-NEG-TR
+               MOVE GRAVADOS-NEG-77 TO QTD-REG-NEG-TR
+               MOVE CONTROLE-NEG-77 TO CONTROLE-NEG-TR
+               WRITE REGCLI-NEG-TR
+               MOVE "9" TO TIPO-REG-PUB-TR
+               MOVE GRAVADOS-PUB-77 TO QTD-REG-PUB-TR
+               MOVE CONTROLE-PUB-77 TO CONTROLE-PUB-TR
+               WRITE REGCLI-PUB-TR
+               ADD LIDOS-77 TO TOTAL-LIDOS-77
+               ADD GRAVADOS-77 TO TOTAL-GRAVADOS-77
                CLOSE ARQ-TX
-              GO 015-DATAS.
+               CLOSE ARQ-NEG
+               CLOSE ARQ-PUB
+              GO 020-ABRE-ARQ.
 
-           ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
+           ADD 1 TO LIDOS-77 DISPLAY (16, 16) LIDOS-77
            MOVE ZEROS TO REGCLI-TX.
            MOVE REGISTRO-WS TO ARQCLI-REG.
+
+           IF DATA-CORTE-WS NOT = ZEROS
+               IF DATA-CLI     < DATA-CORTE-WS
+               AND DATA-CAD-CLI < DATA-CORTE-WS
+                   GO TO LEITURA-030.
+
            PERFORM MOVE-INFO
 
            WRITE REGCLI-TX
+           ADD LIMITE-CRED-TX TO CONTROLE-77
+
+           IF CLIENTE-NEGATIVO OF STATUS-CLI
+               MOVE FILIAL-CLI         TO FILIAL-NEG
+               MOVE CPF-CGC-CLI        TO CPF-CGC-NEG
+               IF PESSOA-JURIDICA OF TIPO-CLI
+                   MOVE NOMEC-CLI      TO NOME-NEG
+               ELSE
+                   MOVE NOMER-CLI      TO NOME-NEG
+               END-IF
+               MOVE MAIOR-ATRASO-CLI   TO MAIOR-ATRASO-NEG
+               MOVE LIMITE-CRED-CLI    TO LIMITE-CRED-NEG
+               MOVE DATA-CLI           TO DATA-NEG
+               WRITE REGCLI-NEG
+               ADD LIMITE-CRED-NEG TO CONTROLE-NEG-77
+               ADD 1 TO GRAVADOS-NEG-77.
+
+           IF PODER-PUBLICO OF NATU-CLI
+               MOVE FILIAL-CLI         TO FILIAL-PUB
+               MOVE CPF-CGC-CLI        TO CPF-CGC-PUB
+               IF PESSOA-JURIDICA OF TIPO-CLI
+                   MOVE NOMEC-CLI      TO NOME-PUB
+                   MOVE INSC-ESTADUAL-CLI TO INSC-ESTADUAL-PUB
+               ELSE
+                   MOVE NOMER-CLI      TO NOME-PUB
+                   MOVE ZEROS          TO INSC-ESTADUAL-PUB
+               END-IF
+               MOVE REGIAO-CLI         TO REGIAO-PUB
+               WRITE REGCLI-PUB
+               ADD CPF-CGC-PUB TO CONTROLE-PUB-77
+               ADD 1 TO GRAVADOS-PUB-77.
 
            ADD 1 TO GRAVADOS-77
-           DISPLAY (14, 32) GRAVADOS-77
+           DISPLAY (16, 32) GRAVADOS-77
+
+       LEITURA-030.
            MOVE 09 TO ERRO-WS
            MOVE 0 TO KEY-NUM-WS
            MOVE LER-PROX-WS TO B-FUNC-WS
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVCLIE" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-CLI-WS
+               " FILIAL-INI=" FILIAL-INI-WS " FILIAL-FIM=" FILIAL-FIM-WS
+               " CORTE=" DATA-CORTE-WS
+               DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE TOTAL-LIDOS-77 TO LIDOS-LOG-TX
+           MOVE TOTAL-GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE 0 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
       *     -------------------------->  "DADOGRUP.COB"
        MOVE-DADOS-CLI.
       *
