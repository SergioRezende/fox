@@ -19,6 +19,22 @@
            SELECT      ARQ-TX     ASSIGN     TO   DISK
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
+      *
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+      *
+           SELECT      ARQ-INV    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+      *
+           SELECT      ARQ-OLD    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-OLD.
+      *
+           SELECT      ARQ-DIF    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -63,13 +79,63 @@
       *        'N' -->  NAO EMITE PEDIDO
            05  ORIGEM-TX                       PIC 9(01).
            05  TIPO-IMPOSTO-TX                 PIC 9(01).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGFIXO-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
+
+       FD  ARQ-INV
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQFIXO-INV
+           DATA      RECORD       REGFIXO-INV.
+       01  REGFIXO-INV.
+           05  CODIGO-NUM-INV                  PIC 9(07).
+           05  DESCRICAO-INV                   PIC X(25).
+           05  GRUPO-SAI-INV                   PIC 9(02).
+           05  GRUPO-ENT-INV                   PIC 9(02).
+           05  MOTIVO-INV                      PIC X(01).
+      *        'S' -->  GRUPO-SAI FORA DA FAIXA VALIDA
+      *        'E' -->  GRUPO-ENT FORA DA FAIXA VALIDA
+      *        'A' -->  AMBOS OS GRUPOS FORA DA FAIXA VALIDA
+      *
+      *    LEITURA DO ARQ. TXT DA EXECUCAO ANTERIOR (MESMO ARQUIVO
+      *    QUE ARQ-TX ESTA PRESTES A SOBRESCREVER), PARA O RESUMO DE
+      *    ALTERACOES ENTRE UMA EXECUCAO E OUTRA
+       FD  ARQ-OLD
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQFIXO-TX.
+       01  REGFIXO-OLD.
+           05  CODIGO-NUM-OLD-WS              PIC 9(07).
+           05  FILLER                         PIC X(89).
+       01  FILLER REDEFINES REGFIXO-OLD.
+           05  TIPO-REG-OLD-WS                PIC X(01).
+           05  FILLER                         PIC X(95).
+      *
+      *    RESUMO DE ALTERACOES (ARQ. "ARQFIXO.DIF")
+       FD  ARQ-DIF
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQFIXO-DIF
+           DATA      RECORD       REGDIF-TX.
+       01  REGDIF-TX.
+           05  TIPO-DIF-TX                    PIC X(10).
+           05  CODIGO-DIF-TX                  PIC 9(07).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
+       77  ESTADO-OLD            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
+       77  CONTROLE-77     VALUE 0             PIC 9(13).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
@@ -82,7 +148,12 @@
        01  FILLER REDEFINES FINAL-WS.
            05  DIA-FIM-WS                      PIC 9(02).
            05  MES-FIM-WS                      PIC 9(02).
-           
+      *
+      *    "S" = EXPORTA SOMENTE OS ITENS ATIVOS (STATUS-WS = "A")
+      *
+       01  SOMENTE-ATIVOS-WS    VALUE "N"       PIC X(01).
+           88  FILTRA-SOMENTE-ATIVOS VALUE "S".
+
            COPY DADOS.
            COPY TELAWS.
            COPY CRIABT.
@@ -114,12 +185,17 @@
 041            10  SEQ-WS                      PIC 9(03).
 044            10  MARCA-WS                    PIC 9(01).
 045        05  GRUPO-SAI-WS                    PIC 9(02).
+               88  GRUPO-SAI-VALIDO-WS  VALUE 0, 1, 2, 3, 4, 5.
 047        05  GRUPO-ENT-WS                    PIC 9(02).
+               88  GRUPO-ENT-VALIDO-WS  VALUE 0, 1, 2, 3, 4, 5, 6,
+                                               7, 8, 91, 92, 93.
 049        05  UNIDADE-WS                      PIC X(02).
 051        05  FORNECEDOR-WS                   PIC 9(03)  COMP-3.
 053        05  VALOR-TAB-WS                   PIC S9(11) COMP-3.
            05  PESO-WS                         PIC 9(04)V9(03) COMP-3.
            05  STATUS-WS                       PIC X(01).
+               88  ITEM-ATIVO-WS   VALUE "A".
+               88  ITEM-INATIVO-WS VALUE "I", "D".
            05  PROT-WS                         PIC X(01).
            05  EMITE-TAB-WS.
                10  NUM-EMI-WS OCCURS 10 TIMES  PIC X(01).
@@ -137,6 +213,26 @@
            05  U-FIXO-TX                       PIC X(01).
            05  FILLER VALUE ":ARQFIXO.TXT"     PIC X(13).
       *
+       01  ARQFIXO-INV.
+           05  U-FIXO-INV                      PIC X(01).
+           05  FILLER VALUE ":ARQFIXO.INV"     PIC X(13).
+      *
+       01  ARQFIXO-DIF.
+           05  U-FIXO-DIF                      PIC X(01).
+           05  FILLER VALUE ":ARQFIXO.DIF"     PIC X(13).
+      *
+      *    TABELA DA EXECUCAO ANTERIOR, PARA O RESUMO DE ALTERACOES
+       77  QTD-OLD-WS      VALUE 0              PIC 9(04).
+       77  FIM-OLD-WS      VALUE "N"            PIC X(01).
+           88  ACABOU-OLD  VALUE "S".
+       77  TRUNCOU-OLD-WS  VALUE "N"            PIC X(01).
+           88  TRUNCOU-OLD VALUE "S".
+       01  TAB-OLD-WS.
+           05  TAB-OLD-ITEM OCCURS 5000 TIMES INDEXED BY IDX-OLD-WS.
+               10  CODIGO-TAB-OLD-WS            PIC 9(07).
+               10  LINHA-TAB-OLD-WS             PIC X(96).
+               10  SEEN-TAB-OLD-WS  VALUE "N"   PIC X(01).
+      *
 
        PROCEDURE DIVISION.
       *
@@ -150,13 +246,30 @@
            ACCEPT ESCAPE-77 FROM ESCAPE KEY
            IF ESCAPE-77 NOT = ZEROS STOP RUN.
            MOVE U-FIXO-WS TO U-FIXO-TX.
+           MOVE U-FIXO-WS TO U-FIXO-INV.
+           MOVE U-FIXO-WS TO U-FIXO-DIF.
 
+           DISPLAY (11, 10) "Exportar somente ativos (S/N)...:"
+           ACCEPT (, ) SOMENTE-ATIVOS-WS WITH PROMPT UPDATE
+           IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
 
            DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
 
        020-ABRE-ARQ.
+      *
+      *    LE O ARQ. TXT DA EXECUCAO ANTERIOR (ANTES DE SER
+      *    SOBRESCRITO) PARA PODER COMPARAR E GERAR O RESUMO DE
+      *    ALTERACOES EM ARQFIXO.DIF
+           MOVE 0 TO QTD-OLD-WS
+           MOVE "N" TO FIM-OLD-WS
+           OPEN INPUT ARQ-OLD
+           IF  ESTADO-OLD = ZEROS
+               PERFORM LE-OLD-FIXO UNTIL ACABOU-OLD
+               CLOSE ARQ-OLD.
 
            OPEN OUTPUT ARQ-TX.
+           OPEN OUTPUT ARQ-INV.
+           OPEN OUTPUT ARQ-DIF.
 
            MOVE 999 TO ERRO-WS CAN-WS
            MOVE ABRE-WS TO B-FUNC-WS
@@ -179,24 +292,57 @@
                MOVE RESET-WS TO B-FUNC-WS
                CALL "BTVCAL" USING DADOS-WS
                CLOSE ARQ-TX
+               CLOSE ARQ-INV
                GO TO 015-DATAS.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+                     CONTROLE-77
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
-           
+
 
        LEITURA-020.
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE REGFIXO-TR
                CLOSE ARQ-TX
+               CLOSE ARQ-INV
+               PERFORM GRAVA-REMOVIDOS-DIF
+                   VARYING IDX-OLD-WS FROM 1 BY 1
+                   UNTIL IDX-OLD-WS > QTD-OLD-WS
+               CLOSE ARQ-DIF
+               PERFORM GRAVA-LOG
               GO 015-DATAS.
 
            ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
            MOVE ZEROS TO REGFIXO-TX.
            MOVE REGISTRO-WS TO REGFIXO-WS.
+
+           IF FILTRA-SOMENTE-ATIVOS AND NOT ITEM-ATIVO-WS
+               GO TO LEITURA-030.
+
+           IF NOT GRUPO-SAI-VALIDO-WS OR NOT GRUPO-ENT-VALIDO-WS
+               MOVE CODIGO-NUM-WS   TO CODIGO-NUM-INV
+               MOVE DESCRICAO-WS    TO DESCRICAO-INV
+               MOVE GRUPO-SAI-WS    TO GRUPO-SAI-INV
+               MOVE GRUPO-ENT-WS    TO GRUPO-ENT-INV
+               IF NOT GRUPO-SAI-VALIDO-WS AND NOT GRUPO-ENT-VALIDO-WS
+                   MOVE "A" TO MOTIVO-INV
+               ELSE
+                   IF NOT GRUPO-SAI-VALIDO-WS
+                       MOVE "S" TO MOTIVO-INV
+                   ELSE
+                       MOVE "E" TO MOTIVO-INV
+                   END-IF
+               END-IF
+               WRITE REGFIXO-INV
+               ADD 1 TO GRAVADOS2-77.
+
            PERFORM MOVE-INFO
            move 1 to i
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
@@ -207,15 +353,84 @@
            move 1 to i
 
            WRITE REGFIXO-TX
+           PERFORM COMPARA-OLD-FIXO
 
+           ADD VALOR-TAB-WS TO CONTROLE-77
            ADD 1 TO GRAVADOS-77
            DISPLAY (14, 32) GRAVADOS-77
+
+       LEITURA-030.
            MOVE 09 TO ERRO-WS
            MOVE 0 TO KEY-NUM-WS
            MOVE LER-PROX-WS TO B-FUNC-WS
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVFIXO" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-FIXO-WS " ATIVOS=" SOMENTE-ATIVOS-WS
+               DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE LIDOS-77 TO LIDOS-LOG-TX
+           MOVE GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE GRAVADOS2-77 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
+      *    LE UM REGISTRO DO ARQ. TXT DA EXECUCAO ANTERIOR PARA A
+      *    TABELA TAB-OLD-WS, USADA NA COMPARACAO DE ALTERACOES
+       LE-OLD-FIXO.
+           READ ARQ-OLD
+               AT END MOVE "S" TO FIM-OLD-WS
+           END-READ.
+           IF  NOT ACABOU-OLD AND TIPO-REG-OLD-WS NOT = "9"
+               IF  QTD-OLD-WS < 5000
+                   ADD 1 TO QTD-OLD-WS
+                   MOVE CODIGO-NUM-OLD-WS TO
+                       CODIGO-TAB-OLD-WS (QTD-OLD-WS)
+                   MOVE REGFIXO-OLD TO LINHA-TAB-OLD-WS (QTD-OLD-WS)
+                   MOVE "N" TO SEEN-TAB-OLD-WS (QTD-OLD-WS)
+               ELSE
+                   IF  NOT TRUNCOU-OLD
+                       MOVE "S" TO TRUNCOU-OLD-WS
+                       DISPLAY (24, 10)
+                           "AVISO: CADASTRO ANTERIOR EXCEDE 5000 ITENS"
+                       DISPLAY (25, 10)
+                           "- RESUMO DE ALTERACOES FICARA INCOMPLETO".
+      *
+      *    COMPARA O REGISTRO RECEM-GRAVADO EM REGFIXO-TX COM A
+      *    TABELA DA EXECUCAO ANTERIOR E GRAVA O RESUMO EM ARQ-DIF
+       COMPARA-OLD-FIXO.
+           PERFORM VARYING IDX-OLD-WS FROM 1 BY 1
+               UNTIL IDX-OLD-WS > QTD-OLD-WS
+               OR CODIGO-TAB-OLD-WS (IDX-OLD-WS) = CODIGO-NUM-WS
+           END-PERFORM
+           IF  IDX-OLD-WS > QTD-OLD-WS
+               MOVE "NOVO"          TO TIPO-DIF-TX
+               MOVE CODIGO-NUM-WS   TO CODIGO-DIF-TX
+               WRITE REGDIF-TX
+           ELSE
+               MOVE "S" TO SEEN-TAB-OLD-WS (IDX-OLD-WS)
+               IF  LINHA-TAB-OLD-WS (IDX-OLD-WS) NOT = REGFIXO-TX
+                   MOVE "ALTERADO"      TO TIPO-DIF-TX
+                   MOVE CODIGO-NUM-WS   TO CODIGO-DIF-TX
+                   WRITE REGDIF-TX.
+      *
+      *    GRAVA EM ARQ-DIF OS REGISTROS DA EXECUCAO ANTERIOR QUE NAO
+      *    FORAM ENCONTRADOS NA EXECUCAO ATUAL (EXCLUIDOS)
+       GRAVA-REMOVIDOS-DIF.
+           IF  SEEN-TAB-OLD-WS (IDX-OLD-WS) = "N"
+               MOVE "REMOVIDO" TO TIPO-DIF-TX
+               MOVE CODIGO-TAB-OLD-WS (IDX-OLD-WS) TO CODIGO-DIF-TX
+               WRITE REGDIF-TX.
+      *
       *     -------------------------->  "DADOFIXO.COB"
        MOVE-DADOS-FIXO.
       *
@@ -244,7 +459,7 @@
            MOVE  VALOR-TAB-WS               TO  VALOR-TAB-TX               
            MOVE  PESO-WS                    TO  PESO-TX                    
            MOVE  STATUS-WS                  TO  STATUS-TX                  
-      *     MOVE  PROT-WS                    TO  PROT-TX                    
+           MOVE  PROT-WS                    TO  PROT-TX
            MOVE  ORIGEM-WS                  TO  ORIGEM-TX                  
            MOVE  TIPO-IMPOSTO-WS            TO  TIPO-IMPOSTO-TX            
 
