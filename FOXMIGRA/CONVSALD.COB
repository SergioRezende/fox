@@ -19,6 +19,14 @@
            SELECT      ARQ-TX     ASSIGN     TO   DISK
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+      *
+           SELECT      ARQ-RES    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -27,58 +35,111 @@
            LABEL     RECORD       STANDARD
            VALUE     OF FILE-ID   ARQALX-TX
            DATA      RECORD       REGALX-TX.
-C      01  REGALX-TX.
-C          05  CHAVE-TX.
-C              10  COD-FILIAL-TX              PIC 9(02).
-C              10  CODIGO-TX                  PIC 9(07).
-C          05  CHAVE-SEC-TX.
-C              10  GRUPO-TX                   PIC 9(02).
-C              10  SUBGRUPO-TX                PIC 9(03).
-C              10  CLASS-TX                   PIC 9(03).
-C              10  SEQ-TX                     PIC 9(03).
-C              10  MARCA-TX                   PIC 9(01).
-C          05  LOCACAO-TX                     PIC X(05).
-C          05  QTD-EST-TX                     PIC 9(05).
-C          05  VALOR-EST-TX                   PIC 9(11).
-C          05  DT-ULT-ENT-TX                  PIC 9(06).
-C          05  DT-ULT-SAI-TX                  PIC 9(06).
-C          05  ULT-CUSTO-TX                   PIC 9(11).
-C          05  PENDENTE-TX                    PIC X(01).
-C          05  STATUS-TX                      PIC 9(01).
-C          05  ACUM-TX.
-C              10  EST-ANT-TX                 PIC 9(05).
-C              10  QTD-COMPRAS-TX             PIC 9(05).
-C              10  VAL-COMPRAS-TX             PIC 9(11).
-C              10  QTD-VENDAS-TX              PIC 9(05).
-C              10  VAL-VENDAS-TX              PIC 9(11).
-C              10  QTD-TRANSF-ENT-TX          PIC 9(05).
-C              10  VAL-TRANSF-ENT-TX          PIC 9(11).
-C              10  QTD-OUTRAS-ENT-TX          PIC 9(05).
-C              10  VAL-OUTRAS-ENT-TX          PIC 9(11).
-C              10  QTD-TRANSF-SAI-TX          PIC 9(05).
-C              10  VAL-TRANSF-SAI-TX          PIC 9(11).
-C              10  QTD-OUTRAS-SAI-TX          PIC 9(05).
-C              10  VAL-OUTRAS-SAI-TX          PIC 9(11).
-C              10  VALOR-TAB-TX               PIC 9(11).
-C              10  VALOR-MEDIO-TX             PIC 9(11).
-C          05  NTF-TX                         PIC 9(06).
-C          05  CUSTO-MEDIO-TX                 PIC 9(11).
-C          05  QTD-ULT-ENT-TX                 PIC 9(05).
-C          05  VAL-VEND-LIQ-TX                PIC 9(11).
-C          05  VAL-ANT-TX                     PIC 9(11).
-C          05  VAL-ENC-TX                     PIC 9(11).
-C          05  CUSTO-VAREJO-TX                PIC 9(11).
+       01  REGALX-TX.
+           05  CHAVE-TX.
+               10  COD-FILIAL-TX              PIC 9(02).
+               10  CODIGO-TX                  PIC 9(07).
+           05  CHAVE-SEC-TX.
+               10  GRUPO-TX                   PIC 9(02).
+               10  SUBGRUPO-TX                PIC 9(03).
+               10  CLASS-TX                   PIC 9(03).
+               10  SEQ-TX                     PIC 9(03).
+               10  MARCA-TX                   PIC 9(01).
+           05  LOCACAO-TX                     PIC X(05).
+           05  QTD-EST-TX                     PIC 9(05).
+           05  VALOR-EST-TX                   PIC 9(11).
+           05  DT-ULT-ENT-TX                  PIC 9(06).
+           05  DT-ULT-SAI-TX                  PIC 9(06).
+           05  ULT-CUSTO-TX                   PIC 9(11).
+           05  PENDENTE-TX                    PIC X(01).
+           05  STATUS-TX                      PIC 9(01).
+           05  ACUM-TX.
+               10  EST-ANT-TX                 PIC 9(05).
+               10  QTD-COMPRAS-TX             PIC 9(05).
+               10  VAL-COMPRAS-TX             PIC 9(11).
+               10  QTD-VENDAS-TX              PIC 9(05).
+               10  VAL-VENDAS-TX              PIC 9(11).
+               10  QTD-TRANSF-ENT-TX          PIC 9(05).
+               10  VAL-TRANSF-ENT-TX          PIC 9(11).
+               10  QTD-OUTRAS-ENT-TX          PIC 9(05).
+               10  VAL-OUTRAS-ENT-TX          PIC 9(11).
+               10  QTD-TRANSF-SAI-TX          PIC 9(05).
+               10  VAL-TRANSF-SAI-TX          PIC 9(11).
+               10  QTD-OUTRAS-SAI-TX          PIC 9(05).
+               10  VAL-OUTRAS-SAI-TX          PIC 9(11).
+               10  VALOR-TAB-TX               PIC 9(11).
+               10  VALOR-MEDIO-TX             PIC 9(11).
+           05  NTF-TX                         PIC 9(06).
+           05  CUSTO-MEDIO-TX                 PIC 9(11).
+           05  QTD-ULT-ENT-TX                 PIC 9(05).
+           05  VAL-VEND-LIQ-TX                PIC 9(11).
+           05  VAL-ANT-TX                     PIC 9(11).
+           05  VAL-ENC-TX                     PIC 9(11).
+           05  CUSTO-VAREJO-TX                PIC 9(11).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGALX-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
+
+       FD  ARQ-RES
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQALX-RES
+           DATA      RECORD       REGALX-RES.
+       01  REGALX-RES.
+           05  FILIAL-RES                    PIC 9(02).
+           05  GRUPO-RES                     PIC 9(02).
+           05  SUBGRUPO-RES                  PIC 9(03).
+           05  ITENS-RES                     PIC 9(05).
+           05  QTD-COMPRAS-RES               PIC 9(07).
+           05  VAL-COMPRAS-RES               PIC 9(13).
+           05  QTD-VENDAS-RES                PIC 9(07).
+           05  VAL-VENDAS-RES                PIC 9(13).
+           05  QTD-TRANSF-ENT-RES            PIC 9(07).
+           05  VAL-TRANSF-ENT-RES            PIC 9(13).
+           05  QTD-TRANSF-SAI-RES            PIC 9(07).
+           05  VAL-TRANSF-SAI-RES            PIC 9(13).
+           05  QTD-OUTRAS-ENT-RES            PIC 9(07).
+           05  VAL-OUTRAS-ENT-RES            PIC 9(13).
+           05  QTD-OUTRAS-SAI-RES            PIC 9(07).
+           05  VAL-OUTRAS-SAI-RES            PIC 9(13).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
-       
+       77  CONTROLE-77            VALUE 0      PIC 9(13).
+       77  QTD-RES-WS             VALUE 0      PIC 9(04).
+       01  TAB-RES-WS.
+           05  TAB-RES-ITEM OCCURS 500 TIMES INDEXED BY IDX-RES-WS.
+               10  GRUPO-TAB-RES-WS              PIC 9(02).
+               10  SUBGRUPO-TAB-RES-WS           PIC 9(03).
+               10  ITENS-TAB-RES-WS     VALUE 0  PIC 9(05).
+               10  QTD-COMPRAS-TAB-RES-WS     VALUE 0 PIC 9(07).
+               10  VAL-COMPRAS-TAB-RES-WS     VALUE 0 PIC 9(13).
+               10  QTD-VENDAS-TAB-RES-WS      VALUE 0 PIC 9(07).
+               10  VAL-VENDAS-TAB-RES-WS      VALUE 0 PIC 9(13).
+               10  QTD-TRANSF-ENT-TAB-RES-WS  VALUE 0 PIC 9(07).
+               10  VAL-TRANSF-ENT-TAB-RES-WS  VALUE 0 PIC 9(13).
+               10  QTD-TRANSF-SAI-TAB-RES-WS  VALUE 0 PIC 9(07).
+               10  VAL-TRANSF-SAI-TAB-RES-WS  VALUE 0 PIC 9(13).
+               10  QTD-OUTRAS-ENT-TAB-RES-WS  VALUE 0 PIC 9(07).
+               10  VAL-OUTRAS-ENT-TAB-RES-WS  VALUE 0 PIC 9(13).
+               10  QTD-OUTRAS-SAI-TAB-RES-WS  VALUE 0 PIC 9(07).
+               10  VAL-OUTRAS-SAI-TAB-RES-WS  VALUE 0 PIC 9(13).
+
        01  INICIAL-WS                          PIC 9(04).
        01  FILLER REDEFINES INICIAL-WS.
            05  DIA-INI-WS                      PIC 9(02).
@@ -91,79 +152,86 @@ C          05  CUSTO-VAREJO-TX                PIC 9(11).
            COPY DADOS.
            COPY TELAWS.
            COPY CRIABT.
+           COPY FILIALVL.
 
-C     * REGISTRO DOS ARQUIVOS DE ALMOXARIFADO <REGALX.COB>
-C     *
-C      01  DADOS-ALX-WS.
-C          05  POS-ALX-WS                      PIC X(128).
-C          05  TAM-ALX-WS                      PIC 99 COMP-0 VALUE 245.
-C     *         tamanho da pagina --> 1024 (5 registros)
-C      01  ARQALX-WS.
-C          05  U-ALX-WS                        PIC X(01).
-C          05  FILLER VALUE ":ARQALX"          PIC X(07).
-C          05  FILIAL-ALX-WS                   PIC 9(02).
-C          05  FILLER VALUE ".EST"             PIC X(04).
-C      01  ARQALX-REG.
-C          05  CHAVE-ALX.
-C              10  COD-FILIAL-ALX              PIC 9(02).
-C              10  CODIGO-ALX                  PIC 9(07).
-C          05  CHAVE-SEC-ALX.
-C              10  GRUPO-ALX                   PIC 9(02).
-C              10  SUBGRUPO-ALX                PIC 9(03).
-C              10  CLASS-ALX                   PIC 9(03).
-C              10  SEQ-ALX                     PIC 9(03).
-C              10  MARCA-ALX                   PIC 9(01).
-C          05  LOCACAO-ALX                     PIC X(05).
-C          05  QTD-EST-ALX                     PIC S9(05) COMP-3.
-C          05  VALOR-EST-ALX                   PIC S9(11) COMP-3.
-C          05  DT-ULT-ENT-ALX                  PIC 9(06)  COMP-3.
-C          05  DT-ULT-SAI-ALX                  PIC 9(06)  COMP-3.
-C          05  ULT-CUSTO-ALX                   PIC S9(11) COMP-3.
-C          05  SAIDAS-ANT-ALX.
-C              10  SAI-ANT-ALX OCCURS 6        PIC S9(05) COMP-3.
-C          05  PENDENTE-ALX                    PIC X(01).
-C     *        TEM PENDENTES     = 'S'
-C     *        NAO TEM PENDENTES = 'N'
-C          05  STATUS-ALX                      PIC 9(01).
-C              88  ABAIXO-MINIMO VALUE 1.
-C              88  PONTO-DE-PEDIDO VALUE 2.
-C              88  ACIMA-MAXIMO VALUE 3.
-C              88  NORMAL VALUE 4.
-C          05  ACUM-ALX.
-C              10  EST-ANT-ALX                 PIC S9(05) COMP-3.
-C              10  QTD-COMPRAS-ALX             PIC S9(05) COMP-3.
-C              10  VAL-COMPRAS-ALX             PIC S9(11) COMP-3.
-C              10  QTD-VENDAS-ALX              PIC S9(05) COMP-3.
-C              10  VAL-VENDAS-ALX              PIC S9(11) COMP-3.
-C              10  QTD-TRANSF-ENT-ALX          PIC S9(05) COMP-3.
-C              10  VAL-TRANSF-ENT-ALX          PIC S9(11) COMP-3.
-C              10  QTD-OUTRAS-ENT-ALX          PIC S9(05) COMP-3.
-C              10  VAL-OUTRAS-ENT-ALX          PIC S9(11) COMP-3.
-C              10  QTD-TRANSF-SAI-ALX          PIC S9(05) COMP-3.
-C              10  VAL-TRANSF-SAI-ALX          PIC S9(11) COMP-3.
-C              10  QTD-OUTRAS-SAI-ALX          PIC S9(05) COMP-3.
-C              10  VAL-OUTRAS-SAI-ALX          PIC S9(11) COMP-3.
-C              10  VALOR-TAB-ALX               PIC S9(11) COMP-3.
-C              10  VALOR-MEDIO-ALX             PIC S9(11) COMP-3.
-C          05  RESERVA-ALX OCCURS 5 TIMES.
-C              10  VEND-ALX                    PIC S9(03) COMP-3.
-C              10  QTD-RES-ALX                 PIC S9(05) COMP-3.
-C              10  POS-VEND-ALX                PIC 9(02).
-C          05  NTF-ALX                         PIC S9(06) COMP-3.
-C          05  CUSTO-MEDIO-ALX                 PIC S9(11) COMP-3.
-C          05  QTD-ULT-ENT-ALX                 PIC S9(05) COMP-3.
-C          05  VAL-VEND-LIQ-ALX                PIC S9(11) COMP-3.
-C          05  VAL-ANT-ALX                     PIC S9(11) COMP-3.
-C          05  VAL-ENC-ALX                     PIC S9(11) COMP-3.
-C          05  CUSTO-VAREJO-ALX                PIC S9(11) COMP-3.
-C          05  FILLER                          PIC X(35).
-C     *
+      * REGISTRO DOS ARQUIVOS DE ALMOXARIFADO <REGALX.COB>
+      *
+       01  DADOS-ALX-WS.
+           05  POS-ALX-WS                      PIC X(128).
+           05  TAM-ALX-WS                      PIC 99 COMP-0 VALUE 245.
+      *         tamanho da pagina --> 1024 (5 registros)
+       01  ARQALX-WS.
+           05  U-ALX-WS                        PIC X(01).
+           05  FILLER VALUE ":ARQALX"          PIC X(07).
+           05  FILIAL-ALX-WS                   PIC 9(02).
+           05  FILLER VALUE ".EST"             PIC X(04).
+       01  ARQALX-REG.
+           05  CHAVE-ALX.
+               10  COD-FILIAL-ALX              PIC 9(02).
+               10  CODIGO-ALX                  PIC 9(07).
+           05  CHAVE-SEC-ALX.
+               10  GRUPO-ALX                   PIC 9(02).
+               10  SUBGRUPO-ALX                PIC 9(03).
+               10  CLASS-ALX                   PIC 9(03).
+               10  SEQ-ALX                     PIC 9(03).
+               10  MARCA-ALX                   PIC 9(01).
+           05  LOCACAO-ALX                     PIC X(05).
+           05  QTD-EST-ALX                     PIC S9(05) COMP-3.
+           05  VALOR-EST-ALX                   PIC S9(11) COMP-3.
+           05  DT-ULT-ENT-ALX                  PIC 9(06)  COMP-3.
+           05  DT-ULT-SAI-ALX                  PIC 9(06)  COMP-3.
+           05  ULT-CUSTO-ALX                   PIC S9(11) COMP-3.
+           05  SAIDAS-ANT-ALX.
+               10  SAI-ANT-ALX OCCURS 6        PIC S9(05) COMP-3.
+           05  PENDENTE-ALX                    PIC X(01).
+      *        TEM PENDENTES     = 'S'
+      *        NAO TEM PENDENTES = 'N'
+           05  STATUS-ALX                      PIC 9(01).
+               88  ABAIXO-MINIMO VALUE 1.
+               88  PONTO-DE-PEDIDO VALUE 2.
+               88  ACIMA-MAXIMO VALUE 3.
+               88  NORMAL VALUE 4.
+           05  ACUM-ALX.
+               10  EST-ANT-ALX                 PIC S9(05) COMP-3.
+               10  QTD-COMPRAS-ALX             PIC S9(05) COMP-3.
+               10  VAL-COMPRAS-ALX             PIC S9(11) COMP-3.
+               10  QTD-VENDAS-ALX              PIC S9(05) COMP-3.
+               10  VAL-VENDAS-ALX              PIC S9(11) COMP-3.
+               10  QTD-TRANSF-ENT-ALX          PIC S9(05) COMP-3.
+               10  VAL-TRANSF-ENT-ALX          PIC S9(11) COMP-3.
+               10  QTD-OUTRAS-ENT-ALX          PIC S9(05) COMP-3.
+               10  VAL-OUTRAS-ENT-ALX          PIC S9(11) COMP-3.
+               10  QTD-TRANSF-SAI-ALX          PIC S9(05) COMP-3.
+               10  VAL-TRANSF-SAI-ALX          PIC S9(11) COMP-3.
+               10  QTD-OUTRAS-SAI-ALX          PIC S9(05) COMP-3.
+               10  VAL-OUTRAS-SAI-ALX          PIC S9(11) COMP-3.
+               10  VALOR-TAB-ALX               PIC S9(11) COMP-3.
+               10  VALOR-MEDIO-ALX             PIC S9(11) COMP-3.
+           05  RESERVA-ALX OCCURS 5 TIMES.
+               10  VEND-ALX                    PIC S9(03) COMP-3.
+               10  QTD-RES-ALX                 PIC S9(05) COMP-3.
+               10  POS-VEND-ALX                PIC 9(02).
+           05  NTF-ALX                         PIC S9(06) COMP-3.
+           05  CUSTO-MEDIO-ALX                 PIC S9(11) COMP-3.
+           05  QTD-ULT-ENT-ALX                 PIC S9(05) COMP-3.
+           05  VAL-VEND-LIQ-ALX                PIC S9(11) COMP-3.
+           05  VAL-ANT-ALX                     PIC S9(11) COMP-3.
+           05  VAL-ENC-ALX                     PIC S9(11) COMP-3.
+           05  CUSTO-VAREJO-ALX                PIC S9(11) COMP-3.
+           05  FILLER                          PIC X(35).
+      *
       *---------------------------------------------------------
-C      01  ARQALX-TX.
-C          05  U-ALX-TX                        PIC X(01).
-C          05  FILLER VALUE ":ARQALX"          PIC X(07).
-C          05  FILIAL-ALX-TX                   PIC 9(02).
-C          05  FILLER VALUE ".TXT"             PIC X(04).
+       01  ARQALX-TX.
+           05  U-ALX-TX                        PIC X(01).
+           05  FILLER VALUE ":ARQALX"          PIC X(07).
+           05  FILIAL-ALX-TX                   PIC 9(02).
+           05  FILLER VALUE ".TXT"             PIC X(04).
+      *
+       01  ARQALX-RES.
+           05  U-ALX-RES                       PIC X(01).
+           05  FILLER VALUE ":ARQALX"          PIC X(07).
+           05  FILIAL-ALX-RES                  PIC 9(02).
+           05  FILLER VALUE "RES.TXT"          PIC X(07).
       *
 
        PROCEDURE DIVISION.
@@ -182,13 +250,23 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            DISPLAY (11, 10) "Informe a Filial .......:"
            ACCEPT (, ) FILIAL-ALX-WS WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           PERFORM VARYING IDX-FIL-VL-WS FROM 1 BY 1
+               UNTIL IDX-FIL-VL-WS > QTD-FILIAL-VL
+               OR FILIAL-VL-WS (IDX-FIL-VL-WS) = FILIAL-ALX-WS
+           END-PERFORM
+           IF IDX-FIL-VL-WS > QTD-FILIAL-VL
+               DISPLAY (24, 10) "FILIAL INVALIDA - VERIFIQUE O NUMERO"
+               GO TO INICIO-010.
            MOVE FILIAL-ALX-WS   TO FILIAL-ALX-TX.
+           MOVE U-ALX-WS        TO U-ALX-RES.
+           MOVE FILIAL-ALX-WS   TO FILIAL-ALX-RES.
 
            DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
 
        020-ABRE-ARQ.
 
            OPEN OUTPUT ARQ-TX.
+           OPEN OUTPUT ARQ-RES.
 
            MOVE 999 TO ERRO-WS CAN-WS
            MOVE ABRE-WS TO B-FUNC-WS
@@ -211,9 +289,12 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
                MOVE RESET-WS TO B-FUNC-WS
                CALL "BTVCAL" USING DADOS-WS
                CLOSE ARQ-TX
+               CLOSE ARQ-RES
                GO TO 015-DATAS.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+           MOVE 0 TO CONTROLE-77
+           MOVE 0 TO QTD-RES-WS
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
@@ -223,7 +304,14 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE REGALX-TR
+               PERFORM GRAVA-RESUMO-RES
                CLOSE ARQ-TX
+               CLOSE ARQ-RES
+               PERFORM GRAVA-LOG
               GO 015-DATAS.
 
            ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
@@ -232,6 +320,9 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            PERFORM MOVE-INFO
 
            WRITE REGALX-TX
+           ADD VALOR-EST-TX TO CONTROLE-77
+
+           PERFORM ACUMULA-RES
 
            ADD 1 TO GRAVADOS-77
            DISPLAY (14, 32) GRAVADOS-77
@@ -241,6 +332,24 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVSALD" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-ALX-WS " FILIAL=" FILIAL-ALX-WS
+               DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE LIDOS-77 TO LIDOS-LOG-TX
+           MOVE GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE GRAVADOS2-77 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
       *     -------------------------->  "DADOGRUP.COB"
        MOVE-DADOS-ALX.
       *
@@ -255,43 +364,124 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            MOVE REGISTRO-WS TO ARQALX-REG.
       *
        MOVE-INFO.
-C          MOVE  COD-FILIAL-ALX          TO  COD-FILIAL-TX      
-C          MOVE  CODIGO-ALX              TO  CODIGO-TX          
-C          MOVE  GRUPO-ALX               TO  GRUPO-TX           
-C          MOVE  SUBGRUPO-ALX            TO  SUBGRUPO-TX        
-C          MOVE  CLASS-ALX               TO  CLASS-TX           
-C          MOVE  SEQ-ALX                 TO  SEQ-TX             
-C          MOVE  MARCA-ALX               TO  MARCA-TX           
-C          MOVE  LOCACAO-ALX             TO  LOCACAO-TX         
-C          MOVE  QTD-EST-ALX             TO  QTD-EST-TX         
-C          MOVE  VALOR-EST-ALX           TO  VALOR-EST-TX       
-C          MOVE  DT-ULT-ENT-ALX          TO  DT-ULT-ENT-TX      
-C          MOVE  DT-ULT-SAI-ALX          TO  DT-ULT-SAI-TX      
-C          MOVE  ULT-CUSTO-ALX           TO  ULT-CUSTO-TX       
-C          MOVE  PENDENTE-ALX            TO  PENDENTE-TX        
-C          MOVE  STATUS-ALX              TO  STATUS-TX          
-C          MOVE  EST-ANT-ALX             TO  EST-ANT-TX         
-C          MOVE  QTD-COMPRAS-ALX         TO  QTD-COMPRAS-TX     
-C          MOVE  VAL-COMPRAS-ALX         TO  VAL-COMPRAS-TX     
-C          MOVE  QTD-VENDAS-ALX          TO  QTD-VENDAS-TX      
-C          MOVE  VAL-VENDAS-ALX          TO  VAL-VENDAS-TX      
-C          MOVE  QTD-TRANSF-ENT-ALX      TO  QTD-TRANSF-ENT-TX  
-C          MOVE  VAL-TRANSF-ENT-ALX      TO  VAL-TRANSF-ENT-TX  
-C          MOVE  QTD-OUTRAS-ENT-ALX      TO  QTD-OUTRAS-ENT-TX  
-C          MOVE  VAL-OUTRAS-ENT-ALX      TO  VAL-OUTRAS-ENT-TX  
-C          MOVE  QTD-TRANSF-SAI-ALX      TO  QTD-TRANSF-SAI-TX  
-C          MOVE  VAL-TRANSF-SAI-ALX      TO  VAL-TRANSF-SAI-TX  
-C          MOVE  QTD-OUTRAS-SAI-ALX      TO  QTD-OUTRAS-SAI-TX  
-C          MOVE  VAL-OUTRAS-SAI-ALX      TO  VAL-OUTRAS-SAI-TX  
-C          MOVE  VALOR-TAB-ALX           TO  VALOR-TAB-TX       
-C          MOVE  VALOR-MEDIO-ALX         TO  VALOR-MEDIO-TX     
-C          MOVE  NTF-ALX                 TO  NTF-TX             
-C          MOVE  CUSTO-MEDIO-ALX         TO  CUSTO-MEDIO-TX     
-C          MOVE  QTD-ULT-ENT-ALX         TO  QTD-ULT-ENT-TX     
-C          MOVE  VAL-VEND-LIQ-ALX        TO  VAL-VEND-LIQ-TX    
-C          MOVE  VAL-ANT-ALX             TO  VAL-ANT-TX         
-C          MOVE  VAL-ENC-ALX             TO  VAL-ENC-TX         
-C          MOVE  CUSTO-VAREJO-ALX        TO  CUSTO-VAREJO-TX    
+           MOVE  COD-FILIAL-ALX          TO  COD-FILIAL-TX      
+           MOVE  CODIGO-ALX              TO  CODIGO-TX          
+           MOVE  GRUPO-ALX               TO  GRUPO-TX           
+           MOVE  SUBGRUPO-ALX            TO  SUBGRUPO-TX        
+           MOVE  CLASS-ALX               TO  CLASS-TX           
+           MOVE  SEQ-ALX                 TO  SEQ-TX             
+           MOVE  MARCA-ALX               TO  MARCA-TX           
+           MOVE  LOCACAO-ALX             TO  LOCACAO-TX         
+           MOVE  QTD-EST-ALX             TO  QTD-EST-TX         
+           MOVE  VALOR-EST-ALX           TO  VALOR-EST-TX       
+           MOVE  DT-ULT-ENT-ALX          TO  DT-ULT-ENT-TX      
+           MOVE  DT-ULT-SAI-ALX          TO  DT-ULT-SAI-TX      
+           MOVE  ULT-CUSTO-ALX           TO  ULT-CUSTO-TX       
+           MOVE  PENDENTE-ALX            TO  PENDENTE-TX        
+           MOVE  STATUS-ALX              TO  STATUS-TX          
+           MOVE  EST-ANT-ALX             TO  EST-ANT-TX         
+           MOVE  QTD-COMPRAS-ALX         TO  QTD-COMPRAS-TX     
+           MOVE  VAL-COMPRAS-ALX         TO  VAL-COMPRAS-TX     
+           MOVE  QTD-VENDAS-ALX          TO  QTD-VENDAS-TX      
+           MOVE  VAL-VENDAS-ALX          TO  VAL-VENDAS-TX      
+           MOVE  QTD-TRANSF-ENT-ALX      TO  QTD-TRANSF-ENT-TX  
+           MOVE  VAL-TRANSF-ENT-ALX      TO  VAL-TRANSF-ENT-TX  
+           MOVE  QTD-OUTRAS-ENT-ALX      TO  QTD-OUTRAS-ENT-TX  
+           MOVE  VAL-OUTRAS-ENT-ALX      TO  VAL-OUTRAS-ENT-TX  
+           MOVE  QTD-TRANSF-SAI-ALX      TO  QTD-TRANSF-SAI-TX  
+           MOVE  VAL-TRANSF-SAI-ALX      TO  VAL-TRANSF-SAI-TX  
+           MOVE  QTD-OUTRAS-SAI-ALX      TO  QTD-OUTRAS-SAI-TX  
+           MOVE  VAL-OUTRAS-SAI-ALX      TO  VAL-OUTRAS-SAI-TX  
+           MOVE  VALOR-TAB-ALX           TO  VALOR-TAB-TX       
+           MOVE  VALOR-MEDIO-ALX         TO  VALOR-MEDIO-TX     
+           MOVE  NTF-ALX                 TO  NTF-TX             
+           MOVE  CUSTO-MEDIO-ALX         TO  CUSTO-MEDIO-TX     
+           MOVE  QTD-ULT-ENT-ALX         TO  QTD-ULT-ENT-TX     
+           MOVE  VAL-VEND-LIQ-ALX        TO  VAL-VEND-LIQ-TX    
+           MOVE  VAL-ANT-ALX             TO  VAL-ANT-TX         
+           MOVE  VAL-ENC-ALX             TO  VAL-ENC-TX         
+           MOVE  CUSTO-VAREJO-ALX        TO  CUSTO-VAREJO-TX.
+      *
+      *     RESUMO DA MOVIMENTACAO DE ESTOQUE, POR GRUPO/SUBGRUPO
+       ACUMULA-RES.
+           PERFORM VARYING IDX-RES-WS FROM 1 BY 1
+               UNTIL IDX-RES-WS > QTD-RES-WS
+               OR (GRUPO-TAB-RES-WS (IDX-RES-WS) = GRUPO-ALX
+               AND SUBGRUPO-TAB-RES-WS (IDX-RES-WS) = SUBGRUPO-ALX)
+           END-PERFORM
+           IF  IDX-RES-WS > QTD-RES-WS
+               ADD 1 TO QTD-RES-WS
+               MOVE GRUPO-ALX    TO GRUPO-TAB-RES-WS (IDX-RES-WS)
+               MOVE SUBGRUPO-ALX TO SUBGRUPO-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO ITENS-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO QTD-COMPRAS-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO VAL-COMPRAS-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO QTD-VENDAS-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO VAL-VENDAS-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO QTD-TRANSF-ENT-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO VAL-TRANSF-ENT-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO QTD-TRANSF-SAI-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO VAL-TRANSF-SAI-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO QTD-OUTRAS-ENT-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO VAL-OUTRAS-ENT-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO QTD-OUTRAS-SAI-TAB-RES-WS (IDX-RES-WS)
+               MOVE 0 TO VAL-OUTRAS-SAI-TAB-RES-WS (IDX-RES-WS).
+           ADD 1                   TO ITENS-TAB-RES-WS (IDX-RES-WS)
+           ADD QTD-COMPRAS-ALX
+               TO QTD-COMPRAS-TAB-RES-WS (IDX-RES-WS)
+           ADD VAL-COMPRAS-ALX
+               TO VAL-COMPRAS-TAB-RES-WS (IDX-RES-WS)
+           ADD QTD-VENDAS-ALX      TO QTD-VENDAS-TAB-RES-WS (IDX-RES-WS)
+           ADD VAL-VENDAS-ALX      TO VAL-VENDAS-TAB-RES-WS (IDX-RES-WS)
+           ADD QTD-TRANSF-ENT-ALX
+               TO QTD-TRANSF-ENT-TAB-RES-WS (IDX-RES-WS)
+           ADD VAL-TRANSF-ENT-ALX
+               TO VAL-TRANSF-ENT-TAB-RES-WS (IDX-RES-WS)
+           ADD QTD-TRANSF-SAI-ALX
+               TO QTD-TRANSF-SAI-TAB-RES-WS (IDX-RES-WS)
+           ADD VAL-TRANSF-SAI-ALX
+               TO VAL-TRANSF-SAI-TAB-RES-WS (IDX-RES-WS)
+           ADD QTD-OUTRAS-ENT-ALX
+               TO QTD-OUTRAS-ENT-TAB-RES-WS (IDX-RES-WS)
+           ADD VAL-OUTRAS-ENT-ALX
+               TO VAL-OUTRAS-ENT-TAB-RES-WS (IDX-RES-WS)
+           ADD QTD-OUTRAS-SAI-ALX
+               TO QTD-OUTRAS-SAI-TAB-RES-WS (IDX-RES-WS)
+           ADD VAL-OUTRAS-SAI-ALX
+               TO VAL-OUTRAS-SAI-TAB-RES-WS (IDX-RES-WS).
+
+       GRAVA-RESUMO-RES.
+           PERFORM GRAVA-LINHA-RES
+               VARYING IDX-RES-WS FROM 1 BY 1
+               UNTIL IDX-RES-WS > QTD-RES-WS.
+
+       GRAVA-LINHA-RES.
+           MOVE ZEROS TO REGALX-RES
+           MOVE FILIAL-ALX-WS TO FILIAL-RES
+           MOVE GRUPO-TAB-RES-WS (IDX-RES-WS) TO GRUPO-RES
+           MOVE SUBGRUPO-TAB-RES-WS (IDX-RES-WS) TO SUBGRUPO-RES
+           MOVE ITENS-TAB-RES-WS (IDX-RES-WS) TO ITENS-RES
+           MOVE QTD-COMPRAS-TAB-RES-WS (IDX-RES-WS) TO QTD-COMPRAS-RES
+           MOVE VAL-COMPRAS-TAB-RES-WS (IDX-RES-WS) TO VAL-COMPRAS-RES
+           MOVE QTD-VENDAS-TAB-RES-WS (IDX-RES-WS) TO QTD-VENDAS-RES
+           MOVE VAL-VENDAS-TAB-RES-WS (IDX-RES-WS) TO VAL-VENDAS-RES
+           MOVE QTD-TRANSF-ENT-TAB-RES-WS (IDX-RES-WS)
+               TO QTD-TRANSF-ENT-RES
+           MOVE VAL-TRANSF-ENT-TAB-RES-WS (IDX-RES-WS)
+               TO VAL-TRANSF-ENT-RES
+           MOVE QTD-TRANSF-SAI-TAB-RES-WS (IDX-RES-WS)
+               TO QTD-TRANSF-SAI-RES
+           MOVE VAL-TRANSF-SAI-TAB-RES-WS (IDX-RES-WS)
+               TO VAL-TRANSF-SAI-RES
+           MOVE QTD-OUTRAS-ENT-TAB-RES-WS (IDX-RES-WS)
+               TO QTD-OUTRAS-ENT-RES
+           MOVE VAL-OUTRAS-ENT-TAB-RES-WS (IDX-RES-WS)
+               TO VAL-OUTRAS-ENT-RES
+           MOVE QTD-OUTRAS-SAI-TAB-RES-WS (IDX-RES-WS)
+               TO QTD-OUTRAS-SAI-RES
+           MOVE VAL-OUTRAS-SAI-TAB-RES-WS (IDX-RES-WS)
+               TO VAL-OUTRAS-SAI-RES
+           WRITE REGALX-RES.
            
      
                 
