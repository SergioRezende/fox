@@ -14,6 +14,14 @@
            SELECT SAIDA ASSIGN TO "DIARCV.SEQ"
            ORGANIZATION IS LINE SEQUENTIAL
 	   FILE STATUS IS ESTADO.
+
+           SELECT ARQ-CKPT ASSIGN TO "DIARCV.CKP"
+           ORGANIZATION IS LINE SEQUENTIAL
+	   FILE STATUS IS ESTADO-CKPT.
+
+           SELECT ARQ-LOG ASSIGN TO "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -53,21 +61,43 @@
          FD SAIDA
             LABEL RECORD IS STANDARD.
          01  SAIDA-REG                          PIC X(600).
+      *
+         FD ARQ-CKPT
+            LABEL RECORD IS STANDARD.
+         01  REG-CKPT.
+             05 CONTREG-CKPT-TX                 PIC 9(05).
+             05 PREG-CKPT-TX                    PIC 9(07).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
        WORKING-STORAGE SECTION.
        77 CONTREG               PIC 9(5) VALUE ZERO.
+       77 PREG                  PIC 9(07) VALUE ZERO.
        77 ESTADO                PIC X(02).
+       77 ESTADO-CKPT           PIC X(02).
+       77 ESTADO-LOG            PIC X(02).
+       77 CONTREG-CKPT-WS       PIC 9(05) VALUE ZERO.
+       77 PREG-CKPT-WS          PIC 9(07) VALUE ZERO.
+       77 SKIP-I-WS             PIC 9(07).
+       77 QUOC-CKPT-WS          PIC 9(05).
+       77 REM-CKPT-WS           PIC 9(05).
        77 TIPOC-77              PIC X(01).
        77 I                     PIC 9(02).
        77 DESCR-77              PIC X(560).
        77 DESCR1-77             PIC X(30).
        77 DESCR2-77             PIC X(30).
        77 LER-77 VALUE ZERO     PIC 9(01).
+       77 CONTROLE-77 VALUE ZERO PIC S9(11)V99 COMP-3.
        01  DESCR-WS             PIC X(30).
        01  FILLER REDEFINES DESCR-WS.
            05  FILLER           PIC X(15).
 	   05  DESCR1-WS        PIC X(15).
        01  VALOR-L-WS           PIC 9(12)V9(02).
        01  VALOR-LR-WS REDEFINES VALOR-L-WS PIC 9(14).
+       01  SALDO-L-WS           PIC 9(11)V9(02).
+       01  SALDO-LR-WS REDEFINES SALDO-L-WS PIC 9(13).
        01  DIARIO-WS            PIC X(14).
        01  HISTORA-WS.
            05  FILLER           PIC X(94)
@@ -91,7 +121,15 @@
            02 FILLER      PIC X      VALUE ','.
 	   02 HIST-C      PIC 999.
            02 FILLER      PIC X      VALUE ','.
-           02 DESCR-C     PIC X(559).
+           02 FILIAL-C    PIC 9(05).
+           02 FILLER      PIC X      VALUE ','.
+           02 CUSTO-C     PIC 999.
+           02 FILLER      PIC X      VALUE ','.
+           02 SALDO-DC-C  PIC X.
+           02 FILLER      PIC X      VALUE ','.
+           02 SALDO-C     PIC 99999999999.99.
+           02 FILLER      PIC X      VALUE ','.
+           02 DESCR-C     PIC X(531).
        01  DETALHE-D.
            02 DATA-D   PIC 999999.
            02 FILLER      PIC X      VALUE ','.
@@ -101,7 +139,23 @@
            02 FILLER      PIC X      VALUE ','.
 	   02 HIST-D      PIC 999.
            02 FILLER      PIC X      VALUE ','.
-           02 DESCR-D     PIC X(559).
+           02 FILIAL-D    PIC 9(05).
+           02 FILLER      PIC X      VALUE ','.
+           02 CUSTO-D     PIC 999.
+           02 FILLER      PIC X      VALUE ','.
+           02 SALDO-DC-D  PIC X.
+           02 FILLER      PIC X      VALUE ','.
+           02 SALDO-D     PIC 99999999999.99.
+           02 FILLER      PIC X      VALUE ','.
+           02 DESCR-D     PIC X(531).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  DETALHE-TR.
+           02 TIPO-TR     PIC X       VALUE "9".
+           02 FILLER      PIC X       VALUE ','.
+           02 QTD-TR      PIC 9(07).
+           02 FILLER      PIC X       VALUE ','.
+           02 CONTROLE-TR PIC 999999999999.99.
        PROCEDURE DIVISION.
        INICIO.
            CALL X"E4"
@@ -111,33 +165,87 @@
 	   IF  ESTADO NOT = ZEROS
 	       DISPLAY (24, 10) "DIARIO COM ERRO"
 	       STOP RUN.
-           OPEN OUTPUT SAIDA
-	   IF  ESTADO NOT = ZEROS
-	       DISPLAY (24, 10) "ARQ-CONV COM ERRO"
-	       CLOSE ARQ-DIARIO
-	       STOP RUN.
+
+           MOVE ZEROS TO CONTREG-CKPT-WS PREG-CKPT-WS
+           OPEN INPUT ARQ-CKPT
+           IF  ESTADO-CKPT = ZEROS
+               READ ARQ-CKPT
+                   AT END MOVE ZEROS TO REG-CKPT
+               END-READ
+               MOVE CONTREG-CKPT-TX TO CONTREG-CKPT-WS
+               MOVE PREG-CKPT-TX    TO PREG-CKPT-WS
+               CLOSE ARQ-CKPT.
+
+           IF  CONTREG-CKPT-WS > ZEROS
+               DISPLAY (13, 10) "RETOMANDO A PARTIR DO REG.:"
+               DISPLAY (13, 40) CONTREG-CKPT-WS
+               OPEN EXTEND SAIDA
+      *
+      *    O CHECKPOINT GUARDA A POSICAO FISICA (PREG-CKPT-WS) JA
+      *    ALCANCADA NO ARQ-DIARIO, NAO SO O NUMERO DE LANCAMENTOS
+      *    LOGICOS (CONTREG-CKPT-WS), POIS UM LANCAMENTO PODE CONSUMIR
+      *    MAIS DE UM REGISTRO FISICO (VIDE O "OLHA ADIANTE" EM VOLTA)
+               PERFORM LE-CKPT
+                   VARYING SKIP-I-WS FROM 1 BY 1
+                   UNTIL SKIP-I-WS > PREG-CKPT-WS
+               MOVE CONTREG-CKPT-WS TO CONTREG
+               MOVE PREG-CKPT-WS    TO PREG
+           ELSE
+               OPEN OUTPUT SAIDA
+	       IF  ESTADO NOT = ZEROS
+	           DISPLAY (24, 10) "ARQ-CONV COM ERRO"
+	           CLOSE ARQ-DIARIO
+	           STOP RUN.
            READ ARQ-DIARIO NEXT
 	       AT END
 	           DISPLAY (24, 10) "DIARIO VAZIO"
+		   PERFORM LIMPA-CKPT
+		   MOVE CONTREG TO QTD-TR
+		   MOVE CONTROLE-77 TO CONTROLE-TR
+		   WRITE SAIDA-REG FROM DETALHE-TR
 		   CLOSE ARQ-DIARIO SAIDA
+		   PERFORM GRAVA-LOG
 		   STOP RUN.
+           ADD 1 TO PREG
+           GO TO VOLTA.
+       LE-CKPT.
+           READ ARQ-DIARIO NEXT
+               AT END
+                   DISPLAY (24, 10) "CHECKPOINT INVALIDO"
+                   CLOSE ARQ-DIARIO
+                   STOP RUN
+           END-READ.
+       LE-CKPT-EXIT.
+           EXIT.
        VOLTA.
            READ ARQ-DIARIO NEXT
                AT END
+                      PERFORM LIMPA-CKPT
+                      MOVE CONTREG TO QTD-TR
+                      MOVE CONTROLE-77 TO CONTROLE-TR
+                      WRITE SAIDA-REG FROM DETALHE-TR
                       CLOSE ARQ-DIARIO SAIDA
+                      PERFORM GRAVA-LOG
     	              STOP RUN.
            ADD 1 TO CONTREG
+           ADD 1 TO PREG
 	   DISPLAY (20, 20) CONTREG
 	   MOVE SPACES TO DESCR-77 DESCR1-77 DESCR2-77
 
            IF  D-VALOR = ZEROS
                MOVE D-HIST TO DESCR1-77
                READ ARQ-DIARIO NEXT
+               ADD 1 TO PREG
                IF  D-VALOR = ZEROS
                    MOVE D-HIST TO DESCR2-77
-                   READ ARQ-DIARIO NEXT.
+                   READ ARQ-DIARIO NEXT
+                   ADD 1 TO PREG.
 
 
+           INSPECT D-HIST    REPLACING ALL '"' BY "'"
+           INSPECT DESCR1-77 REPLACING ALL '"' BY "'"
+           INSPECT DESCR2-77 REPLACING ALL '"' BY "'"
+
            IF  D-CH = ZEROS
                IF  DESCR1-77 = SPACES
                    STRING '"' D-HIST '"'
@@ -179,6 +287,17 @@
 		   MOVE VALOR-LR-WS TO VALOR-D
 		   MOVE HISTN-WS (I) TO HIST-D
 	           MOVE DESCR-77 TO DESCR-D
+	           MOVE D-ARQ TO FILIAL-D
+	           MOVE D-CUSTO TO CUSTO-D
+	           IF  D-SANT < ZERO
+	               MOVE "C" TO SALDO-DC-D
+	               COMPUTE SALDO-L-WS = D-SANT * -1
+	           ELSE
+	               MOVE "D" TO SALDO-DC-D
+	               MOVE D-SANT TO SALDO-L-WS
+	           END-IF
+	           MOVE SALDO-LR-WS TO SALDO-D
+		   ADD D-VALOR TO CONTROLE-77
 		   WRITE SAIDA-REG FROM DETALHE-D
            ELSE
 	           MOVE D-DATA-L TO DATA-C
@@ -187,7 +306,53 @@
 		   MOVE VALOR-LR-WS TO VALOR-C
 		   MOVE HISTN-WS (I) TO HIST-C
 	           MOVE DESCR-77 TO DESCR-C
+	           MOVE D-ARQ TO FILIAL-C
+	           MOVE D-CUSTO TO CUSTO-C
+	           IF  D-SANT < ZERO
+	               MOVE "C" TO SALDO-DC-C
+	               COMPUTE SALDO-L-WS = D-SANT * -1
+	           ELSE
+	               MOVE "D" TO SALDO-DC-C
+	               MOVE D-SANT TO SALDO-L-WS
+	           END-IF
+	           MOVE SALDO-LR-WS TO SALDO-C
+		   ADD D-VALOR TO CONTROLE-77
 		   WRITE SAIDA-REG FROM DETALHE-C
            END-IF
+           DIVIDE CONTREG BY 100 GIVING QUOC-CKPT-WS
+                   REMAINDER REM-CKPT-WS
+           IF  REM-CKPT-WS = ZEROS
+               PERFORM GRAVA-CKPT.
            GO TO VOLTA.
 
+       GRAVA-CKPT.
+           OPEN OUTPUT ARQ-CKPT
+           MOVE CONTREG TO CONTREG-CKPT-TX
+           MOVE PREG    TO PREG-CKPT-TX
+           WRITE REG-CKPT
+           CLOSE ARQ-CKPT.
+
+       LIMPA-CKPT.
+           OPEN OUTPUT ARQ-CKPT
+           MOVE ZEROS TO REG-CKPT
+           WRITE REG-CKPT
+           CLOSE ARQ-CKPT.
+
+      *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVDIR" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DIARIO=" DIARIO-WS DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE CONTREG TO LIDOS-LOG-TX
+           MOVE CONTREG TO GRAVADOS-LOG-TX
+           MOVE 0 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+
