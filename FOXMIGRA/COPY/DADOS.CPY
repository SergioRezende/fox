@@ -0,0 +1,32 @@
+      *
+      *    COPY DADOS
+      *    INTERFACE PADRAO DE COMUNICACAO COM O MODULO "BTVCAL"
+      *    (LEITURA/GRAVACAO DE ARQUIVOS BTRIEVE) - COMUM A TODOS
+      *    OS PROGRAMAS DE CONVERSAO DO FOXMIGRA.
+      *
+       01  DADOS-WS.
+           05  B-FUNC-WS                       PIC 9(02).
+           05  B-STATUS-WS                     PIC 9(02).
+           05  POS-WS                          PIC X(128).
+           05  NOME-ARQ-WS                     PIC X(30).
+           05  TAMANHO-WS                      PIC 9(04) COMP-0.
+           05  KEY-NUM-WS                      PIC S9(02).
+           05  CHAVE-PRIM-WS                   PIC X(30).
+           05  CHAVE-SEC-WS                    PIC X(30).
+           05  REGISTRO-WS                     PIC X(3000).
+           05  ERRO-WS                         PIC 9(03).
+           05  CAN-WS                          PIC 9(03).
+      *
+      *    CODIGOS DE FUNCAO DO "BTVCAL"
+      *
+       77  ABRE-WS                 PIC 9(02) VALUE 00.
+       77  FECHA-WS                PIC 9(02) VALUE 01.
+       77  GRAVA-WS                PIC 9(02) VALUE 02.
+       77  ALTERA-WS               PIC 9(02) VALUE 03.
+       77  EXCLUI-WS               PIC 9(02) VALUE 04.
+       77  LER-IGUAL-WS            PIC 9(02) VALUE 05.
+       77  LER-PROX-WS             PIC 9(02) VALUE 06.
+       77  LER-ANTERIOR-WS         PIC 9(02) VALUE 07.
+       77  LER-PRIMEIRO-WS         PIC 9(02) VALUE 12.
+       77  LER-ULTIMO-WS           PIC 9(02) VALUE 13.
+       77  RESET-WS                PIC 9(02) VALUE 25.
