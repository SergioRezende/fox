@@ -0,0 +1,14 @@
+      *
+      *    COPY TRANSFLOG
+      *    LAYOUT DO REGISTRO DE LOG DE TRANSFERENCIAS ENTRE FILIAIS
+      *    (ARQ. "TRANSF.LOG"), COMUM A CONVENTR (ENTRADAS) E CONVNOTA
+      *    (SAIDAS), USADO PELA RECONCILIACAO DE TRANSFERENCIAS.
+      *
+       01  REGTRANSF-TX.
+           05  TIPO-REG-TRANSF-TX        PIC X(01).
+      *        "E" = ENTRADA (CONVENTR)   "S" = SAIDA (CONVNOTA)
+           05  FILIAL-ORIGEM-TRANSF-TX   PIC X(03).
+           05  FILIAL-DESTINO-TRANSF-TX  PIC 9(02).
+           05  NUMERO-TRANSF-TX          PIC 9(06).
+           05  DT-EMISS-TRANSF-TX        PIC 9(06).
+           05  VALOR-TRANSF-TX           PIC 9(13).
