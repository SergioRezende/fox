@@ -0,0 +1,7 @@
+      *
+      *    COPY TELAWS
+      *    AREAS COMUNS DE TELA (ACCEPT/DISPLAY COM POSICIONAMENTO)
+      *    USADAS POR TODOS OS PROGRAMAS DE CONVERSAO DO FOXMIGRA.
+      *
+       77  ESCAPE-77                PIC 9(02) VALUE 0.
+       77  FS-77                    PIC X(02) VALUE SPACES.
