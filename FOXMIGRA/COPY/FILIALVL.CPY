@@ -0,0 +1,11 @@
+      *
+      *    COPY FILIALVL
+      *    TABELA DAS FILIAIS CADASTRADAS NA EMPRESA, USADA PARA
+      *    VALIDAR O NUMERO DE FILIAL DIGITADO NOS PROGRAMAS DE
+      *    CONVERSAO ANTES DE ABRIR OS ARQUIVOS BTRIEVE DA FILIAL
+      *
+       01  FILIAIS-VL-WS             PIC X(12) VALUE "010203040506".
+       01  FILLER REDEFINES FILIAIS-VL-WS.
+           05  FILIAL-VL-WS OCCURS 06 TIMES     PIC 9(02).
+       77  QTD-FILIAL-VL             PIC 9(02) VALUE 06.
+       77  IDX-FIL-VL-WS             PIC 9(02).
