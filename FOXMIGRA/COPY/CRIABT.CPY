@@ -0,0 +1,12 @@
+      *
+      *    COPY CRIABT
+      *    AREA DE CRIACAO AUTOMATICA DE ARQUIVOS BTRIEVE (CALL X"91")
+      *    QUANDO O ARQUIVO ALVO AINDA NAO EXISTE (B-STATUS-WS = 12).
+      *
+       77  RESULT-77                PIC 9(02) VALUE 0.
+       77  F-77                     PIC 9(02) VALUE 0.
+       01  CRIABT-WS.
+           05  ARQBT-WS             PIC X(20).
+           05  LETRA1BT-WS          PIC X(01).
+           05  LETRA2BT-WS          PIC X(01).
+           05  DEFBT-WS             PIC X(12).
