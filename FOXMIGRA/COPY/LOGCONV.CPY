@@ -0,0 +1,13 @@
+      *
+      *    COPY LOGCONV
+      *    LAYOUT DO REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+      *    COMUM A TODOS OS PROGRAMAS DE CONVERSAO DO FOXMIGRA.
+      *
+       01  REGLOG-TX.
+           05  PROGRAMA-LOG-TX           PIC X(08).
+           05  DATA-EXEC-LOG-TX          PIC 9(08).
+           05  HORA-EXEC-LOG-TX          PIC 9(06).
+           05  FILTRO-LOG-TX             PIC X(40).
+           05  LIDOS-LOG-TX              PIC 9(07).
+           05  GRAVADOS-LOG-TX           PIC 9(07).
+           05  GRAVADOS2-LOG-TX          PIC 9(07).
