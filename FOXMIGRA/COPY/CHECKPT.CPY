@@ -0,0 +1,15 @@
+      *
+      *    COPY CHECKPT
+      *    LAYOUT DO REGISTRO DE CHECKPOINT DE CONVERSAO (ARQ.
+      *    "CONVCKP.DAT"), COMUM AOS PROGRAMAS QUE CONVERTEM UM
+      *    INTERVALO DE DATAS DIA A DIA (CONVNOTA, CONVENTR, CONVBAIX
+      *    E CONVBORD). GUARDA, POR PROGRAMA E FILIAL, O ULTIMO DIA
+      *    CONVERTIDO COM SUCESSO, PARA QUE UMA CARGA INTERROMPIDA
+      *    POSSA SER RETOMADA SEM RECONTAR MANUALMENTE O QUE JA FOI
+      *    PROCESSADO.
+      *
+       01  REGCKP-TX.
+           05  PROGRAMA-CKP-TX           PIC X(08).
+           05  FILIAL-CKP-TX             PIC 9(02).
+           05  MES-CKP-TX                PIC 9(02).
+           05  DIA-CKP-TX                PIC 9(02).
