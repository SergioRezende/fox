@@ -0,0 +1,16 @@
+      *
+      *    COPY FAIXADT
+      *    LAYOUT DO REGISTRO DE FAIXA DE DATAS COMPARTILHADA (ARQ.
+      *    "CONVFXD.DAT"), COMUM AOS PROGRAMAS QUE CONVERTEM UM
+      *    INTERVALO DE DATAS DIA A DIA (CONVNOTA, CONVENTR, CONVBAIX
+      *    E CONVBORD). GUARDA, POR FILIAL, A ULTIMA FAIXA DE DATAS
+      *    (INICIAL/FINAL) DIGITADA EM QUALQUER UM DOS QUATRO
+      *    PROGRAMAS, PARA QUE OS DEMAIS OFEREÇAM A MESMA FAIXA SEM
+      *    QUE O OPERADOR PRECISE REDIGITA-LA A CADA PROGRAMA.
+      *
+       01  REGFXD-TX.
+           05  FILIAL-FXD-TX             PIC 9(02).
+           05  MES-INI-FXD-TX            PIC 9(02).
+           05  DIA-INI-FXD-TX            PIC 9(02).
+           05  MES-FIM-FXD-TX            PIC 9(02).
+           05  DIA-FIM-FXD-TX            PIC 9(02).
