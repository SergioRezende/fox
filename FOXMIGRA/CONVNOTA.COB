@@ -23,6 +23,50 @@
            SELECT      ARQ-IT     ASSIGN     TO   DISK
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-DIV    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-OVF    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-IBGE   ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-EST    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-FRT    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-CST    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+
+           SELECT      ARQ-VDA    ASSIGN     TO   DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO.
+      *
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
+      *
+           SELECT      ARQ-TRF    ASSIGN     TO   "TRANSF.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-TRF.
+      *
+           SELECT      ARQ-CKP    ASSIGN     TO   "CONVCKP.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-CKP.
+      *
+           SELECT      ARQ-FXD    ASSIGN     TO   "CONVFXD.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-FXD.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -133,6 +177,12 @@
 0383       05  BASE-RETIDO-NTFS-TX            PIC 9(11).
 0389       05  VLR-RETIDO-NTFS-TX             PIC 9(11).
 0395       05  FATURISTA-NTFS-TX              PIC X(05).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  ARQNTFS-TX-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
 
 
        FD  ARQ-IT
@@ -154,18 +204,231 @@
 0491               15  PESO-COD-NTFS-IT       PIC 9(04)V9(03).
 0495               15  VAL-TAB-NTFS-IT        PIC 9(11).
 0501               15  CST-NTFS-IT            PIC X(02).
+0503               15  VENDEDOR-NTFS-IT       PIC 9(03).
+0506               15  FATURISTA-NTFS-IT      PIC X(05).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  ARQNTFS-IT-TR.
+           05  TIPO-REG-IT-TR                PIC X(01) VALUE "9".
+           05  QTD-REG-IT-TR                 PIC 9(07).
+           05  CONTROLE-IT-TR                PIC 9(13).
+
+
+       FD  ARQ-DIV
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQNTFS-DIV
+           DATA      RECORD       REGNTFS-DIV.
+       01  REGNTFS-DIV.
+           05  FILIAL-DIV                    PIC 9(02).
+           05  NUMERO-DIV                    PIC 9(06).
+           05  VAL-HEADER-DIV                PIC 9(11).
+           05  VAL-ITENS-DIV                 PIC 9(11).
+           05  DIFERENCA-DIV                 PIC S9(11).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGNTFS-DIV-TR.
+           05  TIPO-REG-DIV-TR               PIC X(01) VALUE "9".
+           05  QTD-REG-DIV-TR                PIC 9(07).
+           05  CONTROLE-DIV-TR               PIC 9(13).
+
+       FD  ARQ-OVF
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQNTFS-OVF
+           DATA      RECORD       REGNTFS-OVF.
+       01  REGNTFS-OVF.
+           05  FILIAL-OVF                    PIC 9(02).
+           05  NUMERO-OVF                    PIC 9(06).
+           05  QTD-ITENS-OVF                 PIC 9(02).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGNTFS-OVF-TR.
+           05  TIPO-REG-OVF-TR               PIC X(01) VALUE "9".
+           05  QTD-REG-OVF-TR                PIC 9(07).
+           05  CONTROLE-OVF-TR               PIC 9(13).
+
+       FD  ARQ-IBGE
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQNTFS-IBGE
+           DATA      RECORD       REGNTFS-IBGE.
+      *    REGISTRO DE RESUMO - TOTAIS ACUMULADOS POR MUNICIPIO/UF
+       01  REGNTFS-IBGE.
+           05  MUN-CLI-IBGE                  PIC X(22).
+           05  UF-CLI-IBGE                   PIC X(02).
+           05  QTD-NOTAS-IBGE                PIC 9(07).
+           05  MERCAD-IBGE                   PIC 9(11).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGNTFS-IBGE-TR.
+           05  TIPO-REG-IBGE-TR              PIC X(01) VALUE "9".
+           05  QTD-REG-IBGE-TR               PIC 9(07).
+           05  CONTROLE-IBGE-TR              PIC 9(13).
+
+       FD  ARQ-EST
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQNTFS-EST
+           DATA      RECORD       REGNTFS-EST.
+      *    REGISTRO DE RESUMO - TOTAIS ACUMULADOS POR VENDEDOR,
+      *    GRUPO DE PRODUTO E REGIAO DO CLIENTE
+       01  REGNTFS-EST.
+           05  VENDEDOR-EST                  PIC 9(03).
+           05  GRUPO-COD-EST                 PIC 9(02).
+           05  REGIAO-CLI-EST                PIC 9(03).
+           05  QTD-ITENS-EST                 PIC 9(07).
+           05  QTD-TOTAL-EST                 PIC 9(07).
+           05  TOTAL-EST                     PIC 9(11).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGNTFS-EST-TR.
+           05  TIPO-REG-EST-TR               PIC X(01) VALUE "9".
+           05  QTD-REG-EST-TR                PIC 9(07).
+           05  CONTROLE-EST-TR               PIC 9(13).
+
+       FD  ARQ-FRT
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQNTFS-FRT
+           DATA      RECORD       REGNTFS-FRT.
+      *    REGISTRO DE RESUMO - TOTAIS ACUMULADOS POR TRANSPORTADORA
+       01  REGNTFS-FRT.
+           05  COD-TRANSP-FRT                PIC 9(03).
+           05  QTD-NOTAS-FRT                 PIC 9(07).
+           05  PESO-FRT                      PIC 9(07)V9(03).
+           05  FRETE-FRT                     PIC 9(09).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGNTFS-FRT-TR.
+           05  TIPO-REG-FRT-TR               PIC X(01) VALUE "9".
+           05  QTD-REG-FRT-TR                PIC 9(07).
+           05  CONTROLE-FRT-TR               PIC 9(13).
+
+       FD  ARQ-CST
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQNTFS-CST
+           DATA      RECORD       REGNTFS-CST.
+       01  REGNTFS-CST.
+           05  FILIAL-CST                    PIC 9(02).
+           05  NUMERO-CST                    PIC 9(06).
+           05  CODIGO-CST                    PIC X(08).
+           05  CST-ORIGEM-CST                PIC 9(01).
+           05  CST-IMPOSTO-CST               PIC 9(01).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGNTFS-CST-TR.
+           05  TIPO-REG-CST-TR               PIC X(01) VALUE "9".
+           05  QTD-REG-CST-TR                PIC 9(07).
+           05  CONTROLE-CST-TR               PIC 9(13).
+      *
+      *    RESUMO DE VENDAS INTERNAS X EXTERNAS (ARQ. "xxVD....VDA")
+       FD  ARQ-VDA
+           LABEL     RECORD       STANDARD
+           VALUE     OF FILE-ID   ARQNTFS-VDA
+           DATA      RECORD       REGVDA-TX.
+       01  REGVDA-TX.
+           05  FILIAL-VDA-TX                 PIC 9(02).
+           05  TIPO-VENDA-VDA-TX             PIC 9(01).
+           05  QTD-VDA-TX                    PIC 9(07).
+           05  MERCAD-VDA-TX                 PIC 9(11).
+           05  TOTAL-VDA-TX                  PIC 9(11).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
+      *
+      *    REGISTRO DE LOG DE TRANSFERENCIAS ENTRE FILIAIS
+      *    (ARQ. "TRANSF.LOG")
+       FD  ARQ-TRF
+           LABEL RECORD IS STANDARD.
+           COPY TRANSFLOG.
+      *
+      *    REGISTRO DE CHECKPOINT DO ULTIMO DIA CONVERTIDO
+      *    (ARQ. "CONVCKP.DAT")
+       FD  ARQ-CKP
+           LABEL RECORD IS STANDARD.
+           COPY CHECKPT.
+      *
+      *    REGISTRO DE FAIXA DE DATAS COMPARTILHADA ENTRE OS
+      *    PROGRAMAS DE CONVERSAO DIA A DIA (ARQ. "CONVFXD.DAT")
+       FD  ARQ-FXD
+           LABEL RECORD IS STANDARD.
+           COPY FAIXADT.
 
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
+       77  ESTADO-TRF            PIC X(02).
+       77  ESTADO-CKP            PIC X(02).
+       77  ESTADO-FXD            PIC X(02).
+       77  FILIAL-3-TRF-WS       PIC 9(03).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
+       77  TOTAL-LIDOS-77     VALUE 0          PIC 9(07).
+       77  TOTAL-GRAVADOS-77  VALUE 0          PIC 9(07).
+       77  TOTAL-GRAVADOS2-77 VALUE 0          PIC 9(07).
+       77  QTD-VENDA-WS       VALUE 0          PIC 9(04).
+      *
+      *    RESUMO DE VENDAS INTERNAS X EXTERNAS, POR FILIAL
+       01  TAB-VDA-WS.
+           05  TAB-VDA-ITEM OCCURS 20 TIMES INDEXED BY IDX-VDA-WS.
+               10  FILIAL-TAB-VDA-WS           PIC 9(02).
+               10  TIPO-TAB-VDA-WS             PIC 9(01).
+               10  QTD-TAB-VDA-WS    VALUE 0   PIC 9(07).
+               10  MERCAD-TAB-VDA-WS VALUE 0   PIC 9(11).
+               10  TOTAL-TAB-VDA-WS  VALUE 0   PIC 9(11).
+       77  QTD-IBGE-WS     VALUE 0             PIC 9(04).
+      *
+      *    RESUMO IBGE, POR MUNICIPIO E UF
+       01  TAB-IBGE-WS.
+           05  TAB-IBGE-ITEM OCCURS 200 TIMES INDEXED BY IDX-IBGE-WS.
+               10  MUN-TAB-IBGE-WS             PIC X(22).
+               10  UF-TAB-IBGE-WS              PIC X(02).
+               10  QTD-TAB-IBGE-WS   VALUE 0   PIC 9(07).
+               10  MERCAD-TAB-IBGE-WS VALUE 0  PIC 9(11).
+       77  QTD-ESTV-WS     VALUE 0             PIC 9(04).
+      *
+      *    RESUMO DE ESTATISTICA DE VENDAS, POR VENDEDOR, GRUPO DE
+      *    PRODUTO E REGIAO DO CLIENTE
+       01  TAB-ESTV-WS.
+           05  TAB-ESTV-ITEM OCCURS 200 TIMES INDEXED BY IDX-ESTV-WS.
+               10  VEND-TAB-ESTV-WS            PIC 9(03).
+               10  GRUPO-TAB-ESTV-WS           PIC 9(02).
+               10  REGIAO-TAB-ESTV-WS          PIC 9(03).
+               10  QTD-ITENS-TAB-ESTV-WS VALUE 0 PIC 9(07).
+               10  QTD-TOTAL-TAB-ESTV-WS VALUE 0 PIC 9(07).
+               10  TOTAL-TAB-ESTV-WS     VALUE 0 PIC 9(11).
+       77  QTD-FRT-WS      VALUE 0             PIC 9(04).
+      *
+      *    RESUMO DE FRETE/TRANSPORTADORA, POR TRANSPORTADORA
+       01  TAB-FRT-WS.
+           05  TAB-FRT-ITEM OCCURS 100 TIMES INDEXED BY IDX-FRT-WS.
+               10  TRANSP-TAB-FRT-WS           PIC 9(03).
+               10  QTD-TAB-FRT-WS    VALUE 0   PIC 9(07).
+               10  PESO-TAB-FRT-WS   VALUE 0   PIC 9(07)V9(03).
+               10  FRETE-TAB-FRT-WS  VALUE 0   PIC 9(09).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
-       
+       77  SOMA-ITENS-WS   VALUE 0             PIC 9(11).
+       77  VALOR-LIQUIDO-ITEM-WS VALUE 0       PIC 9(11) COMP-3.
+       77  DIVERG-77       VALUE 0             PIC 9(05).
+       77  ITENS-CHEIOS-WS VALUE 0             PIC 9(02).
+       77  ESTOURO-77      VALUE 0             PIC 9(05).
+       77  QTD-TOTAL-WS    VALUE 0             PIC 9(07).
+       77  CONTROLE-77     VALUE 0             PIC 9(13).
+       77  CONTROLE-IT-77  VALUE 0             PIC 9(13).
+       77  CONTROLE-DIV-77 VALUE 0             PIC S9(13).
+       77  CONTROLE-OVF-77 VALUE 0             PIC 9(13).
+       77  CONTROLE-IBGE-77 VALUE 0            PIC 9(13).
+       77  CONTROLE-EST-77 VALUE 0             PIC 9(13).
+       77  CONTROLE-FRT-77 VALUE 0             PIC 9(13).
+       77  CONTROLE-CST-77 VALUE 0             PIC 9(13).
+       77  GRAVADOS-IBGE-77 VALUE 0            PIC 9(05).
+       77  GRAVADOS-EST-77 VALUE 0             PIC 9(05).
+       77  GRAVADOS-FRT-77 VALUE 0             PIC 9(05).
+       77  GRAVADOS-CST-77 VALUE 0             PIC 9(05).
+
        01  INICIAL-WS                          PIC 9(04).
        01  FILLER REDEFINES INICIAL-WS.
            05  DIA-INI-WS                      PIC 9(02).
@@ -174,10 +437,63 @@
        01  FILLER REDEFINES FINAL-WS.
            05  DIA-FIM-WS                      PIC 9(02).
            05  MES-FIM-WS                      PIC 9(02).
-           
+       01  MESDIA-INI-WS.
+           05  MES-CORTE-INI-WS                PIC 9(02).
+           05  DIA-CORTE-INI-WS                PIC 9(02).
+       01  MESDIA-FIM-WS.
+           05  MES-CORTE-FIM-WS                PIC 9(02).
+           05  DIA-CORTE-FIM-WS                PIC 9(02).
+      *
+      *    TABELA EM MEMORIA DO CHECKPOINT (ARQ. "CONVCKP.DAT"), UMA
+      *    LINHA POR PROGRAMA/FILIAL, COM O ULTIMO DIA CONVERTIDO
+      *    COM SUCESSO
+       01  TAB-CKP-WS.
+           05  TAB-CKP-ITEM-WS OCCURS 50 TIMES.
+               10  PROGRAMA-TAB-CKP-WS         PIC X(08).
+               10  FILIAL-TAB-CKP-WS           PIC 9(02).
+               10  MES-TAB-CKP-WS              PIC 9(02).
+               10  DIA-TAB-CKP-WS              PIC 9(02).
+       77  QTD-CKP-WS         VALUE 0          PIC 9(02).
+       77  IDX-CKP-WS                          PIC 9(02).
+       77  FIM-CKP-WS                          PIC X(01).
+           88  ACABOU-CKP                      VALUE "S".
+       77  ACHOU-CKP-WS                        PIC X(01).
+           88  ACHOU-CKP                       VALUE "S".
+       01  SUGESTAO-CKP-WS    VALUE ZEROS      PIC 9(04).
+       01  FILLER REDEFINES SUGESTAO-CKP-WS.
+           05  DIA-SUG-CKP-WS                  PIC 9(02).
+           05  MES-SUG-CKP-WS                  PIC 9(02).
+      *
+      *    TABELA EM MEMORIA DA FAIXA DE DATAS COMPARTILHADA (ARQ.
+      *    "CONVFXD.DAT"), UMA LINHA POR FILIAL, COM A ULTIMA FAIXA
+      *    DIGITADA EM QUALQUER UM DOS PROGRAMAS DE CONVERSAO DIA A
+      *    DIA, PARA QUE OS DEMAIS NAO PRECISEM REDIGITA-LA
+       01  TAB-FXD-WS.
+           05  TAB-FXD-ITEM-WS OCCURS 50 TIMES.
+               10  FILIAL-TAB-FXD-WS          PIC 9(02).
+               10  MES-INI-TAB-FXD-WS         PIC 9(02).
+               10  DIA-INI-TAB-FXD-WS         PIC 9(02).
+               10  MES-FIM-TAB-FXD-WS         PIC 9(02).
+               10  DIA-FIM-TAB-FXD-WS         PIC 9(02).
+       77  QTD-FXD-WS         VALUE 0          PIC 9(02).
+       77  IDX-FXD-WS                          PIC 9(02).
+       77  FIM-FXD-WS                          PIC X(01).
+           88  ACABOU-FXD                      VALUE "S".
+       77  ACHOU-FXD-WS                        PIC X(01).
+           88  ACHOU-FXD                       VALUE "S".
+       01  SUGESTAO-INI-FXD-WS VALUE ZEROS     PIC 9(04).
+       01  FILLER REDEFINES SUGESTAO-INI-FXD-WS.
+           05  DIA-SUG-INI-FXD-WS              PIC 9(02).
+           05  MES-SUG-INI-FXD-WS              PIC 9(02).
+       01  SUGESTAO-FIM-FXD-WS VALUE ZEROS     PIC 9(04).
+       01  FILLER REDEFINES SUGESTAO-FIM-FXD-WS.
+           05  DIA-SUG-FIM-FXD-WS              PIC 9(02).
+           05  MES-SUG-FIM-FXD-WS              PIC 9(02).
+
            COPY DADOS.
            COPY TELAWS.
            COPY CRIABT.
+           COPY FILIALVL.
 
       *****************************************************************
       * REGISTRO DO ARQUIVO DE NOTAS DE SAIDA <REGNTFS.COB>
@@ -341,6 +657,54 @@
            05  DATA-MV-IT                      PIC 9(04).
            05  FILIAL-MV-IT                    PIC 9(02).
            05  FILLER VALUE ".FTX"             PIC X(04).
+      *
+       01  ARQNTFS-DIV.
+           05  U-NTFS-DIV                      PIC X(01).
+           05  FILLER VALUE ":DV"              PIC X(03).
+           05  DATA-MV-DIV                     PIC 9(04).
+           05  FILIAL-MV-DIV                   PIC 9(02).
+           05  FILLER VALUE ".FTX"             PIC X(04).
+      *
+       01  ARQNTFS-OVF.
+           05  U-NTFS-OVF                      PIC X(01).
+           05  FILLER VALUE ":OV"              PIC X(03).
+           05  DATA-MV-OVF                     PIC 9(04).
+           05  FILIAL-MV-OVF                   PIC 9(02).
+           05  FILLER VALUE ".FTX"             PIC X(04).
+      *
+       01  ARQNTFS-IBGE.
+           05  U-NTFS-IBGE                     PIC X(01).
+           05  FILLER VALUE ":MU"              PIC X(03).
+           05  DATA-MV-IBGE                    PIC 9(04).
+           05  FILIAL-MV-IBGE                  PIC 9(02).
+           05  FILLER VALUE ".FTX"             PIC X(04).
+      *
+       01  ARQNTFS-EST.
+           05  U-NTFS-EST                      PIC X(01).
+           05  FILLER VALUE ":ES"              PIC X(03).
+           05  DATA-MV-EST                     PIC 9(04).
+           05  FILIAL-MV-EST                   PIC 9(02).
+           05  FILLER VALUE ".FTX"             PIC X(04).
+      *
+       01  ARQNTFS-FRT.
+           05  U-NTFS-FRT                      PIC X(01).
+           05  FILLER VALUE ":FR"              PIC X(03).
+           05  DATA-MV-FRT                     PIC 9(04).
+           05  FILIAL-MV-FRT                   PIC 9(02).
+           05  FILLER VALUE ".FTX"             PIC X(04).
+      *
+       01  ARQNTFS-CST.
+           05  U-NTFS-CST                      PIC X(01).
+           05  FILLER VALUE ":CS"              PIC X(03).
+           05  DATA-MV-CST                     PIC 9(04).
+           05  FILIAL-MV-CST                   PIC 9(02).
+           05  FILLER VALUE ".FTX"             PIC X(04).
+      *
+       01  ARQNTFS-VDA.
+           05  U-NTFS-VDA                      PIC X(01).
+           05  FILLER VALUE ":VD"              PIC X(03).
+           05  FILIAL-MV-VDA                   PIC 9(02).
+           05  FILLER VALUE ".VDA"             PIC X(04).
 
 
        PROCEDURE DIVISION.
@@ -360,33 +724,99 @@
            DISPLAY (11, 10) "Informe a Filial .......:"
            ACCEPT (, ) FILIAL-MV-WS WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           PERFORM VARYING IDX-FIL-VL-WS FROM 1 BY 1
+               UNTIL IDX-FIL-VL-WS > QTD-FILIAL-VL
+               OR FILIAL-VL-WS (IDX-FIL-VL-WS) = FILIAL-MV-WS
+           END-PERFORM
+           IF IDX-FIL-VL-WS > QTD-FILIAL-VL
+               DISPLAY (24, 10) "FILIAL INVALIDA - VERIFIQUE O NUMERO"
+               GO TO INICIO-010.
            MOVE FILIAL-MV-WS   TO FILIAL-MV-TX.
            MOVE FILIAL-MV-WS   TO FILIAL-MV-IT.
 
+           PERFORM CARREGA-CKP
+           PERFORM SUGERE-CKP
+           PERFORM CARREGA-FXD
+           PERFORM SUGERE-FXD
+           MOVE ZEROS TO DD-MM-77
+           IF ACHOU-CKP
+               MOVE SUGESTAO-CKP-WS TO DD-MM-77
+               DISPLAY (24, 10)
+                   "ULTIMA CONVERSAO OK ATE O DIA SUGERIDO ABAIXO".
+           IF ACHOU-FXD
+               MOVE SUGESTAO-INI-FXD-WS TO DD-MM-77
+               DISPLAY (24, 10)
+                   "FAIXA JA INFORMADA PARA OUTRO PROGRAMA - CONFIRME".
            DISPLAY (12, 10) "Data Inicial (dd/mm)....:"
            ACCEPT (, ) DD-MM-77 WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
-           MOVE DD-MM-77 TO INICIAL-WS FINAL-WS
+           MOVE DD-MM-77 TO INICIAL-WS
 
            IF DIA-INI-WS = ZEROS GO TO INICIO-010.
-           DISPLAY (13, 10) "Data Final   (dd/mm)....:" DD-MM-77
-           ACCEPT (13, 35) DIA-FIM-WS WITH PROMPT UPDATE
+           MOVE ZEROS TO DD-MM-77
+           IF ACHOU-FXD
+               MOVE SUGESTAO-FIM-FXD-WS TO DD-MM-77.
+           DISPLAY (13, 10) "Data Final   (dd/mm)....:"
+           ACCEPT (, ) DD-MM-77 WITH PROMPT UPDATE
            IF ESCAPE-77 NOT = ZEROS GO TO INICIO-010.
+           MOVE DD-MM-77 TO FINAL-WS
+           IF DIA-FIM-WS = ZEROS GO TO INICIO-010.
+           PERFORM ATUALIZA-FXD
 
            DISPLAY (14, 10) "LIDOS:      GRAVADOS:".
+           DISPLAY (17, 10) "DIVERGENCIAS CABEC/ITENS:".
+           DISPLAY (18, 10) "NOTAS COM POSSIVEL ESTOURO DE ITENS:".
            MOVE FILIAL-MV-WS TO FILIAL-MV-TX
            MOVE FILIAL-MV-WS TO FILIAL-MV-IT
+           MOVE 0 TO TOTAL-LIDOS-77 TOTAL-GRAVADOS-77 TOTAL-GRAVADOS2-77
+           MOVE 0 TO QTD-VENDA-WS
+           MOVE U-NTFS-WS    TO U-NTFS-VDA
+           MOVE FILIAL-MV-WS TO FILIAL-MV-VDA
            SUBTRACT 1 FROM DIA-INI-WS.
 
        020-ABRE-ARQ.
 
            ADD 1 TO DIA-INI-WS
-           IF DIA-INI-WS > DIA-FIM-WS
+           IF DIA-INI-WS > 31
+               MOVE 1 TO DIA-INI-WS
+               ADD 1 TO MES-INI-WS
+               IF MES-INI-WS > 12 MOVE 1 TO MES-INI-WS.
+           MOVE MES-INI-WS TO MES-CORTE-INI-WS
+           MOVE DIA-INI-WS TO DIA-CORTE-INI-WS
+           MOVE MES-FIM-WS TO MES-CORTE-FIM-WS
+           MOVE DIA-FIM-WS TO DIA-CORTE-FIM-WS
+           IF MESDIA-INI-WS > MESDIA-FIM-WS
+              PERFORM GRAVA-LOG
+              PERFORM GRAVA-RESUMO-VDA
               GO TO 015-DATAS.
            MOVE INICIAL-WS TO DATA-MV-WS DATA-MV-TX DATA-MV-IT
+           MOVE INICIAL-WS TO DATA-MV-DIV
+           MOVE INICIAL-WS TO DATA-MV-OVF
+           MOVE INICIAL-WS TO DATA-MV-IBGE
+           MOVE INICIAL-WS TO DATA-MV-EST
+           MOVE INICIAL-WS TO DATA-MV-FRT
+           MOVE INICIAL-WS TO DATA-MV-CST
+           MOVE FILIAL-MV-WS TO FILIAL-MV-DIV
+           MOVE FILIAL-MV-WS TO FILIAL-MV-OVF
+           MOVE FILIAL-MV-WS TO FILIAL-MV-IBGE
+           MOVE FILIAL-MV-WS TO FILIAL-MV-EST
+           MOVE FILIAL-MV-WS TO FILIAL-MV-FRT
+           MOVE FILIAL-MV-WS TO FILIAL-MV-CST
+           MOVE U-NTFS-WS TO U-NTFS-DIV
+           MOVE U-NTFS-WS TO U-NTFS-OVF
+           MOVE U-NTFS-WS TO U-NTFS-IBGE
+           MOVE U-NTFS-WS TO U-NTFS-EST
+           MOVE U-NTFS-WS TO U-NTFS-FRT
+           MOVE U-NTFS-WS TO U-NTFS-CST
 
            OPEN OUTPUT ARQ-TX.
            OPEN OUTPUT ARQ-IT.
+           OPEN OUTPUT ARQ-DIV.
+           OPEN OUTPUT ARQ-OVF.
+           OPEN OUTPUT ARQ-IBGE.
+           OPEN OUTPUT ARQ-EST.
+           OPEN OUTPUT ARQ-CST.
+           OPEN OUTPUT ARQ-FRT.
 
            MOVE 999 TO ERRO-WS CAN-WS
            MOVE ABRE-WS TO B-FUNC-WS
@@ -401,9 +831,23 @@
                CALL "BTVCAL" USING DADOS-WS
                CLOSE ARQ-TX
                CLOSE ARQ-IT
+               CLOSE ARQ-DIV
+               CLOSE ARQ-OVF
+               CLOSE ARQ-IBGE
+               CLOSE ARQ-EST
+               CLOSE ARQ-CST
+               CLOSE ARQ-FRT
+               PERFORM ATUALIZA-CKP
                GO 020-ABRE-ARQ.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+           MOVE 0 TO DIVERG-77 ESTOURO-77
+           MOVE 0 TO GRAVADOS-IBGE-77 GRAVADOS-EST-77 GRAVADOS-FRT-77
+                     GRAVADOS-CST-77
+           MOVE 0 TO QTD-IBGE-WS QTD-ESTV-WS QTD-FRT-WS
+           MOVE 0 TO CONTROLE-77 CONTROLE-IT-77 CONTROLE-DIV-77
+                     CONTROLE-OVF-77 CONTROLE-IBGE-77 CONTROLE-EST-77
+                     CONTROLE-FRT-77 CONTROLE-CST-77
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
@@ -413,8 +857,53 @@
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE ARQNTFS-TX-TR
+               MOVE "9" TO TIPO-REG-IT-TR
+               MOVE GRAVADOS2-77 TO QTD-REG-IT-TR
+               MOVE CONTROLE-IT-77 TO CONTROLE-IT-TR
+               WRITE ARQNTFS-IT-TR
+               MOVE "9" TO TIPO-REG-DIV-TR
+               MOVE DIVERG-77 TO QTD-REG-DIV-TR
+               MOVE CONTROLE-DIV-77 TO CONTROLE-DIV-TR
+               WRITE REGNTFS-DIV-TR
+               MOVE "9" TO TIPO-REG-OVF-TR
+               MOVE ESTOURO-77 TO QTD-REG-OVF-TR
+               MOVE CONTROLE-OVF-77 TO CONTROLE-OVF-TR
+               WRITE REGNTFS-OVF-TR
+               PERFORM GRAVA-RESUMO-IBGE
+               MOVE "9" TO TIPO-REG-IBGE-TR
+               MOVE GRAVADOS-IBGE-77 TO QTD-REG-IBGE-TR
+               MOVE CONTROLE-IBGE-77 TO CONTROLE-IBGE-TR
+               WRITE REGNTFS-IBGE-TR
+               PERFORM GRAVA-RESUMO-ESTV
+               MOVE "9" TO TIPO-REG-EST-TR
+               MOVE GRAVADOS-EST-77 TO QTD-REG-EST-TR
+               MOVE CONTROLE-EST-77 TO CONTROLE-EST-TR
+               WRITE REGNTFS-EST-TR
+               PERFORM GRAVA-RESUMO-FRT
+               MOVE "9" TO TIPO-REG-FRT-TR
+               MOVE GRAVADOS-FRT-77 TO QTD-REG-FRT-TR
+               MOVE CONTROLE-FRT-77 TO CONTROLE-FRT-TR
+               WRITE REGNTFS-FRT-TR
+               MOVE "9" TO TIPO-REG-CST-TR
+               MOVE GRAVADOS-CST-77 TO QTD-REG-CST-TR
+               MOVE CONTROLE-CST-77 TO CONTROLE-CST-TR
+               WRITE REGNTFS-CST-TR
+               ADD LIDOS-77 TO TOTAL-LIDOS-77
+               ADD GRAVADOS-77 TO TOTAL-GRAVADOS-77
+               ADD GRAVADOS2-77 TO TOTAL-GRAVADOS2-77
                CLOSE ARQ-IT
                CLOSE ARQ-TX
+               CLOSE ARQ-DIV
+               CLOSE ARQ-OVF
+               CLOSE ARQ-IBGE
+               CLOSE ARQ-EST
+               CLOSE ARQ-CST
+               CLOSE ARQ-FRT
+              PERFORM ATUALIZA-CKP
               GO 020-ABRE-ARQ.
 
            ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
@@ -424,7 +913,24 @@
            PERFORM MOVE-INFO
 
            WRITE ARQNTFS-REG-TX
+           ADD TOTAL-NTFS-WS TO CONTROLE-77
+
+      *     TRANSFERENCIA ENTRE FILIAIS - REGISTRA NO LOG COMPARTILHADO
+      *     PARA RECONCILIACAO POSTERIOR COM AS ENTRADAS DO CONVENTR
+           IF  IND-TIPO-NTFS-WS = 1 OR IND-TIPO-NTFS-WS = 2
+               PERFORM GRAVA-TRANSF-SAI.
+
+           PERFORM ACUMULA-VDA
+
+      *     RESUMO DE MOVIMENTO POR MUNICIPIO (IBGE) - SOMENTE
+      *     PARA NOTAS MARCADAS COM IBGE-NTFS-WS = "S" (ACUMULA POR
+      *     MUNICIPIO/UF AO INVES DE GRAVAR UMA LINHA POR NOTA)
+           IF IBGE-NTFS-WS = "S"
+               PERFORM ACUMULA-IBGE.
 
+           MOVE ZEROS TO SOMA-ITENS-WS
+           MOVE ZEROS TO ITENS-CHEIOS-WS
+           MOVE ZEROS TO QTD-TOTAL-WS
            PERFORM VARYING I FROM 1 BY 1 UNTIL I = 13
       *      OR CODIGO-NTFS-WS (I) = SPACES
                IF  CODIGO-NTFS-WS  (I) IS NOT = SPACES
@@ -442,12 +948,68 @@
                    MOVE  PESO-COD-NTFS-WS (I) TO PESO-COD-NTFS-IT
                    MOVE  VAL-TAB-NTFS-WS (I) TO VAL-TAB-NTFS-IT
                    MOVE  CST-NTFS-WS    (I) TO CST-NTFS-IT
+                   MOVE  VENDEDOR-NTFS-WS   TO VENDEDOR-NTFS-IT
+                   MOVE  FATURISTA-NTFS-WS  TO FATURISTA-NTFS-IT
+      *            VALIDA CST-ORIGEM CONTRA A TABELA NACIONAL DE
+      *            ORIGEM DA MERCADORIA (0 A 8)
+                   IF  CST-ORIGEM-NTFS-WS (I) > 8
+                       MOVE  FILIAL-NTFS-WS     TO FILIAL-CST
+                       MOVE  NUMERO-NTFS-WS     TO NUMERO-CST
+                       MOVE  CODIGO-NTFS-WS (I) TO CODIGO-CST
+                       MOVE  CST-ORIGEM-NTFS-WS  (I) TO CST-ORIGEM-CST
+                       MOVE  CST-IMPOSTO-NTFS-WS (I) TO CST-IMPOSTO-CST
+                       WRITE REGNTFS-CST
+                       ADD NUMERO-CST TO CONTROLE-CST-77
+                       ADD 1 TO GRAVADOS-CST-77
+                   END-IF
                    WRITE ARQNTFS-REG-IT
+                   ADD VAL-TAB-NTFS-IT TO CONTROLE-IT-77
                    ADD 1 TO GRAVADOS2-77
                    DISPLAY (15, 32) GRAVADOS2-77
+                   ADD 1 TO ITENS-CHEIOS-WS
+                   PERFORM CALCULA-VALOR-LIQUIDO-ITEM
+                   ADD VALOR-LIQUIDO-ITEM-WS TO SOMA-ITENS-WS
+                   ADD QTD-NTFS-WS (I) TO QTD-TOTAL-WS
+      *            ALIMENTA ESTATISTICA DE VENDAS SOMENTE PARA ITENS
+      *            DE NOTAS MARCADAS COM IND-ESTAT-NTFS-WS = "S"
+      *            (ACUMULA POR VENDEDOR/GRUPO DE PRODUTO/REGIAO)
+                   IF IND-ESTAT-NTFS-WS = "S"
+                       PERFORM ACUMULA-ESTV
+                   END-IF
                 END-IF
            END-PERFORM
 
+      *     RECONCILIACAO FRETE/TRANSPORTADORA - TRANSPORTADORA
+      *     INFORMADA SEM FRETE, OU FRETE COBRADO SEM TRANSPORTADORA
+      *     (ACUMULA POR TRANSPORTADORA AO INVES DE GRAVAR UMA LINHA
+      *     POR NOTA)
+           IF (COD-TRANSP-NTFS-WS NOT = ZEROS AND FRETE-NTFS-WS = ZEROS)
+              OR
+              (COD-TRANSP-NTFS-WS = ZEROS AND FRETE-NTFS-WS NOT = ZEROS)
+               PERFORM ACUMULA-FRT.
+
+      *     TABELA DE ITENS TOTALMENTE OCUPADA - PODE HAVER ITENS
+      *     DA NOTA QUE NAO COUBERAM NAS 12 OCORRENCIAS DISPONIVEIS
+           IF ITENS-CHEIOS-WS = 12
+               MOVE FILIAL-NTFS-WS   TO FILIAL-OVF
+               MOVE NUMERO-NTFS-WS   TO NUMERO-OVF
+               MOVE ITENS-CHEIOS-WS  TO QTD-ITENS-OVF
+               WRITE REGNTFS-OVF
+               ADD QTD-ITENS-OVF TO CONTROLE-OVF-77
+               ADD 1 TO ESTOURO-77
+               DISPLAY (18, 48) ESTOURO-77.
+
+           IF SOMA-ITENS-WS NOT = MERCAD-NTFS-WS
+               MOVE FILIAL-NTFS-WS   TO FILIAL-DIV
+               MOVE NUMERO-NTFS-WS   TO NUMERO-DIV
+               MOVE MERCAD-NTFS-WS   TO VAL-HEADER-DIV
+               MOVE SOMA-ITENS-WS    TO VAL-ITENS-DIV
+               COMPUTE DIFERENCA-DIV = MERCAD-NTFS-WS - SOMA-ITENS-WS
+               WRITE REGNTFS-DIV
+               ADD DIFERENCA-DIV TO CONTROLE-DIV-77
+               ADD 1 TO DIVERG-77
+               DISPLAY (17, 36) DIVERG-77.
+
            ADD 1 TO GRAVADOS-77
            DISPLAY (14, 32) GRAVADOS-77
            DISPLAY (16, 32) NUMERO-NTFS-WS
@@ -457,6 +1019,351 @@
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    CARREGA EM MEMORIA O CHECKPOINT DE ULTIMO DIA CONVERTIDO
+      *    COM SUCESSO, POR PROGRAMA/FILIAL (ARQ. "CONVCKP.DAT")
+       CARREGA-CKP.
+           MOVE 0 TO QTD-CKP-WS
+           MOVE "N" TO FIM-CKP-WS
+           OPEN INPUT ARQ-CKP
+           IF ESTADO-CKP NOT = ZEROS
+               GO TO CARREGA-CKP-EXIT.
+           PERFORM LE-CKP UNTIL ACABOU-CKP
+           CLOSE ARQ-CKP.
+       CARREGA-CKP-EXIT.
+           EXIT.
+      *
+       LE-CKP.
+           READ ARQ-CKP AT END MOVE "S" TO FIM-CKP-WS END-READ
+           IF ACABOU-CKP GO TO LE-CKP-EXIT.
+           IF QTD-CKP-WS < 50
+               ADD 1 TO QTD-CKP-WS
+               MOVE PROGRAMA-CKP-TX TO PROGRAMA-TAB-CKP-WS (QTD-CKP-WS)
+               MOVE FILIAL-CKP-TX   TO FILIAL-TAB-CKP-WS   (QTD-CKP-WS)
+               MOVE MES-CKP-TX      TO MES-TAB-CKP-WS      (QTD-CKP-WS)
+               MOVE DIA-CKP-TX      TO DIA-TAB-CKP-WS      (QTD-CKP-WS).
+       LE-CKP-EXIT.
+           EXIT.
+      *
+      *    PROCURA O CHECKPOINT DESTA FILIAL E, SE ACHAR, MONTA EM
+      *    SUGESTAO-CKP-WS O DIA SEGUINTE AO ULTIMO CONVERTIDO, PARA
+      *    SER OFERECIDO COMO VALOR INICIAL DO CAMPO "Data Inicial"
+       SUGERE-CKP.
+           MOVE "N" TO ACHOU-CKP-WS
+           PERFORM VARYING IDX-CKP-WS FROM 1 BY 1
+               UNTIL IDX-CKP-WS > QTD-CKP-WS
+               OR (PROGRAMA-TAB-CKP-WS (IDX-CKP-WS) = "CONVNOTA"
+               AND FILIAL-TAB-CKP-WS (IDX-CKP-WS) = FILIAL-MV-WS)
+           END-PERFORM
+           IF IDX-CKP-WS > QTD-CKP-WS
+               GO TO SUGERE-CKP-EXIT.
+           MOVE "S" TO ACHOU-CKP-WS
+           MOVE DIA-TAB-CKP-WS (IDX-CKP-WS) TO DIA-SUG-CKP-WS
+           MOVE MES-TAB-CKP-WS (IDX-CKP-WS) TO MES-SUG-CKP-WS
+           ADD 1 TO DIA-SUG-CKP-WS
+           IF DIA-SUG-CKP-WS > 31
+               MOVE 1 TO DIA-SUG-CKP-WS
+               ADD 1 TO MES-SUG-CKP-WS
+               IF MES-SUG-CKP-WS > 12 MOVE 1 TO MES-SUG-CKP-WS.
+       SUGERE-CKP-EXIT.
+           EXIT.
+      *
+      *    ATUALIZA EM MEMORIA E REGRAVA POR INTEIRO O CHECKPOINT COM
+      *    O DIA QUE ACABOU DE SER CONVERTIDO COM SUCESSO NESTA FILIAL
+       ATUALIZA-CKP.
+           PERFORM VARYING IDX-CKP-WS FROM 1 BY 1
+               UNTIL IDX-CKP-WS > QTD-CKP-WS
+               OR (PROGRAMA-TAB-CKP-WS (IDX-CKP-WS) = "CONVNOTA"
+               AND FILIAL-TAB-CKP-WS (IDX-CKP-WS) = FILIAL-MV-WS)
+           END-PERFORM
+           IF IDX-CKP-WS > QTD-CKP-WS AND QTD-CKP-WS < 50
+               ADD 1 TO QTD-CKP-WS.
+           IF IDX-CKP-WS <= QTD-CKP-WS
+               MOVE "CONVNOTA"   TO PROGRAMA-TAB-CKP-WS (IDX-CKP-WS)
+               MOVE FILIAL-MV-WS TO FILIAL-TAB-CKP-WS   (IDX-CKP-WS)
+               MOVE MES-INI-WS   TO MES-TAB-CKP-WS      (IDX-CKP-WS)
+               MOVE DIA-INI-WS   TO DIA-TAB-CKP-WS      (IDX-CKP-WS).
+           OPEN OUTPUT ARQ-CKP
+           PERFORM GRAVA-CKP VARYING IDX-CKP-WS FROM 1 BY 1
+               UNTIL IDX-CKP-WS > QTD-CKP-WS
+           CLOSE ARQ-CKP.
+      *
+       GRAVA-CKP.
+           MOVE PROGRAMA-TAB-CKP-WS (IDX-CKP-WS) TO PROGRAMA-CKP-TX
+           MOVE FILIAL-TAB-CKP-WS   (IDX-CKP-WS) TO FILIAL-CKP-TX
+           MOVE MES-TAB-CKP-WS      (IDX-CKP-WS) TO MES-CKP-TX
+           MOVE DIA-TAB-CKP-WS      (IDX-CKP-WS) TO DIA-CKP-TX
+           WRITE REGCKP-TX.
+      *
+      *    CARREGA EM MEMORIA A FAIXA DE DATAS COMPARTILHADA ENTRE OS
+      *    PROGRAMAS DE CONVERSAO DIA A DIA (ARQ. "CONVFXD.DAT")
+       CARREGA-FXD.
+           MOVE 0 TO QTD-FXD-WS
+           MOVE "N" TO FIM-FXD-WS
+           OPEN INPUT ARQ-FXD
+           IF ESTADO-FXD NOT = ZEROS
+               GO TO CARREGA-FXD-EXIT.
+           PERFORM LE-FXD UNTIL ACABOU-FXD
+           CLOSE ARQ-FXD.
+       CARREGA-FXD-EXIT.
+           EXIT.
+      *
+       LE-FXD.
+           READ ARQ-FXD AT END MOVE "S" TO FIM-FXD-WS END-READ
+           IF ACABOU-FXD GO TO LE-FXD-EXIT.
+           IF QTD-FXD-WS < 50
+               ADD 1 TO QTD-FXD-WS
+               MOVE FILIAL-FXD-TX  TO FILIAL-TAB-FXD-WS  (QTD-FXD-WS)
+               MOVE MES-INI-FXD-TX TO MES-INI-TAB-FXD-WS (QTD-FXD-WS)
+               MOVE DIA-INI-FXD-TX TO DIA-INI-TAB-FXD-WS (QTD-FXD-WS)
+               MOVE MES-FIM-FXD-TX TO MES-FIM-TAB-FXD-WS (QTD-FXD-WS)
+               MOVE DIA-FIM-FXD-TX TO DIA-FIM-TAB-FXD-WS (QTD-FXD-WS).
+       LE-FXD-EXIT.
+           EXIT.
+      *
+      *    PROCURA A FAIXA DE DATAS DESTA FILIAL JA DIGITADA EM
+      *    QUALQUER UM DOS PROGRAMAS DE CONVERSAO DIA A DIA E, SE
+      *    ACHAR, MONTA SUGESTAO-INI-FXD-WS/SUGESTAO-FIM-FXD-WS PARA
+      *    SEREM OFERECIDAS NOS CAMPOS "Data Inicial"/"Data Final"
+       SUGERE-FXD.
+           MOVE "N" TO ACHOU-FXD-WS
+           PERFORM VARYING IDX-FXD-WS FROM 1 BY 1
+               UNTIL IDX-FXD-WS > QTD-FXD-WS
+               OR FILIAL-TAB-FXD-WS (IDX-FXD-WS) = FILIAL-MV-WS
+           END-PERFORM
+           IF IDX-FXD-WS > QTD-FXD-WS
+               GO TO SUGERE-FXD-EXIT.
+           MOVE "S" TO ACHOU-FXD-WS
+           MOVE DIA-INI-TAB-FXD-WS (IDX-FXD-WS) TO DIA-SUG-INI-FXD-WS
+           MOVE MES-INI-TAB-FXD-WS (IDX-FXD-WS) TO MES-SUG-INI-FXD-WS
+           MOVE DIA-FIM-TAB-FXD-WS (IDX-FXD-WS) TO DIA-SUG-FIM-FXD-WS
+           MOVE MES-FIM-TAB-FXD-WS (IDX-FXD-WS) TO MES-SUG-FIM-FXD-WS.
+       SUGERE-FXD-EXIT.
+           EXIT.
+      *
+      *    ATUALIZA EM MEMORIA E REGRAVA POR INTEIRO A FAIXA DE DATAS
+      *    DESTA FILIAL, PARA QUE OS DEMAIS PROGRAMAS DE CONVERSAO DIA
+      *    A DIA OFEREÇAM A MESMA FAIXA SEM REDIGITACAO
+       ATUALIZA-FXD.
+           PERFORM VARYING IDX-FXD-WS FROM 1 BY 1
+               UNTIL IDX-FXD-WS > QTD-FXD-WS
+               OR FILIAL-TAB-FXD-WS (IDX-FXD-WS) = FILIAL-MV-WS
+           END-PERFORM
+           IF IDX-FXD-WS > QTD-FXD-WS AND QTD-FXD-WS < 50
+               ADD 1 TO QTD-FXD-WS.
+           IF IDX-FXD-WS <= QTD-FXD-WS
+               MOVE FILIAL-MV-WS TO FILIAL-TAB-FXD-WS  (IDX-FXD-WS)
+               MOVE MES-INI-WS   TO MES-INI-TAB-FXD-WS (IDX-FXD-WS)
+               MOVE DIA-INI-WS   TO DIA-INI-TAB-FXD-WS (IDX-FXD-WS)
+               MOVE MES-FIM-WS   TO MES-FIM-TAB-FXD-WS (IDX-FXD-WS)
+               MOVE DIA-FIM-WS   TO DIA-FIM-TAB-FXD-WS (IDX-FXD-WS).
+           OPEN OUTPUT ARQ-FXD
+           PERFORM GRAVA-FXD VARYING IDX-FXD-WS FROM 1 BY 1
+               UNTIL IDX-FXD-WS > QTD-FXD-WS
+           CLOSE ARQ-FXD.
+      *
+       GRAVA-FXD.
+           MOVE FILIAL-TAB-FXD-WS  (IDX-FXD-WS) TO FILIAL-FXD-TX
+           MOVE MES-INI-TAB-FXD-WS (IDX-FXD-WS) TO MES-INI-FXD-TX
+           MOVE DIA-INI-TAB-FXD-WS (IDX-FXD-WS) TO DIA-INI-FXD-TX
+           MOVE MES-FIM-TAB-FXD-WS (IDX-FXD-WS) TO MES-FIM-FXD-TX
+           MOVE DIA-FIM-TAB-FXD-WS (IDX-FXD-WS) TO DIA-FIM-FXD-TX
+           WRITE REGFXD-TX.
+      *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVNOTA" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-NTFS-WS " FILIAL=" FILIAL-MV-WS
+               " DE=" INICIAL-WS " ATE=" FINAL-WS
+               DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE TOTAL-LIDOS-77 TO LIDOS-LOG-TX
+           MOVE TOTAL-GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE TOTAL-GRAVADOS2-77 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
+      *    GRAVA NO LOG COMPARTILHADO DE TRANSFERENCIAS (TRANSF.LOG)
+      *    UMA LINHA DE SAIDA, PARA RECONCILIACAO PELO CONVRECT COM A
+      *    ENTRADA CORRESPONDENTE GRAVADA PELO CONVENTR. A FILIAL DE
+      *    DESTINO NAO E CONHECIDA PELO CONVNOTA E FICA ZERADA.
+       GRAVA-TRANSF-SAI.
+           MOVE "S" TO TIPO-REG-TRANSF-TX
+           MOVE FILIAL-MV-WS     TO FILIAL-3-TRF-WS
+           MOVE FILIAL-3-TRF-WS  TO FILIAL-ORIGEM-TRANSF-TX
+           MOVE ZEROS             TO FILIAL-DESTINO-TRANSF-TX
+           MOVE NUMERO-NTFS-WS    TO NUMERO-TRANSF-TX
+           MOVE DT-EMISS-NTFS-WS  TO DT-EMISS-TRANSF-TX
+           MOVE TOTAL-NTFS-WS     TO VALOR-TRANSF-TX
+           OPEN EXTEND ARQ-TRF
+           IF  ESTADO-TRF NOT = ZEROS
+               OPEN OUTPUT ARQ-TRF.
+           WRITE REGTRANSF-TX
+           CLOSE ARQ-TRF.
+      *
+      *    ACUMULA NA TABELA-RESUMO DE VENDAS O VALOR DA NOTA LIDA,
+      *    PELA FILIAL E PELO TIPO DE VENDA (INTERNA/EXTERNA)
+       ACUMULA-VDA.
+           PERFORM VARYING IDX-VDA-WS FROM 1 BY 1
+               UNTIL IDX-VDA-WS > QTD-VENDA-WS
+               OR (FILIAL-TAB-VDA-WS (IDX-VDA-WS) = FILIAL-NTFS-WS
+               AND TIPO-TAB-VDA-WS  (IDX-VDA-WS) = TIPO-VENDA-NTFS-WS)
+           END-PERFORM
+           IF  IDX-VDA-WS > QTD-VENDA-WS
+               ADD 1 TO QTD-VENDA-WS
+               MOVE FILIAL-NTFS-WS     TO FILIAL-TAB-VDA-WS (IDX-VDA-WS)
+               MOVE TIPO-VENDA-NTFS-WS TO TIPO-TAB-VDA-WS   (IDX-VDA-WS)
+               MOVE 0 TO QTD-TAB-VDA-WS (IDX-VDA-WS)
+               MOVE 0 TO MERCAD-TAB-VDA-WS (IDX-VDA-WS)
+               MOVE 0 TO TOTAL-TAB-VDA-WS (IDX-VDA-WS).
+           ADD 1 TO QTD-TAB-VDA-WS (IDX-VDA-WS)
+           ADD MERCAD-NTFS-WS TO MERCAD-TAB-VDA-WS (IDX-VDA-WS)
+           ADD TOTAL-NTFS-WS TO TOTAL-TAB-VDA-WS (IDX-VDA-WS).
+      *
+      *    GRAVA O RESUMO DE VENDAS INTERNAS X EXTERNAS AO FINAL
+       GRAVA-RESUMO-VDA.
+           OPEN OUTPUT ARQ-VDA
+           PERFORM GRAVA-LINHA-VDA
+               VARYING IDX-VDA-WS FROM 1 BY 1
+               UNTIL IDX-VDA-WS > QTD-VENDA-WS
+           CLOSE ARQ-VDA.
+
+       GRAVA-LINHA-VDA.
+           MOVE FILIAL-TAB-VDA-WS (IDX-VDA-WS) TO FILIAL-VDA-TX
+           MOVE TIPO-TAB-VDA-WS   (IDX-VDA-WS) TO TIPO-VENDA-VDA-TX
+           MOVE QTD-TAB-VDA-WS    (IDX-VDA-WS) TO QTD-VDA-TX
+           MOVE MERCAD-TAB-VDA-WS (IDX-VDA-WS) TO MERCAD-VDA-TX
+           MOVE TOTAL-TAB-VDA-WS  (IDX-VDA-WS) TO TOTAL-VDA-TX
+           WRITE REGVDA-TX.
+      *
+      *    CALCULA O VALOR LIQUIDO DO ITEM (I) DA NOTA CORRENTE, JA
+      *    DESCONTANDO DESCONTO-NTFS-WS (TAXA PERCENTUAL, NAO VALOR),
+      *    PARA SER SOMADO PELA RECONCILIACAO HEADER/ITENS E PELA
+      *    ESTATISTICA DE VENDAS SEM DIVERGIR ENTRE AS DUAS
+       CALCULA-VALOR-LIQUIDO-ITEM.
+           COMPUTE VALOR-LIQUIDO-ITEM-WS ROUNDED =
+                   (QTD-NTFS-WS (I) * VAL-UNIT-NTFS-WS (I))
+                   * (1 - (DESCONTO-NTFS-WS (I) / 100)).
+      *
+      *    ACUMULA NA TABELA-RESUMO IBGE O TOTAL DA NOTA, POR
+      *    MUNICIPIO E UF (CRIA UMA ENTRADA NOVA QUANDO NECESSARIO)
+       ACUMULA-IBGE.
+           PERFORM VARYING IDX-IBGE-WS FROM 1 BY 1
+               UNTIL IDX-IBGE-WS > QTD-IBGE-WS
+               OR (MUN-TAB-IBGE-WS (IDX-IBGE-WS) = MUN-CLI-NTFS-WS
+               AND UF-TAB-IBGE-WS (IDX-IBGE-WS)  = UF-CLI-NTFS-WS)
+           END-PERFORM
+           IF  IDX-IBGE-WS > QTD-IBGE-WS
+               ADD 1 TO QTD-IBGE-WS
+               MOVE MUN-CLI-NTFS-WS TO MUN-TAB-IBGE-WS (IDX-IBGE-WS)
+               MOVE UF-CLI-NTFS-WS  TO UF-TAB-IBGE-WS  (IDX-IBGE-WS)
+               MOVE 0 TO QTD-TAB-IBGE-WS (IDX-IBGE-WS)
+               MOVE 0 TO MERCAD-TAB-IBGE-WS (IDX-IBGE-WS).
+           ADD 1 TO QTD-TAB-IBGE-WS (IDX-IBGE-WS)
+           ADD MERCAD-NTFS-WS TO MERCAD-TAB-IBGE-WS (IDX-IBGE-WS).
+      *
+      *    GRAVA O RESUMO IBGE, POR MUNICIPIO E UF, AO FINAL DO LOTE
+      *    DO DIA
+       GRAVA-RESUMO-IBGE.
+           PERFORM GRAVA-LINHA-IBGE
+               VARYING IDX-IBGE-WS FROM 1 BY 1
+               UNTIL IDX-IBGE-WS > QTD-IBGE-WS.
+
+       GRAVA-LINHA-IBGE.
+           MOVE MUN-TAB-IBGE-WS  (IDX-IBGE-WS) TO MUN-CLI-IBGE
+           MOVE UF-TAB-IBGE-WS   (IDX-IBGE-WS) TO UF-CLI-IBGE
+           MOVE QTD-TAB-IBGE-WS  (IDX-IBGE-WS) TO QTD-NOTAS-IBGE
+           MOVE MERCAD-TAB-IBGE-WS (IDX-IBGE-WS) TO MERCAD-IBGE
+           WRITE REGNTFS-IBGE
+           ADD MERCAD-IBGE TO CONTROLE-IBGE-77
+           ADD 1 TO GRAVADOS-IBGE-77.
+      *
+      *    ACUMULA NA TABELA-RESUMO DE ESTATISTICA DE VENDAS O ITEM
+      *    LIDO, POR VENDEDOR, GRUPO DE PRODUTO E REGIAO DO CLIENTE
+      *    (CRIA UMA ENTRADA NOVA QUANDO NECESSARIO)
+       ACUMULA-ESTV.
+           PERFORM VARYING IDX-ESTV-WS FROM 1 BY 1
+               UNTIL IDX-ESTV-WS > QTD-ESTV-WS
+               OR (VEND-TAB-ESTV-WS (IDX-ESTV-WS) = VENDEDOR-NTFS-WS
+               AND GRUPO-TAB-ESTV-WS (IDX-ESTV-WS)
+                   = GRUPO-COD-NTFS-WS (I)
+               AND REGIAO-TAB-ESTV-WS (IDX-ESTV-WS)
+                   = REGIAO-CLI-NTFS-WS)
+           END-PERFORM
+           IF  IDX-ESTV-WS > QTD-ESTV-WS
+               ADD 1 TO QTD-ESTV-WS
+               MOVE VENDEDOR-NTFS-WS
+                   TO VEND-TAB-ESTV-WS (IDX-ESTV-WS)
+               MOVE GRUPO-COD-NTFS-WS (I)
+                   TO GRUPO-TAB-ESTV-WS (IDX-ESTV-WS)
+               MOVE REGIAO-CLI-NTFS-WS
+                   TO REGIAO-TAB-ESTV-WS (IDX-ESTV-WS)
+               MOVE 0 TO QTD-ITENS-TAB-ESTV-WS (IDX-ESTV-WS)
+               MOVE 0 TO QTD-TOTAL-TAB-ESTV-WS (IDX-ESTV-WS)
+               MOVE 0 TO TOTAL-TAB-ESTV-WS     (IDX-ESTV-WS).
+           ADD 1 TO QTD-ITENS-TAB-ESTV-WS (IDX-ESTV-WS)
+           ADD QTD-NTFS-WS (I) TO QTD-TOTAL-TAB-ESTV-WS (IDX-ESTV-WS)
+           PERFORM CALCULA-VALOR-LIQUIDO-ITEM
+           ADD VALOR-LIQUIDO-ITEM-WS
+               TO TOTAL-TAB-ESTV-WS (IDX-ESTV-WS).
+      *
+      *    GRAVA O RESUMO DE ESTATISTICA DE VENDAS, POR VENDEDOR,
+      *    GRUPO DE PRODUTO E REGIAO, AO FINAL DO LOTE DO DIA
+       GRAVA-RESUMO-ESTV.
+           PERFORM GRAVA-LINHA-ESTV
+               VARYING IDX-ESTV-WS FROM 1 BY 1
+               UNTIL IDX-ESTV-WS > QTD-ESTV-WS.
+
+       GRAVA-LINHA-ESTV.
+           MOVE VEND-TAB-ESTV-WS  (IDX-ESTV-WS) TO VENDEDOR-EST
+           MOVE GRUPO-TAB-ESTV-WS (IDX-ESTV-WS) TO GRUPO-COD-EST
+           MOVE REGIAO-TAB-ESTV-WS (IDX-ESTV-WS) TO REGIAO-CLI-EST
+           MOVE QTD-ITENS-TAB-ESTV-WS (IDX-ESTV-WS) TO QTD-ITENS-EST
+           MOVE QTD-TOTAL-TAB-ESTV-WS (IDX-ESTV-WS) TO QTD-TOTAL-EST
+           MOVE TOTAL-TAB-ESTV-WS     (IDX-ESTV-WS) TO TOTAL-EST
+           WRITE REGNTFS-EST
+           ADD TOTAL-EST TO CONTROLE-EST-77
+           ADD 1 TO GRAVADOS-EST-77.
+      *
+      *    ACUMULA NA TABELA-RESUMO DE FRETE O PESO E O FRETE DA
+      *    NOTA, POR TRANSPORTADORA (CRIA ENTRADA NOVA QUANDO
+      *    NECESSARIO)
+       ACUMULA-FRT.
+           PERFORM VARYING IDX-FRT-WS FROM 1 BY 1
+               UNTIL IDX-FRT-WS > QTD-FRT-WS
+               OR TRANSP-TAB-FRT-WS (IDX-FRT-WS) = COD-TRANSP-NTFS-WS
+           END-PERFORM
+           IF  IDX-FRT-WS > QTD-FRT-WS
+               ADD 1 TO QTD-FRT-WS
+               MOVE COD-TRANSP-NTFS-WS TO TRANSP-TAB-FRT-WS (IDX-FRT-WS)
+               MOVE 0 TO QTD-TAB-FRT-WS (IDX-FRT-WS)
+               MOVE 0 TO PESO-TAB-FRT-WS (IDX-FRT-WS)
+               MOVE 0 TO FRETE-TAB-FRT-WS (IDX-FRT-WS).
+           ADD 1 TO QTD-TAB-FRT-WS (IDX-FRT-WS)
+           ADD PESO-NTFS-WS TO PESO-TAB-FRT-WS (IDX-FRT-WS)
+           ADD FRETE-NTFS-WS TO FRETE-TAB-FRT-WS (IDX-FRT-WS).
+      *
+      *    GRAVA O RESUMO DE FRETE, POR TRANSPORTADORA, AO FINAL DO
+      *    LOTE DO DIA
+       GRAVA-RESUMO-FRT.
+           PERFORM GRAVA-LINHA-FRT
+               VARYING IDX-FRT-WS FROM 1 BY 1
+               UNTIL IDX-FRT-WS > QTD-FRT-WS.
+
+       GRAVA-LINHA-FRT.
+           MOVE TRANSP-TAB-FRT-WS (IDX-FRT-WS) TO COD-TRANSP-FRT
+           MOVE QTD-TAB-FRT-WS    (IDX-FRT-WS) TO QTD-NOTAS-FRT
+           MOVE PESO-TAB-FRT-WS   (IDX-FRT-WS) TO PESO-FRT
+           MOVE FRETE-TAB-FRT-WS  (IDX-FRT-WS) TO FRETE-FRT
+           WRITE REGNTFS-FRT
+           ADD FRETE-FRT TO CONTROLE-FRT-77
+           ADD 1 TO GRAVADOS-FRT-77.
+      *
       *     -------------------------->  "DADONTFS.COB"
        MOVE-DADOS-NTFS.
       *
