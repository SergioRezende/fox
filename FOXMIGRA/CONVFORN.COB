@@ -19,6 +19,10 @@
            SELECT      ARQ-TX     ASSIGN     TO   DISK
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS ESTADO.
+      *
+           SELECT      ARQ-LOG    ASSIGN     TO   "CONVLOG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ESTADO-LOG.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -34,13 +38,26 @@ C          05  DESC-TX                       PIC X(39).
 C          05  CGC-TX                        PIC 9(14).
 C          05  INSC-TX                       PIC 9(12).
 C          05  UF-TX                         PIC X(02).
+      *
+      *    REGISTRO TRAILER (CONTROLE DE LOTE)
+       01  REGFORN-TR.
+           05  TIPO-REG-TR                   PIC X(01) VALUE "9".
+           05  QTD-REG-TR                    PIC 9(07).
+           05  CONTROLE-TR                   PIC 9(13).
+      *
+      *    REGISTRO DE LOG DE EXECUCAO (ARQ. "CONVLOG.LOG")
+       FD  ARQ-LOG
+           LABEL RECORD IS STANDARD.
+           COPY LOGCONV.
 
        WORKING-STORAGE SECTION.
       *
        77  ESTADO                PIC X(02).
+       77  ESTADO-LOG            PIC X(02).
        77  LIDOS-77        VALUE 0             PIC 9(05).
        77  GRAVADOS-77     VALUE 0             PIC 9(05).
        77  GRAVADOS2-77     VALUE 0             PIC 9(05).
+       77  CONTROLE-77     VALUE 0             PIC 9(13).
        77  DD-MM-77        VALUE ZEROS         PIC 99/99.
        77  I                                   PIC 9(02).
        77  E                                   PIC 9(02).
@@ -115,7 +132,7 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
                MOVE ARQFORN-WS TO ARQBT-WS
                MOVE U-FORN-WS TO LETRA1BT-WS 
                MOVE "P" TO LETRA2BT-WS
-               MOVE "CRIGRUP.BTV" TO DEFBT-WS
+               MOVE "CRIFORN.BTV" TO DEFBT-WS
                CALL X"91" USING RESULT-77 F-77 CRIABT-WS
                MOVE ZEROS TO ERRO-WS CAN-WS
                MOVE ABRE-WS TO B-FUNC-WS
@@ -127,6 +144,7 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
                GO TO 015-DATAS.
 
            MOVE 0 TO KEY-NUM-WS LIDOS-77 GRAVADOS-77 GRAVADOS2-77
+                     CONTROLE-77
            MOVE LER-PRIMEIRO-WS TO B-FUNC-WS
            MOVE 09 TO ERRO-WS CAN-WS
            CALL "BTVCAL" USING DADOS-WS.
@@ -136,7 +154,12 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            IF B-STATUS-WS NOT = ZEROS
               MOVE FECHA-WS TO B-FUNC-WS
               CALL "BTVCAL" USING DADOS-WS
+               MOVE "9" TO TIPO-REG-TR
+               MOVE GRAVADOS-77 TO QTD-REG-TR
+               MOVE CONTROLE-77 TO CONTROLE-TR
+               WRITE REGFORN-TR
                CLOSE ARQ-TX
+               PERFORM GRAVA-LOG
               GO 015-DATAS.
 
            ADD 1 TO LIDOS-77 DISPLAY (14, 16) LIDOS-77
@@ -147,6 +170,7 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
 
            WRITE REGFORN-TX
 
+           ADD COD-FORN TO CONTROLE-77
            ADD 1 TO GRAVADOS-77
            DISPLAY (14, 32) GRAVADOS-77
            MOVE 09 TO ERRO-WS
@@ -155,6 +179,23 @@ C          05  FILLER VALUE ".TXT"             PIC X(04).
            CALL "BTVCAL" USING DADOS-WS
            GO TO LEITURA-020.
       *
+      *    GRAVA UMA LINHA NO LOG PERSISTENTE DE EXECUCOES (CONVLOG.LOG)
+       GRAVA-LOG.
+           MOVE "CONVFORN" TO PROGRAMA-LOG-TX
+           ACCEPT DATA-EXEC-LOG-TX FROM DATE YYYYMMDD
+           ACCEPT HORA-EXEC-LOG-TX FROM TIME
+           MOVE SPACES TO FILTRO-LOG-TX
+           STRING "DRIVE=" U-FORN-WS DELIMITED BY SIZE
+               INTO FILTRO-LOG-TX
+           MOVE LIDOS-77 TO LIDOS-LOG-TX
+           MOVE GRAVADOS-77 TO GRAVADOS-LOG-TX
+           MOVE GRAVADOS2-77 TO GRAVADOS2-LOG-TX
+           OPEN EXTEND ARQ-LOG
+           IF  ESTADO-LOG NOT = ZEROS
+               OPEN OUTPUT ARQ-LOG.
+           WRITE REGLOG-TX
+           CLOSE ARQ-LOG.
+      *
       *     -------------------------->  "DADOGRUP.COB"
        MOVE-DADOS-FORN.
       *
